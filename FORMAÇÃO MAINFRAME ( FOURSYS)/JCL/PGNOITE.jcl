@@ -0,0 +1,64 @@
+//PGNOITE  JOB (FOURSYS),'BATCH NOTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*=================================================================
+//*  JOB........: PGNOITE
+//*  OBJETIVO...: ENCADEAR O PROCESSAMENTO NOTURNO DE LANCAMENTOS E
+//*               OS RELATORIOS DE CLIENTES EM UM UNICO JOB, NA
+//*               ORDEM: PROGLANCAM -> PROGCALL -> PROGRELCOMP ->
+//*               RELAT -> RELORD. CADA STEP SO EXECUTA SE O STEP
+//*               ANTERIOR NAO TERMINAR COM CONDITION CODE SEVERO
+//*               (COND=(4,LT) ABAIXO).
+//*-----------------------------------------------------------------
+//*  ALTERACOES
+//*-----------------------------------------------------------------
+//*  PROGRAMADOR: MATHEUS
+//*  DATA.......: 09/08/2026
+//*  OBJETIVO...: CRIACAO DO JOB DE ENCADEAMENTO NOTURNO
+//*=================================================================
+//*
+//STEP010  EXEC PGM=PROGLANCAM
+//STEPLIB  DD   DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//LANCAM   DD   DISP=SHR,DSN=FOURSYS.BATCH.LANCAM
+//BLOQ     DD   DISP=SHR,DSN=FOURSYS.BATCH.BLOQUEADOS
+//REJEITAD DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.REJEITADOS,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGCALL,COND=(4,LT,STEP010)
+//STEPLIB  DD   DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//LANCAM   DD   DISP=SHR,DSN=FOURSYS.BATCH.LANCAM
+//BLOQ     DD   DISP=SHR,DSN=FOURSYS.BATCH.BLOQUEADOS
+//RELSAIDA DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.RELSAIDA,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//REJEITAD DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.REJEITADOS,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//RESUMO   DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.RESUMO,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROGRELCOMP,COND=(4,LT,STEP020)
+//STEPLIB  DD   DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//LANCAM   DD   DISP=SHR,DSN=FOURSYS.BATCH.LANCAM
+//RELSAIDA DD   DISP=SHR,DSN=FOURSYS.BATCH.RELSAIDA
+//LOGS     DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.LOGS,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=RELAT,COND=(4,LT,STEP030)
+//STEPLIB  DD   DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//CLIENTES DD   DISP=SHR,DSN=FOURSYS.BATCH.CLIENTES
+//RELATYTD DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.RELATYTD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//RELAT    DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.RELAT,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE)
+//LOGS     DD   DISP=SHR,DSN=FOURSYS.BATCH.LOGS
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=RELORD,COND=(4,LT,STEP040)
+//STEPLIB  DD   DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//CLIENTES DD   DISP=SHR,DSN=FOURSYS.BATCH.CLIENTES2
+//RELATO   DD   DISP=(MOD,KEEP),DSN=FOURSYS.BATCH.RELATO,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE)
+//LOGS     DD   DISP=SHR,DSN=FOURSYS.BATCH.LOGS
+//SYSOUT   DD   SYSOUT=*
+//
