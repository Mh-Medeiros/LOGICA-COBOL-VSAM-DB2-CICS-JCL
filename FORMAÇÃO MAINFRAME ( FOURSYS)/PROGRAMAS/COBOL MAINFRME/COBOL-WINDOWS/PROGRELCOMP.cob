@@ -24,8 +24,34 @@
       *                                                   #BOOKBANK     *
       *     TIPO....... : INPUT  / OUTPUT                               *
       *=================================================================
-      *    MODULOS..... :                                               *
+      *    MODULOS..... : LOGS                                          *
       *                                                                 *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: 9999-TRATA-ERRO PASSA A CHAMAR O MODULO LOGS,
+      *                  COMO JA FAZ O PROGCALL, AO INVES DE SO EXIBIR
+      *                  A MENSSAGEM NA TELA
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: LANCAMENTOS DE DEBITO (REG-SINAL-LANCAM) PASSAM
+      *                  A SUBTRAIR DO TOTAL ACUMULADO, AO INVES DE
+      *                  SOMAR
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: LANCAM.TXT PASSA A TER REGISTRO DE CABECALHO
+      *                  (AGENCIA 0000, CONTA = QTDE ESPERADA) E DE
+      *                  TRAILER (AGENCIA 9999) -- A QTDE LIDA E
+      *                  CONFERIDA CONTRA A QTDE INFORMADA NO CABECALHO
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: REJEITAR LANCAMENTO COM REG-LANCAMENTO IGUAL A
+      *                  ZERO (VALOR INVALIDO PARA UM LANCAMENTO)
       *=================================================================
        ENVIRONMENT                             DIVISION.
        CONFIGURATION                           SECTION.
@@ -61,7 +87,8 @@
       *-----------------------------------------------------------------
        01  WRK-ACUM-LIDOS              PIC 9(03)    COMP-3 VALUE ZEROS.
        01  WRK-ACUM-VALIDOS            PIC 9(03)    COMP-3 VALUE ZEROS.
-       01  WRK-ACUM-GRANA              PIC 9(10)V99 COMP-3 VALUE ZEROS.
+       01  WRK-ACUM-GRANA              PIC S9(10)V99 COMP-3 VALUE ZEROS.
+       01  WRK-QT-ESPERADA             PIC 9(03)           VALUE ZEROS.
 
       *=================================================================
        01  FILLER                      PIC X(50)           VALUE
@@ -71,12 +98,13 @@
        01  WRK-MSG-ERROS               PIC X(30)           VALUE SPACES.
        01  WRK-FILE-STATUS             PIC 9(02)           VALUE ZEROS.
        01  WRK-ARQUIVO                 PIC X(10)           VALUE SPACES.
+       01  WRK-MODULO                  PIC X(08)           VALUE 'LOGS'.
 
       *=================================================================
        01  FILLER                      PIC x(50)           VALUE
                "===== VARIAVEIS DE EDICAO (MASCARAS) =====".
       *-----------------------------------------------------------------
-       01  WRK-LANCAMENTO-ED           PIC Z.ZZZ.ZZ9,99.
+       01  WRK-LANCAMENTO-ED           PIC -.ZZZ.ZZ9,99.
       *=================================================================
       *=================================================================
        01  FILLER                      PIC x(50)           VALUE
@@ -100,6 +128,7 @@
                OPEN INPUT  LANCAM
                     OUTPUT RELSAIDA.
                PERFORM 0105-TESTAR-STATUS.
+               PERFORM 0107-LE-CABECALHO.
                PERFORM 0110-LEITURA.
 
        0100-INICIAR-FIM.EXIT.
@@ -127,18 +156,42 @@
 
        0105-TESTAR-STATUS-FIM.EXIT.
 
+      *=================================================================
+       0107-LE-CABECALHO                       SECTION.
+
+               READ LANCAM.
+               IF FS-LANCAM EQUAL '00'
+                   MOVE REG-CONTA TO WRK-QT-ESPERADA
+               END-IF.
+
+       0107-LE-CABECALHO-FIM.EXIT.
+
       *=================================================================
        0110-LEITURA                            SECTION.
 
                READ LANCAM
                IF FS-LANCAM EQUAL '00' OR FS-LANCAM EQUAL '10'
-                 CONTINUE
+                   IF FS-LANCAM EQUAL '00' AND REG-AGENCIA EQUAL 9999
+                       MOVE '10' TO FS-LANCAM
+                       PERFORM 0115-VALIDA-CONTAGEM
+                   END-IF
                ELSE
                    MOVE WRK-ERRO-LEITURA TO  WRK-MSG-ERROS
                END-IF.
 
        0110-LEITURA-FIM.EXIT.
 
+      *=================================================================
+       0115-VALIDA-CONTAGEM                    SECTION.
+
+               IF WRK-ACUM-LIDOS NOT EQUAL WRK-QT-ESPERADA
+                   DISPLAY "ATENCAO: QTDE LIDA DIFERE DO TRAILER!"
+                   DISPLAY "LIDOS.......:" WRK-ACUM-LIDOS
+                   DISPLAY "ESPERADO....:" WRK-QT-ESPERADA
+               END-IF.
+
+       0115-VALIDA-CONTAGEM-FIM.EXIT.
+
        0200-PROCESSAR                          SECTION.
 
                ADD 1 TO WRK-ACUM-LIDOS.
@@ -167,7 +220,11 @@
       *=================================================================
        0210-ACUMULA                            SECTION.
 
-               ADD REG-LANCAMENTO TO WRK-ACUM-GRANA.
+               IF REG-E-DEBITO
+                   SUBTRACT REG-LANCAMENTO FROM WRK-ACUM-GRANA
+               ELSE
+                   ADD      REG-LANCAMENTO TO   WRK-ACUM-GRANA
+               END-IF.
                MOVE WRK-ACUM-GRANA TO WRK-LANCAMENTO-ED.
 
        0210-ACUMULA-FIM.EXIT.
@@ -175,6 +232,7 @@
        0220-VALIDA-REG                         SECTION.
 
                IF REG-GERENTE   EQUAL 'P' AND REG-TIPO-CLI  EQUAL 'F'
+                  AND REG-LANCAMENTO GREATER THAN ZEROS
                    MOVE 'S' TO WRK-PASSOU
                ELSE
                    MOVE 'N' TO WRK-PASSOU
@@ -238,6 +296,7 @@
                DISPLAY "STATUS......:" WRK-FILE-STATUS.
                DISPLAY "ARQUIVO.....:" WRK-ARQUIVO.
                DISPLAY "STATUS ERRO.:" WRK-MSG-ERROS.
+               CALL WRK-MODULO USING WRK-MSG-ERROS.
                GOBACK.
 
        9999-TRATA-ERRO-FIM.EXIT.
