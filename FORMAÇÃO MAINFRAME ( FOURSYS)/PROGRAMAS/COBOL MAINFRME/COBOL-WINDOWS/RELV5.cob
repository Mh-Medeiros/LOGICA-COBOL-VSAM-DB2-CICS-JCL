@@ -20,6 +20,21 @@
       * MODULOS....:
       *
       *-----------------------------------------------------------------*
+      *                            ALTERACOES
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: APOS COPIAR CLIENTES.DAT EM CLIENTES2.TXT,
+      *                 CHAMAR O RELORD PARA IMPRIMIR A LISTAGEM
+      *                 FORMATADA DO ARQUIVO JA ORDENADO
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: ELIMINAR O SORT POR REG-CLIENTES-CHAVE -- O
+      *                 RELORD JA ORDENA O ARQUIVO POR CONTA PROPRIA
+      *                 (REG-STREAM-SRT) EM SEU 0100-INICIAR, TORNANDO
+      *                 ESTE SORT TRABALHO REPETIDO. O RVL4 PASSA A
+      *                 APENAS COPIAR CLIENTES.DAT PARA CLIENTES2.TXT
       *=================================================================*
        ENVIRONMENT                             DIVISION.
       *=================================================================*
@@ -41,7 +56,6 @@
 
            SELECT SAIDA   ASSIGN TO
                "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES2.TXT".
-                   SELECT WORK ASSIGN TO "WRK".
       *=================================================================*
        DATA                                    DIVISION.
       *=================================================================*
@@ -63,13 +77,6 @@
            05 REG-SAIDA-CHAVE             PIC X(010)       VALUE SPACES.
            05 REG-SAIDA-P2                PIC X(005)       VALUE SPACES.
 
-      *-----------------------------------------------------------------*
-       SD  WORK.
-       01  REG-WORK.
-           05 REG-WORK-P1                 PIC X(043)       VALUE SPACES.
-           05 REG-WORK-CHAVE              PIC X(010)       VALUE SPACES.
-           05 REG-WORK-P2                 PIC X(005)       VALUE SPACES.
-
 
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------*
@@ -87,6 +94,7 @@
                " VARIAVEL DE APOIO ".
       *-----------------------------------------------------------------*
        01  WRK-MSG-ERRO                 PIC X(030)         VALUE SPACES.
+       01  WRK-FIM-CLIENTES             PIC X(001)         VALUE "N".
 
       *-----------------------------------------------------------------*
        01  FILLER                       PIC X(050)         VALUE
@@ -95,10 +103,35 @@
 
       *=================================================================*
        PROCEDURE                               DIVISION.
-           SORT WORK ON ASCENDING KEY REG-CLIENTES-CHAVE
-           USING CLIENTES GIVING SAIDA.
-           DISPLAY "SORT SUCCESSFUL".
+           PERFORM 0050-COPIA-CLIENTES.
+           DISPLAY "COPIA CONCLUIDA".
+           CALL "RELORD".
        STOP RUN.
+      *=================================================================*
+       0050-COPIA-CLIENTES                     SECTION.
+      *-----------------------------------------------------------------*
+
+           OPEN INPUT  CLIENTES.
+           OPEN OUTPUT SAIDA.
+           READ CLIENTES
+               AT END MOVE "S" TO WRK-FIM-CLIENTES
+           END-READ.
+           PERFORM 0051-COPIA-UM UNTIL WRK-FIM-CLIENTES EQUAL "S".
+           CLOSE CLIENTES.
+           CLOSE SAIDA.
+
+       0050-COPIA-CLIENTES-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0051-COPIA-UM                            SECTION.
+      *-----------------------------------------------------------------*
+
+           MOVE REG-CLIENTES TO REG-SAIDA.
+           WRITE REG-SAIDA.
+           READ CLIENTES
+               AT END MOVE "S" TO WRK-FIM-CLIENTES
+           END-READ.
+
+       0051-COPIA-UM-FIM.EXIT.
       *=================================================================*
        0000-PRINCIPAL.
 
