@@ -0,0 +1,228 @@
+       IDENTIFICATION                          DIVISION.
+      *=================================================================
+       PROGRAM-ID.PROGARQ07.
+      *==== PROGRAMADOR.:MATHEUS
+      *=================================================================
+      *      EMPRESA... :  FOURSYS                                      *
+      *=================================================================
+      *    PROGRAMA.... :                                               *
+      *    PROGRAMADOR. :                                               *
+      *    DATA........ : 09 / 08 / 2026                                *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *-----------------------------------------------------------------
+      *    OBJETIVO.... :  CONSOLIDAR O NEWCLI.DAT.TXT E O              *
+      *                    CLIENTES.DAT.TXT (LEGADO) EM UM UNICO        *
+      *                    CADASTRO MESTRE, CLIMASTER.DAT.TXT           *
+      *                                                                 *
+      *    OBSERVACOES. : O NEWCLI E O CADASTRO VIGENTE -  EM CASO DE   *
+      *                  REG-ID REPETIDO NOS DOIS ARQUIVOS, O REGISTRO  *
+      *                  DO NEWCLI PREVALECE E O DO CLIENTES.DAT E      *
+      *                  DESCARTADO COMO DUPLICADO                     *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: ATUALIZAR O LAYOUT DO REG-NEWCLI PARA O
+      *                  REGISTRO ATUAL DO NEWCLI.DAT.TXT (MANTIDO PELO
+      *                  PROGARQ05), E FAZER O CLIMASTER.DAT.TXT
+      *                  CARREGAR OS MESMOS CAMPOS -- O CLIENTES.DAT.TXT
+      *                  LEGADO CONTINUA NO LAYOUT ANTIGO DE 3 CAMPOS,
+      *                  QUE PREENCHE SO A PARTE INICIAL DO CLIMASTER
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: CORRIGIR 0260-VERIFICA-DUPLICADO, QUE TINHA O
+      *                  PARAGRAFO AUXILIAR 0261-COMPARA-ID DEPOIS DO
+      *                  "-FIM.EXIT" -- O PERFORM DA SECTION INTEIRA
+      *                  (SEM THRU) CAIA DE NOVO NO AUXILIAR UMA VEZ A
+      *                  MAIS, COM O INDICE ALEM DO LIMITE DA TABELA.
+      *                  TAMBEM PASSA A LIMITAR A CARGA DE TAB-ID-MASTER
+      *                  A 9999 REGISTROS, O TAMANHO DA TABELA
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: A CORRECAO ANTERIOR DE 0260-VERIFICA-DUPLICADO
+      *                  (SO MOVER O "-FIM.EXIT" PARA DEPOIS DO
+      *                  PARAGRAFO AUXILIAR) NAO RESOLVIA O PROBLEMA,
+      *                  POIS O PERFORM DA SECTION INTEIRA EXECUTA TODOS
+      *                  OS PARAGRAFOS ATE A PROXIMA SECTION, NAO SO ATE
+      *                  O "-FIM.EXIT". 0261-COMPARA-ID PASSA A SER A
+      *                  SUA PROPRIA SECTION
+      *=================================================================
+      *    ARQUIVOS.... : NEWCLI.DAT.TXT      (I)                       *
+      *                    CLIENTES.DAT.TXT   (I)                       *
+      *                    CLIMASTER.DAT.TXT  (O)                       *
+      *                                                     BOOK        *
+      *                                                     ----        *
+      *=================================================================
+      *    MODULOS..... :                                               *
+      *                                                                 *
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+       CONFIGURATION                           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT NEWCLI ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\DADOS\NEWCLI.DAT.TXT"
+               FILE STATUS IS FS-NEWCLI.
+           SELECT CLIENTES ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\DADOS\CLIENTES.DAT.TXT"
+               FILE STATUS IS FS-CLIENTES.
+           SELECT CLIMASTER ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\DADOS\CLIMASTER.DAT.TXT"
+               FILE STATUS IS FS-CLIMASTER.
+
+       DATA                                    DIVISION.
+       FILE                                    SECTION.
+       FD  NEWCLI.
+       01  REG-NEWCLI.
+           05 REG-ID-NEWCLI             PIC 9(04).
+           05 REG-NOME-NEWCLI           PIC X(20).
+           05 REG-TEL-NEWCLI            PIC X(11).
+           05 REG-STREAM-NEWCLI          PIC X(10).
+           05 REG-STATUS-CLI-NEWCLI      PIC X(01).
+           05 REG-CPF-NEWCLI            PIC 9(11).
+           05 REG-ENDERECO-NEWCLI       PIC X(30).
+           05 REG-CIDADE-NEWCLI         PIC X(20).
+           05 REG-UF-NEWCLI             PIC X(02).
+           05 REG-CEP-NEWCLI            PIC 9(08).
+
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID-CLI                PIC 9(04).
+           05 REG-NOME-CLI              PIC X(20).
+           05 REG-TEL-CLI               PIC X(11).
+
+       FD  CLIMASTER.
+       01  REG-CLIMASTER.
+           05 REG-ID-MASTER             PIC 9(04).
+           05 REG-NOME-MASTER           PIC X(20).
+           05 REG-TEL-MASTER            PIC X(11).
+           05 REG-STREAM-MASTER          PIC X(10).
+           05 REG-STATUS-CLI-MASTER      PIC X(01).
+           05 REG-CPF-MASTER            PIC 9(11).
+           05 REG-ENDERECO-MASTER       PIC X(30).
+           05 REG-CIDADE-MASTER         PIC X(20).
+           05 REG-UF-MASTER             PIC X(02).
+           05 REG-CEP-MASTER            PIC 9(08).
+
+       WORKING-STORAGE                         SECTION.
+       77  FS-NEWCLI                    PIC 9(02)           VALUE ZEROS.
+       77  FS-CLIENTES                  PIC 9(02)           VALUE ZEROS.
+       77  FS-CLIMASTER                 PIC 9(02)           VALUE ZEROS.
+      *-----------------------------------------------------------------
+       77  WRK-QT-MASTER                PIC 9(04)           VALUE ZEROS.
+       77  WRK-IDX-MASTER                PIC 9(04)          VALUE ZEROS.
+       77  WRK-ID-JA-EXISTE              PIC X(01)          VALUE "N".
+       01  TAB-IDS-MASTER.
+           05 TAB-ID-MASTER             OCCURS 9999 TIMES
+                                        PIC 9(04).
+      *-----------------------------------------------------------------
+       77  WRK-CONT-NEWCLI               PIC 9(04)   COMP-3  VALUE ZEROS.
+       77  WRK-CONT-LEGADO               PIC 9(04)   COMP-3  VALUE ZEROS.
+       77  WRK-CONT-DUPLICADOS           PIC 9(04)   COMP-3  VALUE ZEROS.
+
+       PROCEDURE                               DIVISION.
+       0000-PRINCIPAL.
+               PERFORM 0100-INICIAR.
+               PERFORM 0200-PROCESSAR-NEWCLI UNTIL FS-NEWCLI NOT EQUAL 0.
+               PERFORM 0250-PROCESSAR-CLIENTES
+                   UNTIL FS-CLIENTES NOT EQUAL 0.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0000-PRINCIPAL-FIM.EXIT.
+
+       0100-INICIAR                            SECTION.
+               OPEN INPUT  NEWCLI
+                           CLIENTES
+                    OUTPUT CLIMASTER.
+               DISPLAY "CONSOLIDANDO NEWCLI + CLIENTES.DAT EM CLIMASTER".
+
+       0100-INICIAR-FIM.EXIT.
+
+       0200-PROCESSAR-NEWCLI                   SECTION.
+               READ NEWCLI
+               IF FS-NEWCLI EQUAL 0
+                   MOVE REG-ID-NEWCLI         TO REG-ID-MASTER
+                   MOVE REG-NOME-NEWCLI       TO REG-NOME-MASTER
+                   MOVE REG-TEL-NEWCLI        TO REG-TEL-MASTER
+                   MOVE REG-STREAM-NEWCLI     TO REG-STREAM-MASTER
+                   MOVE REG-STATUS-CLI-NEWCLI TO REG-STATUS-CLI-MASTER
+                   MOVE REG-CPF-NEWCLI        TO REG-CPF-MASTER
+                   MOVE REG-ENDERECO-NEWCLI   TO REG-ENDERECO-MASTER
+                   MOVE REG-CIDADE-NEWCLI     TO REG-CIDADE-MASTER
+                   MOVE REG-UF-NEWCLI         TO REG-UF-MASTER
+                   MOVE REG-CEP-NEWCLI        TO REG-CEP-MASTER
+                   WRITE REG-CLIMASTER
+                   IF WRK-QT-MASTER LESS THAN 9999
+                       ADD 1 TO WRK-QT-MASTER
+                       MOVE REG-ID-NEWCLI TO
+                           TAB-ID-MASTER(WRK-QT-MASTER)
+                   ELSE
+                       DISPLAY "ATENCAO: MAIS DE 9999 CLIENTES -- "
+                           "VERIFICACAO DE DUPLICADO INCOMPLETA"
+                   END-IF
+                   ADD 1 TO WRK-CONT-NEWCLI
+               END-IF.
+
+       0200-PROCESSAR-NEWCLI-FIM.EXIT.
+
+       0250-PROCESSAR-CLIENTES                 SECTION.
+               READ CLIENTES
+               IF FS-CLIENTES EQUAL 0
+                   PERFORM 0260-VERIFICA-DUPLICADO
+                   IF WRK-ID-JA-EXISTE EQUAL "S"
+                       ADD 1 TO WRK-CONT-DUPLICADOS
+                   ELSE
+                       INITIALIZE REG-CLIMASTER
+                       MOVE REG-ID-CLI     TO REG-ID-MASTER
+                       MOVE REG-NOME-CLI   TO REG-NOME-MASTER
+                       MOVE REG-TEL-CLI    TO REG-TEL-MASTER
+                       WRITE REG-CLIMASTER
+                       IF WRK-QT-MASTER LESS THAN 9999
+                           ADD 1 TO WRK-QT-MASTER
+                           MOVE REG-ID-CLI TO
+                               TAB-ID-MASTER(WRK-QT-MASTER)
+                       ELSE
+                           DISPLAY "ATENCAO: MAIS DE 9999 CLIENTES "
+                               "-- VERIFICACAO DE DUPLICADO INCOMPLETA"
+                       END-IF
+                       ADD 1 TO WRK-CONT-LEGADO
+                   END-IF
+               END-IF.
+
+       0250-PROCESSAR-CLIENTES-FIM.EXIT.
+
+       0260-VERIFICA-DUPLICADO                 SECTION.
+               MOVE "N" TO WRK-ID-JA-EXISTE.
+               PERFORM 0261-COMPARA-ID
+                       VARYING WRK-IDX-MASTER FROM 1 BY 1
+                       UNTIL WRK-IDX-MASTER GREATER WRK-QT-MASTER.
+
+       0260-VERIFICA-DUPLICADO-FIM.EXIT.
+
+       0261-COMPARA-ID                         SECTION.
+               IF TAB-ID-MASTER(WRK-IDX-MASTER) EQUAL REG-ID-CLI
+                   MOVE "S" TO WRK-ID-JA-EXISTE
+               END-IF.
+
+       0261-COMPARA-ID-FIM.EXIT.
+
+       0300-FINALIZAR                          SECTION.
+               CLOSE NEWCLI
+                     CLIENTES
+                     CLIMASTER.
+
+               DISPLAY "TOTAL VINDO DO NEWCLI........:" WRK-CONT-NEWCLI.
+               DISPLAY "TOTAL VINDO DO CLIENTES.DAT..:" WRK-CONT-LEGADO.
+               DISPLAY "TOTAL DE DUPLICADOS IGNORADOS:"
+                   WRK-CONT-DUPLICADOS.
+               DISPLAY "TOTAL NO CLIMASTER.DAT.TXT...:" WRK-QT-MASTER.
+
+       0300-FINALIZAR-FIM.EXIT.
