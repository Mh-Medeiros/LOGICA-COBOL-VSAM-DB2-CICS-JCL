@@ -0,0 +1,174 @@
+       IDENTIFICATION                          DIVISION.
+      *=================================================================
+       PROGRAM-ID.PROGARQ06.
+      *==== PROGRAMADOR.:MATHEUS
+      *=================================================================
+      *      EMPRESA... :  FOURSYS                                      *
+      *=================================================================
+      *    PROGRAMA.... :                                               *
+      *    PROGRAMADOR. :                                               *
+      *    DATA........ : 09 / 08 / 2026                                *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *-----------------------------------------------------------------
+      *    OBJETIVO.... :  ARQUIVAMENTO DE FIM DE ANO DO NEWCLI.DAT.TXT *
+      *                    -  TODOS OS REGISTROS SAO COPIADOS PARA O    *
+      *                    HISTORICO (HISTNEWCLI.TXT), MARCADOS COM O   *
+      *                    ANO INFORMADO, E O NEWCLI E ESVAZIADO PARA   *
+      *                    RECEBER OS CLIENTES DO ANO SEGUINTE          *
+      *                                                                 *
+      *    OBSERVACOES. : O HISTORICO E SEQUENCIAL E CUMULATIVO - CADA  *
+      *                  EXECUCAO ACRESCENTA OS REGISTROS DO ANO, NAO   *
+      *                  SOBRESCREVE OS ANOS ANTERIORES                *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: ATUALIZAR O LAYOUT DO REG-CLIENTES PARA O
+      *                  REGISTRO ATUAL DO NEWCLI.DAT.TXT (MANTIDO PELO
+      *                  PROGARQ05), ACRESCENTANDO OS CAMPOS DE
+      *                  STREAMING, SITUACAO, CPF E ENDERECO AO
+      *                  HISTORICO ARQUIVADO
+      *=================================================================
+      *    ARQUIVOS.... : NEWCLI.DAT.TXT   (I, LIMPO NO FINAL)          *
+      *                    HISTNEWCLI.TXT  (O, EXTEND)                  *
+      *                                                     BOOK        *
+      *                                                     ----        *
+      *=================================================================
+      *    MODULOS..... :                                               *
+      *                                                                 *
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+       CONFIGURATION                           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\DADOS\NEWCLI.DAT.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+           SELECT HISTORICO ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\DADOS\HISTNEWCLI.TXT"
+               FILE STATUS IS FS-HISTORICO.
+
+       DATA                                    DIVISION.
+       FILE                                    SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID                   PIC 9(04).
+           05 REG-NOME                 PIC X(20).
+           05 REG-TEL                  PIC X(11).
+           05 REG-STREAM                PIC X(10).
+           05 REG-STATUS-CLI            PIC X(01)           VALUE "A".
+               88 REG-CLI-ATIVO                 VALUE "A".
+               88 REG-CLI-INATIVO              VALUE "I".
+           05 REG-CPF                  PIC 9(11).
+           05 REG-ENDERECO             PIC X(30).
+           05 REG-CIDADE               PIC X(20).
+           05 REG-UF                   PIC X(02).
+           05 REG-CEP                  PIC 9(08).
+
+       FD  HISTORICO.
+       01  REG-HISTORICO.
+           05 REG-ANO-ARQUIVO          PIC 9(04).
+           05 REG-ID-HIST              PIC 9(04).
+           05 REG-NOME-HIST            PIC X(20).
+           05 REG-TEL-HIST             PIC X(11).
+           05 REG-STREAM-HIST           PIC X(10).
+           05 REG-STATUS-CLI-HIST       PIC X(01).
+           05 REG-CPF-HIST             PIC 9(11).
+           05 REG-ENDERECO-HIST        PIC X(30).
+           05 REG-CIDADE-HIST          PIC X(20).
+           05 REG-UF-HIST              PIC X(02).
+           05 REG-CEP-HIST             PIC 9(08).
+
+       WORKING-STORAGE                         SECTION.
+       77  FS-CLIENTES                 PIC 9(02)           VALUE ZEROS.
+       77  FS-HISTORICO                PIC 9(02)           VALUE ZEROS.
+       77  WRK-ANO-ARQUIVO             PIC 9(04)           VALUE ZEROS.
+       77  WRK-CONFIRMA                PIC X(01)           VALUE SPACES.
+       77  WRK-CONT-ARQUIVADOS         PIC 9(04)    COMP-3 VALUE ZEROS.
+      *----------------- VARIAVEL DE MENSSAGEM
+       01  WRK-MSG-ERRO.
+           05 WRK-MSG-NAO-ACHOU        PIC X(30)           VALUE
+               "NEWCLI NAO ENCONTRADO".
+           05 WRK-MSG-CANCELADO        PIC X(30)           VALUE
+               "ARQUIVAMENTO CANCELADO".
+           05 WRK-MSG-FIM               PIC X(30)          VALUE
+               "FIM DO ARQUIVAMENTO".
+
+       PROCEDURE                               DIVISION.
+       0000-PRINCIPAL.
+               PERFORM 0100-INICIAR.
+               IF WRK-CONFIRMA EQUAL "S"
+                   PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES NOT EQUAL 0
+                   PERFORM 0300-FINALIZAR
+               END-IF.
+               STOP RUN.
+
+       0000-PRINCIPAL-FIM.EXIT.
+
+       0100-INICIAR                            SECTION.
+               DISPLAY "ANO DE REFERENCIA DO ARQUIVAMENTO (AAAA): ".
+               ACCEPT WRK-ANO-ARQUIVO.
+               DISPLAY "CONFIRMA ARQUIVAR E LIMPAR O NEWCLI? [S/N]: ".
+               ACCEPT WRK-CONFIRMA.
+
+               IF WRK-CONFIRMA NOT EQUAL "S"
+                   DISPLAY WRK-MSG-CANCELADO
+               ELSE
+                   OPEN INPUT CLIENTES
+                   IF FS-CLIENTES NOT EQUAL 0
+                       DISPLAY WRK-MSG-NAO-ACHOU
+                       MOVE "N" TO WRK-CONFIRMA
+                   ELSE
+                       OPEN EXTEND HISTORICO
+                       IF FS-HISTORICO EQUAL 35
+                           OPEN OUTPUT HISTORICO
+                           CLOSE HISTORICO
+                           OPEN EXTEND HISTORICO
+                       END-IF
+                   END-IF
+               END-IF.
+
+       0100-INICIAR-FIM.EXIT.
+
+       0200-PROCESSAR                          SECTION.
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 10 TO FS-CLIENTES
+                   NOT AT END
+                       MOVE WRK-ANO-ARQUIVO  TO REG-ANO-ARQUIVO
+                       MOVE REG-ID           TO REG-ID-HIST
+                       MOVE REG-NOME         TO REG-NOME-HIST
+                       MOVE REG-TEL          TO REG-TEL-HIST
+                       MOVE REG-STREAM       TO REG-STREAM-HIST
+                       MOVE REG-STATUS-CLI   TO REG-STATUS-CLI-HIST
+                       MOVE REG-CPF          TO REG-CPF-HIST
+                       MOVE REG-ENDERECO     TO REG-ENDERECO-HIST
+                       MOVE REG-CIDADE       TO REG-CIDADE-HIST
+                       MOVE REG-UF           TO REG-UF-HIST
+                       MOVE REG-CEP          TO REG-CEP-HIST
+                       WRITE REG-HISTORICO
+                       ADD 1 TO WRK-CONT-ARQUIVADOS
+               END-READ.
+
+       0200-PROCESSAR-FIM.EXIT.
+
+       0300-FINALIZAR                          SECTION.
+               CLOSE CLIENTES
+                     HISTORICO.
+
+               OPEN OUTPUT CLIENTES.
+               CLOSE CLIENTES.
+
+               DISPLAY "TOTAL DE CLIENTES ARQUIVADOS..:"
+                   WRK-CONT-ARQUIVADOS.
+               DISPLAY WRK-MSG-FIM.
+
+       0300-FINALIZAR-FIM.EXIT.
