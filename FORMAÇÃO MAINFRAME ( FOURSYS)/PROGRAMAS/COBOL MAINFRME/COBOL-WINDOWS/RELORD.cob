@@ -20,6 +20,66 @@
       *    MODULOS....:
       *
       *-----------------------------------------------------------------*
+      *                            ALTERACOES
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: CONFERIR O STATUS DE ABERTURA DOS ARQUIVOS E
+      *                 GRAVAR AS MENSSAGENS DE ERRO NO LOG CENTRAL
+      *                 (MODULO LOGS), COMO JA E FEITO NOS DEMAIS
+      *                 RELATORIOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: O SUB-TOTAL DO ULTIMO STREAMING SO ERA SOMADO
+      *                 AO TOTAL GERAL QUANDO A PAGINA TINHA MENOS DE
+      *                 14 LINHAS -- O TOTAL GERAL PASSA A SOMAR
+      *                 SEMPRE O ULTIMO SUB-TOTAL PENDENTE, ANTES DE
+      *                 SER IMPRESSO
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: O RELATORIO DEPENDIA DE CLIENTES2.TXT JA VIR
+      *                 ORDENADO POR STREAMING -- O PROPRIO PROGRAMA
+      *                 PASSA A ORDENAR O ARQUIVO DE ENTRADA (SORT
+      *                 INTERNO POR REG-STREAM) ANTES DE PROCESSAR
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: TAMANHO DA PAGINA (QTDE DE LINHAS) PASSA A SER
+      *                 PERGUNTADO NO INICIO, EM VEZ DE FIXO EM 12
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: GRAVAR UM REGISTRO DE STATUS DE CONCLUSAO EM
+      *                 STATUSREL.TXT AO FINAL DO RUN (OU AO CAIR NO
+      *                 TRATAMENTO DE ERRO), PARA CONFERENCIA RAPIDA DE
+      *                 SUCESSO/FALHA SEM PRECISAR LER O LOG INTEIRO
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: AVISAR A OPERACAO (MODULO NOTIFICA) QUANDO O
+      *                 RELATORIO TERMINAR, INFORMANDO A SITUACAO E A
+      *                 QTDE DE REGISTROS LIDOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: GRAVAR TRILHA DE AUDITORIA (AUDITORIA.TXT) AO
+      *                 FINAL DO RUN, COM USUARIO, DATA/HORA E QTDE DE
+      *                 REGISTROS PROCESSADOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: PERMITIR REIMPRIMIR O RELATORIO A PARTIR DE UMA
+      *                 PAGINA INFORMADA, PULANDO A GRAVACAO DAS PAGINAS
+      *                 ANTERIORES (OS ACUMULADORES CONTINUAM SENDO
+      *                 CALCULADOS NORMALMENTE DESDE O PRIMEIRO REGISTRO)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: RECUSAR UM VALOR DE LINHAS POR PAGINA MENOR QUE
+      *                 4, ASSUMINDO O PADRAO NESSE CASO, DA MESMA FORMA
+      *                 JA FEITA PARA O ENTER (ZEROS)
       *=================================================================*
        ENVIRONMENT                             DIVISION.
       *=================================================================*
@@ -36,21 +96,52 @@
        INPUT-OUTPUT                            SECTION.
       *-----------------------------------------------------------------*
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO
+           SELECT CLIENTES-ENT ASSIGN TO
                "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES2.TXT"
+                   FILE STATUS IS FS-CLIENTES-ENT.
+           SELECT SORTWK01 ASSIGN TO "SORTWK01".
+           SELECT CLIENTES ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES2-ORD.TXT"
                    FILE STATUS IS FS-CLIENTES.
            SELECT RELATO ASSIGN TO
                "C:\CURSOLOGICA\COBOL\RELATORIOS\RELATO3.TXT"
                    FILE STATUS IS FS-RELATO.
+           SELECT STATUSREL ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\STATUSREL.TXT"
+                   FILE STATUS IS FS-STATUSREL.
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+                   FILE STATUS IS FS-AUDITORIA.
       *=================================================================*
        DATA                                    DIVISION.
       *=================================================================*
       *-----------------------------------------------------------------*
        FILE                                    SECTION.
       *-----------------------------------------------------------------*
-      *        OUTPUT -  DADOS DO ARQUIVO DE SAIDA(RELATO)
-      *                               LRECL = 86
-      *
+      *        INPUT -  DADOS DO ARQUIVO DE ENTRADA (CLIENTES2.TXT),
+      *                 AINDA NAO ORDENADO
+      *                               LRECL = 58
+      *-----------------------------------------------------------------*
+       FD  CLIENTES-ENT.
+       01  REG-CLIENTES-ENT.
+           05 REG-CODIGO-ENT               PIC X(003)      VALUE SPACES.
+           05 REG-NOME-ENT                 PIC X(020)      VALUE SPACES.
+           05 REG-EMAIL-ENT                PIC X(020)      VALUE SPACES.
+           05 REG-STREAM-ENT               PIC X(010)      VALUE SPACES.
+           05 REG-ASSINATURA-ENT           PIC 9(003)V99   VALUE ZEROS.
+      *-----------------------------------------------------------------*
+      *        SORT WORK -  ORDENA A ENTRADA POR REG-STREAM-SRT
+      *-----------------------------------------------------------------*
+       SD  SORTWK01.
+       01  REG-SORTWK01.
+           05 REG-CODIGO-SRT               PIC X(003).
+           05 REG-NOME-SRT                 PIC X(020).
+           05 REG-EMAIL-SRT                PIC X(020).
+           05 REG-STREAM-SRT               PIC X(010).
+           05 REG-ASSINATURA-SRT           PIC 9(003)V99.
+      *-----------------------------------------------------------------*
+      *        INPUT -  DADOS DO ARQUIVO DE ENTRADA JA ORDENADO
+      *                               LRECL = 58
       *-----------------------------------------------------------------*
        FD  CLIENTES.
        01  REG-CLIENTES.
@@ -59,9 +150,24 @@
            05 REG-EMAIL                   PIC X(020)       VALUE SPACES.
            05 REG-STREAM                  PIC X(010)       VALUE SPACES.
            05 REG-ASSINATURA              PIC 9(003)V99    VALUE ZEROS.
+      *-----------------------------------------------------------------*
+      *        OUTPUT -  DADOS DO ARQUIVO DE SAIDA(RELATO)
+      *                               LRECL = 86
+      *
       *-----------------------------------------------------------------*
        FD  RELATO.
        01  REG-RELATO                     PIC x(086).
+      *-----------------------------------------------------------------*
+      *     OUTPUT - STATUS DE CONCLUSAO DO RUN (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  STATUSREL.
+       COPY "#BOOKSTATUS".
+
+      *-----------------------------------------------------------------*
+      *     OUTPUT - TRILHA DE AUDITORIA (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  AUDITORIA.
+       COPY "#BOOKAUDIT".
 
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------*
@@ -73,8 +179,13 @@
        01  FILLER                      PIC X(050)          VALUE
                "----- VARIAVEL DE STATUS -----".
       *-----------------------------------------------------------------*
+       01  FS-CLIENTES-ENT             PIC 9(002)          VALUE ZEROS.
        01  FS-CLIENTES                 PIC 9(002)          VALUE ZEROS.
        01  FS-RELATO                   PIC 9(002)          VALUE ZEROS.
+       01  FS-STATUSREL                PIC X(002)          VALUE SPACES.
+       01  FS-AUDITORIA                PIC X(002)          VALUE SPACES.
+       01  WRK-USUARIO-EXEC            PIC X(008)          VALUE SPACES.
+       01  WRK-HORA-EXEC               PIC 9(006)          VALUE ZEROS.
       *-----------------------------------------------------------------*
       *------------------------- DETALHE -------------------------------*
        01  WRK-DETALHE.
@@ -132,6 +243,7 @@
                "  VARIAVEIS ACUMULADORAS " .
       *-----------------------------------------------------------------*
        01  ACU-QT-LINHAS                PIC 9(003)  COMP-3 VALUE ZEROS.
+       01  WRK-MAX-LINHAS               PIC 9(003)  COMP-3 VALUE 012.
        01  ACU-LIDOS                    PIC 9(003)  COMP-3 VALUE ZEROS.
       *-----------------------------------------------------------------*
        01  ACU-SUBTOTAL-AUX             PIC 9(003)V99      VALUE ZEROS.
@@ -143,8 +255,32 @@
                " VARIAVEL DE APOIO ".
       *-----------------------------------------------------------------*
        01  WRK-MSG-ERRO                 PIC X(030)         VALUE SPACES.
+      *-----------------------------------------------------------------*
+      *--------------------------  ERROS  -------------------------------*
+       COPY "#BOOKERRO".
+      *-------------------------- MSG ERROS -----------------------------*
+       COPY "#MSGERRO".
+       01  WRK-MODULO                   PIC X(008)         VALUE
+               "LOGS".
+       01  WRK-MODULO-NOTIFICA          PIC X(008)         VALUE
+               "NOTIFICA".
+       01  WRK-MSG-NOTIFICA             PIC X(040)         VALUE SPACES.
+       01  WRK-LIDOS-ED                 PIC 9(003)         VALUE ZEROS.
       *-----------------------------------------------------------------*
        01  WRK-NOME-STREAM              PIC X(012)         VALUE SPACES.
+      *-----------------------------------------------------------------*
+       01  FILLER                       PIC X(050)         VALUE
+               " STATUS DE CONCLUSAO ".
+      *-----------------------------------------------------------------*
+       01  WRK-DATA-EXEC                PIC 9(008)         VALUE ZEROS.
+       01  WRK-PROGRAMA-EXEC            PIC X(008)         VALUE
+               "RELORD".
+      *-----------------------------------------------------------------*
+       01  FILLER                       PIC X(050)         VALUE
+               " REIMPRESSAO A PARTIR DE UMA PAGINA ".
+      *-----------------------------------------------------------------*
+       01  WRK-PARM-PAG-INICIAL         PIC 9(003)         VALUE 1.
+       01  WRK-IMPRIME-PAG              PIC X(001)         VALUE "S".
       *-----------------------------------------------------------------*
        01  FILLER                       PIC X(050)         VALUE
            "***** FIM DA WORKING *****".
@@ -165,10 +301,58 @@
        0100-INICIAR                            SECTION.
       *-----------------------------------------------------------------*
 
-           OPEN INPUT  CLIENTES
-                OUTPUT RELATO.
+           PERFORM 0101-SELECIONA-LINHAS.
+           DISPLAY "USUARIO/JOB QUE ESTA RODANDO O RELATORIO: "
+           ACCEPT WRK-USUARIO-EXEC.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           SORT SORTWK01
+               ON ASCENDING KEY REG-STREAM-SRT
+               USING CLIENTES-ENT
+               GIVING CLIENTES.
+           OPEN INPUT  CLIENTES.
+           OPEN OUTPUT RELATO.
+           PERFORM 0105-TESTAR-STATUS.
 
        0100-INICIAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0101-SELECIONA-LINHAS                   SECTION.
+      *-----------------------------------------------------------------*
+
+           DISPLAY "LINHAS POR PAGINA (ENTER = 12): ".
+           ACCEPT WRK-MAX-LINHAS.
+           IF WRK-MAX-LINHAS EQUAL ZEROS OR
+              WRK-MAX-LINHAS LESS THAN 4
+               MOVE 12 TO WRK-MAX-LINHAS
+           END-IF.
+
+           DISPLAY "REIMPRIMIR A PARTIR DA PAGINA (ENTER = 1): ".
+           ACCEPT WRK-PARM-PAG-INICIAL.
+           IF WRK-PARM-PAG-INICIAL EQUAL ZEROS
+               MOVE 1 TO WRK-PARM-PAG-INICIAL
+           END-IF.
+
+       0101-SELECIONA-LINHAS-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0105-TESTAR-STATUS                      SECTION.
+      *-----------------------------------------------------------------*
+
+           IF FS-CLIENTES                      NOT EQUAL 00
+               MOVE WRK-ERRO-ABERTURA          TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES                TO WRK-STATUS-ERRO
+               MOVE "CLIENTES"                 TO WRK-ARQUIVO-ERRO
+               MOVE "0105-TESTAR-STATUS"        TO WRK-AREA-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF.
+
+           IF FS-RELATO                        NOT EQUAL 00
+               MOVE WRK-ERRO-ABERTURA          TO WRK-DESCRICAO-ERRO
+               MOVE FS-RELATO                  TO WRK-STATUS-ERRO
+               MOVE "RELATO"                    TO WRK-ARQUIVO-ERRO
+               MOVE "0105-TESTAR-STATUS"        TO WRK-AREA-ERRO
+               PERFORM 9999-TRATA-ERRO
+           END-IF.
+
+       0105-TESTAR-STATUS-FIM.EXIT.
       *-----------------------------------------------------------------*
        0110-TESTAR-VAZIO                       SECTION.
       *-----------------------------------------------------------------*
@@ -198,7 +382,7 @@
 
            END-IF
 
-           IF ACU-QT-LINHAS GREATER 12
+           IF ACU-QT-LINHAS GREATER WRK-MAX-LINHAS
                PERFORM 0210-IMP-CABECALHO
 
            END-IF.
@@ -215,29 +399,33 @@
       *-----------------------------------------------------------------*
            MOVE ALL "=" TO WRK-CABEC3.
 
-
-
-           IF ACU-PAGINA  GREATER THAN  001
-               MOVE WRK-CABEC6 TO REG-RELATO
-                   WRITE REG-RELATO AFTER PAGE
+           IF ACU-PAGINA LESS WRK-PARM-PAG-INICIAL
+               MOVE "N" TO WRK-IMPRIME-PAG
+           ELSE
+               MOVE "S" TO WRK-IMPRIME-PAG
            END-IF.
 
+           IF WRK-IMPRIME-PAG EQUAL "S"
+               IF ACU-PAGINA  GREATER THAN  001
+                   MOVE WRK-CABEC6 TO REG-RELATO
+                       WRITE REG-RELATO AFTER PAGE
+               END-IF
 
+               MOVE WRK-CABEC3 TO REG-RELATO
+                   WRITE REG-RELATO AFTER 1 LINE
 
-           MOVE WRK-CABEC3 TO REG-RELATO
-               WRITE REG-RELATO AFTER 1 LINE
-
-           MOVE WRK-CABEC1 TO REG-RELATO
-               WRITE REG-RELATO AFTER 1 LINE
+               MOVE WRK-CABEC1 TO REG-RELATO
+                   WRITE REG-RELATO AFTER 1 LINE
 
-           MOVE WRK-CABEC3 TO REG-RELATO
-               WRITE REG-RELATO AFTER 1 LINE
+               MOVE WRK-CABEC3 TO REG-RELATO
+                   WRITE REG-RELATO AFTER 1 LINE
 
-           MOVE WRK-CABEC2 TO REG-RELATO
-               WRITE REG-RELATO AFTER 1 LINE
+               MOVE WRK-CABEC2 TO REG-RELATO
+                   WRITE REG-RELATO AFTER 1 LINE
 
-           MOVE WRK-CABEC3 TO REG-RELATO
-               WRITE REG-RELATO AFTER 1 LINE
+               MOVE WRK-CABEC3 TO REG-RELATO
+                   WRITE REG-RELATO AFTER 1 LINE
+           END-IF.
 
            MOVE REG-STREAM TO WRK-NOME-STREAM.
            ADD 1  TO ACU-PAGINA .
@@ -249,11 +437,13 @@
        0220-IMP-SUBTOTAL                       SECTION.
       *-----------------------------------------------------------------*
 
-           MOVE WRK-CABEC3  TO REG-RELATO
-               WRITE REG-RELATO AFTER 1 LINE.
+           IF WRK-IMPRIME-PAG EQUAL "S"
+               MOVE WRK-CABEC3  TO REG-RELATO
+                   WRITE REG-RELATO AFTER 1 LINE
 
-           MOVE WRK-CABEC4  TO REG-RELATO
-               WRITE REG-RELATO AFTER 1 LINE.
+               MOVE WRK-CABEC4  TO REG-RELATO
+                   WRITE REG-RELATO AFTER 1 LINE
+           END-IF.
 
            ADD ACU-SUBTOTAL-AUX TO ACU-TOTAL-AUX
 
@@ -273,10 +463,10 @@
            MOVE REG-ASSINATURA   TO WRK-DET-ASSIN-AUX
 
 
-           MOVE WRK-DETALHE TO REG-RELATO.
-           WRITE REG-RELATO AFTER 1 LINE.
-
-
+           IF WRK-IMPRIME-PAG EQUAL "S"
+               MOVE WRK-DETALHE TO REG-RELATO
+               WRITE REG-RELATO AFTER 1 LINE
+           END-IF.
 
            ADD WRK-DET-ASSIN-AUX TO ACU-SUBTOTAL-AUX.
            MOVE ACU-SUBTOTAL-AUX TO ACU-SUBTOTAL-ED.
@@ -289,17 +479,77 @@
 
            IF ACU-LIDOS GREATER THAN 0
                DISPLAY "REGISTROS LIDOS : " ACU-LIDOS
-               IF ACU-QT-LINHAS LESS THAN 14
-                   PERFORM 0220-IMP-SUBTOTAL
-               END-IF
-                   PERFORM 0270-IMP-TOTAL
+               PERFORM 0220-IMP-SUBTOTAL
+               PERFORM 0270-IMP-TOTAL
            END-IF.
                CLOSE CLIENTES
                      RELATO.
+               SET REG-STAT-OK TO TRUE.
+               PERFORM 0290-GRAVA-STATUS-EXEC.
+               PERFORM 0295-NOTIFICA-OPERACAO.
+               PERFORM 0296-GRAVA-AUDITORIA.
                GOBACK.
 
       *-----------------------------------------------------------------*
        0300-FINALIZAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0290-GRAVA-STATUS-EXEC                  SECTION.
+      *-----------------------------------------------------------------*
+           OPEN EXTEND STATUSREL.
+           IF FS-STATUSREL EQUAL '35'
+               OPEN OUTPUT STATUSREL
+               CLOSE STATUSREL
+               OPEN EXTEND STATUSREL
+           END-IF.
+
+           MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-STAT.
+           MOVE WRK-DATA-EXEC     TO REG-DATA-STAT.
+           MOVE ACU-LIDOS         TO REG-QT-LIDOS-STAT.
+           WRITE REG-STATUS-EXEC.
+
+           CLOSE STATUSREL.
+
+       0290-GRAVA-STATUS-EXEC-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0295-NOTIFICA-OPERACAO                  SECTION.
+      *-----------------------------------------------------------------*
+           MOVE SPACES TO WRK-MSG-NOTIFICA.
+           MOVE ACU-LIDOS TO WRK-LIDOS-ED.
+           IF REG-STAT-OK
+               STRING "RELORD OK - REGS LIDOS: " DELIMITED BY SIZE
+                      WRK-LIDOS-ED             DELIMITED BY SIZE
+                   INTO WRK-MSG-NOTIFICA
+               END-STRING
+           ELSE
+               STRING "RELORD FALHOU - REGS LIDOS: " DELIMITED BY SIZE
+                      WRK-LIDOS-ED             DELIMITED BY SIZE
+                   INTO WRK-MSG-NOTIFICA
+               END-STRING
+           END-IF.
+           CALL WRK-MODULO-NOTIFICA USING WRK-MSG-NOTIFICA.
+
+       0295-NOTIFICA-OPERACAO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0296-GRAVA-AUDITORIA                    SECTION.
+      *-----------------------------------------------------------------*
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUDITORIA EQUAL '35'
+               OPEN OUTPUT AUDITORIA
+               CLOSE AUDITORIA
+               OPEN EXTEND AUDITORIA
+           END-IF.
+
+           ACCEPT WRK-HORA-EXEC FROM TIME.
+           MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+           MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+           MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+           MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+           MOVE ACU-LIDOS         TO REG-QT-PROC-AUD.
+           WRITE REG-AUDITORIA.
+
+           CLOSE AUDITORIA.
+
+       0296-GRAVA-AUDITORIA-FIM.EXIT.
       *-----------------------------------------------------------------*
        0270-IMP-TOTAL                          SECTION.
       *-----------------------------------------------------------------*
@@ -308,3 +558,20 @@
                WRITE REG-RELATO AFTER 1 LINE.
 
        0270-IMP-TOTAL-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       9999-TRATA-ERRO                         SECTION.
+      *-----------------------------------------------------------------*
+
+           DISPLAY "===== ERRO NO PROGRAMA =====".
+           DISPLAY "MENSSAGEM....:"    WRK-DESCRICAO-ERRO.
+           DISPLAY "FILE STATUS..:"    WRK-STATUS-ERRO.
+           DISPLAY "AREA / SECAO.:"    WRK-AREA-ERRO.
+           MOVE WRK-DESCRICAO-ERRO        TO WRK-MSG-ERROS.
+           CALL WRK-MODULO USING WRK-MSG-ERROS.
+           SET REG-STAT-ERRO TO TRUE.
+           PERFORM 0290-GRAVA-STATUS-EXEC.
+           PERFORM 0295-NOTIFICA-OPERACAO.
+           PERFORM 0296-GRAVA-AUDITORIA.
+           GOBACK.
+
+       9999-TRATA-ERRO-FIM.EXIT.
