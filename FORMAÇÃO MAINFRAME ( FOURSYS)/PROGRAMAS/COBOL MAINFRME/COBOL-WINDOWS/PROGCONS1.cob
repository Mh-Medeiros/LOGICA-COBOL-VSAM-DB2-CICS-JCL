@@ -0,0 +1,144 @@
+       IDENTIFICATION                          DIVISION.
+      *=================================================================
+       PROGRAM-ID.PROGCONS1.
+      *==== PROGRAMADOR.:MATHEUS
+      *=================================================================
+      *      EMPRESA... :  FOURSYS                                             *
+      *=================================================================
+      *    PROGRAMA.... :                                               *
+      *    PROGRAMADOR. :                                               *
+      *    DATA........ : 09 / 08 / 2026                                            *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *-----------------------------------------------------------------
+      *    OBJETIVO.... :  TRANSACAO CICS (CCL1) DE CONSULTA A UM UNICO *
+      *                    REGISTRO DE CLIENTE, PELO REG-ID, NO ARQUIVO *
+      *                    VSAM NEWCLI MANTIDO PELO PROGARQ05           *
+      *                                                                 *
+      *                                                                 *
+      *    OBSERVACOES. : RODA SOB CICS; NAO E UM PROGRAMA BATCH. O     *
+      *                  ARQUIVO NEWCLI E ACESSADO PELA FCT (FILE-ID    *
+      *                  'NEWCLI'), SEM SELECT/ASSIGN NA ENVIRONMENT    *
+      *=================================================================
+      *    ARQUIVOS.... : NEWCLI (VSAM, VIA FCT)                        *
+      *                                                     BOOK        *
+      *                                                     ----        *
+      *=================================================================
+      *    MODULOS..... :                                               *
+      *                                                                 *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: ATUALIZAR O LAYOUT DO REG-CLIENTES PARA O
+      *                  REGISTRO ATUAL DO NEWCLI (MANTIDO PELO
+      *                  PROGARQ05)
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: CORRIGIR O LENGTH DO SEND TEXT DE
+      *                  WRK-TELA-RESPOSTA EM 0300-ENVIAR-RESPOSTA, QUE
+      *                  ESTAVA TRUNCANDO A TELA (CAMPO TEM 59 BYTES,
+      *                  LENGTH INFORMAVA 49)
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+       CONFIGURATION                           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                                    DIVISION.
+       WORKING-STORAGE                         SECTION.
+       77  WRK-RESP                    PIC 9(08) COMP-5     VALUE ZEROS.
+       77  WRK-ID-ENTRADA               PIC 9(04)          VALUE ZEROS.
+      *----------------- AREA DO MAPA DE ENTRADA/SAIDA (TEXT)
+       01  WRK-TELA-PEDIDO              PIC X(40)          VALUE
+               "INFORME O CODIGO DO CLIENTE (4 DIGITOS):".
+       01  WRK-TELA-RESPOSTA.
+           05 FILLER                   PIC X(08)           VALUE
+               "CODIGO: ".
+           05 WRK-RESP-ID               PIC 9(04).
+           05 FILLER                   PIC X(08)           VALUE
+               "  NOME: ".
+           05 WRK-RESP-NOME             PIC X(20).
+           05 FILLER                   PIC X(08)           VALUE
+               "   TEL: ".
+           05 WRK-RESP-TEL              PIC X(11).
+       01  WRK-TELA-NAO-ACHOU           PIC X(40)           VALUE
+               "CLIENTE NAO CADASTRADO NESTE CODIGO!".
+      *----------------- LAYOUT DO REGISTRO LIDO NO NEWCLI
+       01  REG-CLIENTES.
+           05 REG-ID                   PIC 9(04).
+           05 REG-NOME                 PIC X(20).
+           05 REG-TEL                  PIC X(11).
+           05 REG-STREAM                PIC X(10).
+           05 REG-STATUS-CLI            PIC X(01)           VALUE "A".
+               88 REG-CLI-ATIVO                 VALUE "A".
+               88 REG-CLI-INATIVO              VALUE "I".
+           05 REG-CPF                  PIC 9(11).
+           05 REG-ENDERECO             PIC X(30).
+           05 REG-CIDADE               PIC X(20).
+           05 REG-UF                   PIC X(02).
+           05 REG-CEP                  PIC 9(08).
+
+       PROCEDURE                               DIVISION.
+       0000-PRINCIPAL.
+               PERFORM 0100-RECEBER-ID.
+               PERFORM 0200-LER-CLIENTE.
+               PERFORM 0300-ENVIAR-RESPOSTA.
+               EXEC CICS
+                   RETURN
+               END-EXEC.
+
+       0000-PRINCIPAL-FIM.EXIT.
+
+       0100-RECEBER-ID                         SECTION.
+
+               EXEC CICS
+                   SEND TEXT FROM(WRK-TELA-PEDIDO)
+                             LENGTH(40)
+                             ERASE
+               END-EXEC.
+
+               EXEC CICS
+                   RECEIVE INTO(WRK-ID-ENTRADA)
+                           LENGTH(4)
+                           RESP(WRK-RESP)
+               END-EXEC.
+
+       0100-RECEBER-ID-FIM.EXIT.
+
+       0200-LER-CLIENTE                        SECTION.
+
+               MOVE WRK-ID-ENTRADA   TO REG-ID.
+               EXEC CICS
+                   READ FILE('NEWCLI')
+                        INTO(REG-CLIENTES)
+                        RIDFLD(REG-ID)
+                        KEYLENGTH(4)
+                        RESP(WRK-RESP)
+               END-EXEC.
+
+       0200-LER-CLIENTE-FIM.EXIT.
+
+       0300-ENVIAR-RESPOSTA                    SECTION.
+
+               IF WRK-RESP EQUAL DFHRESP(NORMAL)
+                   MOVE REG-ID         TO WRK-RESP-ID
+                   MOVE REG-NOME       TO WRK-RESP-NOME
+                   MOVE REG-TEL        TO WRK-RESP-TEL
+                   EXEC CICS
+                       SEND TEXT FROM(WRK-TELA-RESPOSTA)
+                                 LENGTH(59)
+                                 ERASE
+                   END-EXEC
+               ELSE
+                   EXEC CICS
+                       SEND TEXT FROM(WRK-TELA-NAO-ACHOU)
+                                 LENGTH(40)
+                                 ERASE
+                   END-EXEC
+               END-IF.
+
+       0300-ENVIAR-RESPOSTA-FIM.EXIT.
