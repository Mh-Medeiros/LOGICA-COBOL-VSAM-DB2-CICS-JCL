@@ -12,9 +12,8 @@
       *                                                                 *
       *                                                                 *
       *-----------------------------------------------------------------
-      *    OBJETIVO.... :  GRAVACAO DE REGISTRO NO  ARQUIVO                                              *
-      *                                                                 *
-      *                                                                 *
+      *    OBJETIVO.... :  MANUTENCAO DE REGISTROS NO ARQUIVO (INCLUIR, *
+      *                    ALTERAR E EXCLUIR)                           *
       *                                                                 *
       *                                                                 *
       *    OBSERVACOES. :                                               *
@@ -25,6 +24,71 @@
       *=================================================================
       *    MODULOS..... :                                               *
       *                                                                 *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: NEWCLI PASSA A SER ARQUIVO INDEXADO PELO
+      *                  REG-ID; MENU DE MANUTENCAO COM INCLUSAO,
+      *                  ALTERACAO E EXCLUSAO DE CLIENTES
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: VERIFICAR SE O REG-ID JA EXISTE ANTES DE
+      *                  GRAVAR, PEDINDO CONFIRMACAO PARA SOBRESCREVER
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: VALIDAR OS CAMPOS DIGITADOS (ID NUMERICO E
+      *                  DIFERENTE DE ZERO, TELEFONE COM 11 DIGITOS,
+      *                  NOME NAO EM BRANCO) ANTES DE GRAVAR
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: NOVA OPCAO [5] DE CONSULTA, VARRENDO O ARQUIVO
+      *                  DO INICIO AO FIM PROCURANDO O TRECHO DIGITADO
+      *                  EM QUALQUER POSICAO DO NOME
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: REGISTRO PASSA A TER O STREAMING ASSINADO
+      *                  (REG-STREAM), COM CHAVE ALTERNATIVA (INDICE
+      *                  ALTERNATIVO VSAM) SOBRE ESSE CAMPO; NOVA OPCAO
+      *                  [6] LOCALIZA TODOS OS CLIENTES DE UM STREAMING
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: REGISTRO PASSA A TER O INDICADOR DE SITUACAO
+      *                  (REG-STATUS-CLI), ATIVO OU INATIVO; INCLUSAO
+      *                  GRAVA SEMPRE COMO ATIVO, E NOVA OPCAO [7]
+      *                  ATIVA/INATIVA UM CLIENTE JA CADASTRADO SEM
+      *                  EXCLUIR O REGISTRO
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: REGISTRO PASSA A TER O CPF (REG-CPF) E O
+      *                  ENDERECO (REG-ENDERECO, REG-CIDADE, REG-UF,
+      *                  REG-CEP) DO CLIENTE; INCLUSAO E ALTERACAO
+      *                  PASSAM A PEDIR ESSES DADOS
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: CORRIGIR 0243-LER-E-COMPARAR, QUE TINHA O
+      *                  PARAGRAFO AUXILIAR 0244-COMPARA-TRECHO DEPOIS
+      *                  DO "-FIM.EXIT" -- O PERFORM DA SECTION INTEIRA
+      *                  (SEM THRU) CAIA DE NOVO NO AUXILIAR UMA VEZ A
+      *                  MAIS, COM WRK-POS-BUSCA ALEM DO FIM DE REG-NOME
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: A CORRECAO ANTERIOR DE 0243-LER-E-COMPARAR (SO
+      *                  MOVER O "-FIM.EXIT" PARA DEPOIS DO PARAGRAFO
+      *                  AUXILIAR) NAO RESOLVIA O PROBLEMA, POIS O
+      *                  PERFORM DA SECTION INTEIRA EXECUTA TODOS OS
+      *                  PARAGRAFOS ATE A PROXIMA SECTION, NAO SO ATE O
+      *                  "-FIM.EXIT". 0244-COMPARA-TRECHO PASSA A SER
+      *                  A SUA PROPRIA SECTION
       *=================================================================
        ENVIRONMENT                             DIVISION.
        CONFIGURATION                           SECTION.
@@ -34,6 +98,10 @@
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
                "C:\CURSOLOGICA\COBOL\DADOS\NEWCLI.DAT.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               ALTERNATE RECORD KEY IS REG-STREAM WITH DUPLICATES
                FILE STATUS IS FS-CLIENTES.
 
        DATA                                    DIVISION.
@@ -43,11 +111,36 @@
            05 REG-ID                   PIC 9(04).
            05 REG-NOME                 PIC X(20).
            05 REG-TEL                  PIC X(11).
+           05 REG-STREAM                PIC X(10).
+           05 REG-STATUS-CLI            PIC X(01)           VALUE "A".
+               88 REG-CLI-ATIVO                 VALUE "A".
+               88 REG-CLI-INATIVO              VALUE "I".
+           05 REG-CPF                  PIC 9(11).
+           05 REG-ENDERECO             PIC X(30).
+           05 REG-CIDADE               PIC X(20).
+           05 REG-UF                   PIC X(02).
+           05 REG-CEP                  PIC 9(08).
 
        WORKING-STORAGE                         SECTION.
        77  FS-CLIENTES                 PIC 9(02)           VALUE ZEROS.
-       77  WRK-GRAVA                   PIC X(01)           VALUE "S".
+       77  WRK-OPCAO                   PIC X(01)           VALUE SPACES.
+       77  WRK-CONTINUA                PIC X(01)           VALUE "S".
+       77  WRK-ID-EXISTE                PIC X(01)          VALUE "N".
+       77  WRK-CONFIRMA                 PIC X(01)          VALUE SPACES.
        77  WRK-ERRO                    PIC X(30)           VALUE SPACES.
+       77  WRK-CAMPO-OK                 PIC X(01)          VALUE "N".
+       77  WRK-ID-ENTRADA               PIC X(04)          VALUE SPACES.
+       77  WRK-TEL-ENTRADA              PIC X(11)          VALUE SPACES.
+       77  WRK-NOME-BUSCA               PIC X(20)          VALUE SPACES.
+       77  WRK-LEN-BUSCA                PIC 9(02)          VALUE ZEROS.
+       77  WRK-POS-BUSCA                PIC 9(02)          VALUE ZEROS.
+       77  WRK-POS-MAX-BUSCA            PIC 9(02)          VALUE ZEROS.
+       77  WRK-ACHOU-TRECHO             PIC X(01)          VALUE "N".
+       77  WRK-ACHOU-NOME                PIC X(01)         VALUE "N".
+       77  WRK-STREAM-BUSCA              PIC X(10)         VALUE SPACES.
+       77  WRK-ACHOU-STREAM              PIC X(01)         VALUE "N".
+       77  WRK-CPF-ENTRADA               PIC X(11)         VALUE SPACES.
+       77  WRK-CEP-ENTRADA               PIC X(08)         VALUE SPACES.
       *----------------- VARIAVEL DE MENSSAGEM
        01  WRK-MSG-ERRO.
            05 WRK-MSG-NAO-ACHOU        PIC X(30)           VALUE
@@ -56,8 +149,30 @@
                "ARQUIVO ENCONTRADO".
            05 WRK-REG-OK               PIC X(30)           VALUE
                "REGISTRADO(S)!!".
+           05 WRK-REG-ALTERADO         PIC X(30)           VALUE
+               "REGISTRO ALTERADO!!".
+           05 WRK-REG-EXCLUIDO         PIC X(30)           VALUE
+               "REGISTRO EXCLUIDO!!".
+           05 WRK-REG-NAO-ACHOU        PIC X(30)           VALUE
+               "CLIENTE NAO CADASTRADO!".
+           05 WRK-OPCAO-INVALIDA       PIC X(30)           VALUE
+               "OPCAO INVALIDA!".
            05 WRK-FIM-ARQ              PIC X(30)           VALUE
                "FIM DE PROGRAMA".
+           05 WRK-ID-INVALIDO          PIC X(30)           VALUE
+               "ID INVALIDO - REDIGITE".
+           05 WRK-NOME-INVALIDO        PIC X(30)           VALUE
+               "NOME INVALIDO - REDIGITE".
+           05 WRK-TEL-INVALIDO         PIC X(30)           VALUE
+               "TELEFONE INVALIDO - REDIGITE".
+           05 WRK-CPF-INVALIDO         PIC X(30)           VALUE
+               "CPF INVALIDO - REDIGITE".
+           05 WRK-CEP-INVALIDO         PIC X(30)           VALUE
+               "CEP INVALIDO - REDIGITE".
+           05 WRK-REG-ATIVADO          PIC X(30)           VALUE
+               "CLIENTE ATIVADO!!".
+           05 WRK-REG-INATIVADO        PIC X(30)           VALUE
+               "CLIENTE INATIVADO!!".
        PROCEDURE                               DIVISION.
        0000-PRINCIPAL.
                PERFORM 0100-INICIAR.
@@ -68,34 +183,350 @@
 
        0100-INICIAR                            SECTION.
 
-               OPEN EXTEND CLIENTES.
-                   IF FS-CLIENTES EQUAL 35
-                       DISPLAY  WRK-MSG-NAO-ACHOU
-                       GOBACK
-                   ELSE
-                       DISPLAY WRK-MSG-ARQ-OK
+               OPEN I-O CLIENTES.
+               IF FS-CLIENTES EQUAL 35
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+               IF FS-CLIENTES NOT EQUAL 0
+                   DISPLAY  WRK-MSG-NAO-ACHOU
+                   GOBACK
+               ELSE
+                   DISPLAY WRK-MSG-ARQ-OK
                END-IF.
 
        0100-INICIAR-FIM.EXIT.
 
        0200-PROCESSAR                          SECTION.
-               PERFORM UNTIL WRK-GRAVA NOT EQUAL "S"
+               PERFORM UNTIL WRK-CONTINUA NOT EQUAL "S"
+                   DISPLAY "[1] INCLUIR"
+                   DISPLAY "[2] ALTERAR"
+                   DISPLAY "[3] EXCLUIR"
+                   DISPLAY "[4] ENCERRAR"
+                   DISPLAY "[5] LOCALIZAR POR PARTE DO NOME"
+                   DISPLAY "[6] LOCALIZAR POR STREAMING"
+                   DISPLAY "[7] ATIVAR/INATIVAR CLIENTE"
+                   DISPLAY "OPCAO: "
+                   ACCEPT WRK-OPCAO
+
+                   EVALUATE WRK-OPCAO
+                       WHEN "1" PERFORM 0210-INCLUIR
+                       WHEN "2" PERFORM 0220-ALTERAR
+                       WHEN "3" PERFORM 0230-EXCLUIR
+                       WHEN "4" MOVE "N" TO WRK-CONTINUA
+                       WHEN "5" PERFORM 0240-BUSCAR-NOME
+                       WHEN "6" PERFORM 0250-BUSCAR-STREAM
+                       WHEN "7" PERFORM 0260-ATIVAR-INATIVAR
+                       WHEN OTHER DISPLAY WRK-OPCAO-INVALIDA
+                   END-EVALUATE
+               END-PERFORM.
+
+       0200-PROCESSAR-FIM.EXIT.
+
+       0210-INCLUIR                            SECTION.
+               PERFORM 0211-ACEITA-ID.
+
+               MOVE "N" TO WRK-ID-EXISTE
+               READ CLIENTES
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "S" TO WRK-ID-EXISTE
+               END-READ.
+
+               IF WRK-ID-EXISTE EQUAL "S"
+                   DISPLAY "CLIENTE JA CADASTRADO! SOBRESCREVER?"
+                   DISPLAY "[S]IM / [N]AO"
+                   ACCEPT WRK-CONFIRMA
+               END-IF.
+
+               IF WRK-ID-EXISTE EQUAL "S" AND WRK-CONFIRMA NOT EQUAL "S"
+                   DISPLAY "INCLUSAO CANCELADA"
+               ELSE
+                   PERFORM 0212-ACEITA-NOME
+                   PERFORM 0213-ACEITA-TEL
+                   PERFORM 0214-ACEITA-STREAM
+                   PERFORM 0215-ACEITA-CPF
+                   PERFORM 0216-ACEITA-ENDERECO
+
+                   IF WRK-ID-EXISTE EQUAL "S"
+                       REWRITE REG-CLIENTES
+                   ELSE
+                       MOVE "A" TO REG-STATUS-CLI
+                       WRITE REG-CLIENTES
+                   END-IF
+
+                   IF FS-CLIENTES EQUAL 0
+                       DISPLAY WRK-REG-OK
+                   ELSE
+                       DISPLAY "ERRO AO GRAVAR - STATUS:"
+                           FS-CLIENTES
+                   END-IF
+               END-IF.
+
+       0210-INCLUIR-FIM.EXIT.
+
+       0211-ACEITA-ID                          SECTION.
+               MOVE "N" TO WRK-CAMPO-OK
+               PERFORM UNTIL WRK-CAMPO-OK EQUAL "S"
                    DISPLAY "ID: "
-                       ACCEPT REG-ID
+                   ACCEPT WRK-ID-ENTRADA
+                   IF WRK-ID-ENTRADA IS NUMERIC AND
+                      WRK-ID-ENTRADA NOT EQUAL "0000"
+                       MOVE WRK-ID-ENTRADA TO REG-ID
+                       MOVE "S" TO WRK-CAMPO-OK
+                   ELSE
+                       DISPLAY WRK-ID-INVALIDO
+                   END-IF
+               END-PERFORM.
+       0211-ACEITA-ID-FIM.EXIT.
+
+       0212-ACEITA-NOME                        SECTION.
+               MOVE "N" TO WRK-CAMPO-OK
+               PERFORM UNTIL WRK-CAMPO-OK EQUAL "S"
                    DISPLAY "NOME: "
-                       ACCEPT REG-NOME
+                   ACCEPT REG-NOME
+                   IF REG-NOME NOT EQUAL SPACES
+                       MOVE "S" TO WRK-CAMPO-OK
+                   ELSE
+                       DISPLAY WRK-NOME-INVALIDO
+                   END-IF
+               END-PERFORM.
+       0212-ACEITA-NOME-FIM.EXIT.
+
+       0213-ACEITA-TEL                         SECTION.
+               MOVE "N" TO WRK-CAMPO-OK
+               PERFORM UNTIL WRK-CAMPO-OK EQUAL "S"
                    DISPLAY "TEL :"
-                       ACCEPT REG-TEL
-                   WRITE REG-CLIENTES
+                   ACCEPT WRK-TEL-ENTRADA
+                   IF WRK-TEL-ENTRADA IS NUMERIC
+                       MOVE WRK-TEL-ENTRADA TO REG-TEL
+                       MOVE "S" TO WRK-CAMPO-OK
+                   ELSE
+                       DISPLAY WRK-TEL-INVALIDO
+                   END-IF
+               END-PERFORM.
+       0213-ACEITA-TEL-FIM.EXIT.
 
-                        DISPLAY "DESEJA CONTINUAR?"
-                    DISPLAY "[S]IM / [N]AO"
-                       ACCEPT WRK-GRAVA
-                    DISPLAY  WRK-REG-OK
+       0214-ACEITA-STREAM                      SECTION.
+               DISPLAY "STREAMING: "
+               ACCEPT REG-STREAM.
+       0214-ACEITA-STREAM-FIM.EXIT.
 
-                END-PERFORM.
+       0215-ACEITA-CPF                         SECTION.
+               MOVE "N" TO WRK-CAMPO-OK
+               PERFORM UNTIL WRK-CAMPO-OK EQUAL "S"
+                   DISPLAY "CPF (11 DIGITOS): "
+                   ACCEPT WRK-CPF-ENTRADA
+                   IF WRK-CPF-ENTRADA IS NUMERIC
+                       MOVE WRK-CPF-ENTRADA TO REG-CPF
+                       MOVE "S" TO WRK-CAMPO-OK
+                   ELSE
+                       DISPLAY WRK-CPF-INVALIDO
+                   END-IF
+               END-PERFORM.
+       0215-ACEITA-CPF-FIM.EXIT.
 
-       0200-PROCESSAR-FIM.EXIT.
+       0216-ACEITA-ENDERECO                    SECTION.
+               DISPLAY "ENDERECO: "
+               ACCEPT REG-ENDERECO.
+               DISPLAY "CIDADE: "
+               ACCEPT REG-CIDADE.
+               DISPLAY "UF: "
+               ACCEPT REG-UF.
+               MOVE "N" TO WRK-CAMPO-OK
+               PERFORM UNTIL WRK-CAMPO-OK EQUAL "S"
+                   DISPLAY "CEP (8 DIGITOS): "
+                   ACCEPT WRK-CEP-ENTRADA
+                   IF WRK-CEP-ENTRADA IS NUMERIC
+                       MOVE WRK-CEP-ENTRADA TO REG-CEP
+                       MOVE "S" TO WRK-CAMPO-OK
+                   ELSE
+                       DISPLAY WRK-CEP-INVALIDO
+                   END-IF
+               END-PERFORM.
+       0216-ACEITA-ENDERECO-FIM.EXIT.
+
+       0220-ALTERAR                            SECTION.
+               DISPLAY "ID DO CLIENTE A ALTERAR: "
+                   ACCEPT REG-ID
+
+               READ CLIENTES
+                   INVALID KEY
+                       DISPLAY WRK-REG-NAO-ACHOU
+                   NOT INVALID KEY
+                       PERFORM 0212-ACEITA-NOME
+                       PERFORM 0213-ACEITA-TEL
+                       PERFORM 0214-ACEITA-STREAM
+                       PERFORM 0215-ACEITA-CPF
+                       PERFORM 0216-ACEITA-ENDERECO
+                       REWRITE REG-CLIENTES
+                       IF FS-CLIENTES EQUAL 0
+                           DISPLAY WRK-REG-ALTERADO
+                       ELSE
+                           DISPLAY "ERRO AO ALTERAR - STATUS:"
+                               FS-CLIENTES
+                       END-IF
+               END-READ.
+
+       0220-ALTERAR-FIM.EXIT.
+
+       0230-EXCLUIR                            SECTION.
+               DISPLAY "ID DO CLIENTE A EXCLUIR: "
+                   ACCEPT REG-ID
+
+               READ CLIENTES
+                   INVALID KEY
+                       DISPLAY WRK-REG-NAO-ACHOU
+                   NOT INVALID KEY
+                       DELETE CLIENTES RECORD
+                       IF FS-CLIENTES EQUAL 0
+                           DISPLAY WRK-REG-EXCLUIDO
+                       ELSE
+                           DISPLAY "ERRO AO EXCLUIR - STATUS:"
+                               FS-CLIENTES
+                       END-IF
+               END-READ.
+
+       0230-EXCLUIR-FIM.EXIT.
+
+       0240-BUSCAR-NOME                        SECTION.
+               DISPLAY "DIGITE PARTE DO NOME: ".
+               ACCEPT WRK-NOME-BUSCA.
+               PERFORM 0241-CALC-TAMANHO-BUSCA.
+               MOVE "N" TO WRK-ACHOU-NOME.
+               MOVE ZEROS  TO REG-ID.
+               START CLIENTES KEY IS NOT LESS REG-ID
+                   INVALID KEY
+                       CONTINUE
+               END-START.
+               PERFORM 0243-LER-E-COMPARAR
+                   UNTIL FS-CLIENTES NOT EQUAL 0.
+               IF WRK-ACHOU-NOME EQUAL "N"
+                   DISPLAY WRK-REG-NAO-ACHOU
+               END-IF.
+       0240-BUSCAR-NOME-FIM.EXIT.
+
+       0241-CALC-TAMANHO-BUSCA                 SECTION.
+               MOVE 20 TO WRK-LEN-BUSCA.
+               PERFORM 0242-REDUZ-TAMANHO
+                   VARYING WRK-LEN-BUSCA FROM 20 BY -1
+                   UNTIL WRK-NOME-BUSCA(WRK-LEN-BUSCA:1) NOT EQUAL SPACE
+                      OR WRK-LEN-BUSCA EQUAL 1.
+       0241-CALC-TAMANHO-BUSCA-FIM.EXIT.
+
+       0242-REDUZ-TAMANHO.
+               CONTINUE.
+
+       0243-LER-E-COMPARAR                     SECTION.
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 10 TO FS-CLIENTES
+                   NOT AT END
+                       COMPUTE WRK-POS-MAX-BUSCA = 21 - WRK-LEN-BUSCA
+                       MOVE "N" TO WRK-ACHOU-TRECHO
+                       PERFORM 0244-COMPARA-TRECHO
+                           VARYING WRK-POS-BUSCA FROM 1 BY 1
+                           UNTIL WRK-POS-BUSCA GREATER
+                                     WRK-POS-MAX-BUSCA
+                              OR WRK-ACHOU-TRECHO EQUAL "S"
+                       IF WRK-ACHOU-TRECHO EQUAL "S"
+                           DISPLAY "ID       :" REG-ID
+                           DISPLAY "NOME     :" REG-NOME
+                           DISPLAY "TELEFONE :" REG-TEL
+                           DISPLAY "CPF      :" REG-CPF
+                           DISPLAY "ENDERECO :" REG-ENDERECO
+                           DISPLAY "CIDADE/UF:" REG-CIDADE "/" REG-UF
+                           DISPLAY "CEP      :" REG-CEP
+                           IF REG-CLI-ATIVO
+                               DISPLAY "SITUACAO :ATIVO"
+                           ELSE
+                               DISPLAY "SITUACAO :INATIVO"
+                           END-IF
+                           MOVE "S" TO WRK-ACHOU-NOME
+                       END-IF
+               END-READ.
+
+       0243-LER-E-COMPARAR-FIM.EXIT.
+
+       0244-COMPARA-TRECHO                      SECTION.
+               IF REG-NOME(WRK-POS-BUSCA:WRK-LEN-BUSCA) EQUAL
+                  WRK-NOME-BUSCA(1:WRK-LEN-BUSCA)
+                   MOVE "S" TO WRK-ACHOU-TRECHO
+               END-IF.
+
+       0244-COMPARA-TRECHO-FIM.EXIT.
+
+       0250-BUSCAR-STREAM                       SECTION.
+               DISPLAY "STREAMING A LOCALIZAR: ".
+               ACCEPT WRK-STREAM-BUSCA.
+               MOVE "N" TO WRK-ACHOU-STREAM.
+               MOVE WRK-STREAM-BUSCA TO REG-STREAM.
+               START CLIENTES KEY IS EQUAL REG-STREAM
+                   INVALID KEY
+                       CONTINUE
+               END-START.
+               PERFORM 0251-LER-POR-STREAM
+                   UNTIL FS-CLIENTES NOT EQUAL 0.
+               IF WRK-ACHOU-STREAM EQUAL "N"
+                   DISPLAY WRK-REG-NAO-ACHOU
+               END-IF.
+       0250-BUSCAR-STREAM-FIM.EXIT.
+
+       0251-LER-POR-STREAM                      SECTION.
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 10 TO FS-CLIENTES
+                   NOT AT END
+                       IF REG-STREAM NOT EQUAL WRK-STREAM-BUSCA
+                           MOVE 10 TO FS-CLIENTES
+                       ELSE
+                           DISPLAY "ID       :" REG-ID
+                           DISPLAY "NOME     :" REG-NOME
+                           DISPLAY "TELEFONE :" REG-TEL
+                           DISPLAY "STREAMING:" REG-STREAM
+                           DISPLAY "CPF      :" REG-CPF
+                           DISPLAY "ENDERECO :" REG-ENDERECO
+                           DISPLAY "CIDADE/UF:" REG-CIDADE "/" REG-UF
+                           DISPLAY "CEP      :" REG-CEP
+                           IF REG-CLI-ATIVO
+                               DISPLAY "SITUACAO :ATIVO"
+                           ELSE
+                               DISPLAY "SITUACAO :INATIVO"
+                           END-IF
+                           MOVE "S" TO WRK-ACHOU-STREAM
+                       END-IF
+               END-READ.
+       0251-LER-POR-STREAM-FIM.EXIT.
+
+       0260-ATIVAR-INATIVAR                     SECTION.
+               DISPLAY "ID DO CLIENTE A ATIVAR/INATIVAR: "
+                   ACCEPT REG-ID
+
+               READ CLIENTES
+                   INVALID KEY
+                       DISPLAY WRK-REG-NAO-ACHOU
+                   NOT INVALID KEY
+                       IF REG-CLI-ATIVO
+                           SET REG-CLI-INATIVO TO TRUE
+                       ELSE
+                           SET REG-CLI-ATIVO TO TRUE
+                       END-IF
+                       REWRITE REG-CLIENTES
+                       IF FS-CLIENTES EQUAL 0
+                           IF REG-CLI-ATIVO
+                               DISPLAY WRK-REG-ATIVADO
+                           ELSE
+                               DISPLAY WRK-REG-INATIVADO
+                           END-IF
+                       ELSE
+                           DISPLAY "ERRO AO ALTERAR - STATUS:"
+                               FS-CLIENTES
+                       END-IF
+               END-READ.
+
+       0260-ATIVAR-INATIVAR-FIM.EXIT.
 
        0300-FINALIZAR                          SECTION.
 
