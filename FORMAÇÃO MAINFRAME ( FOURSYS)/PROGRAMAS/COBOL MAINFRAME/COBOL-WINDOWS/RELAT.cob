@@ -42,6 +42,84 @@ ALT3  *    PROGRAMADOR: MATHEUS H MEDEIROS
 .     *    DATA.......: 02 / 08 / 2024
 .     *    OBJETIVO...:
 ALT3  *
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: GRAVAR AS MENSSAGENS DE ERRO NO LOG CENTRAL
+      *                 (MODULO LOGS), ALEM DE EXIBI-LAS NO CONSOLE
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: QUEBRAR O TOTAL DE ASSINATURAS POR STREAMING
+      *                 (REG-STREAM) NO RODAPE DO RELATORIO
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: TAMANHO DA PAGINA (QTDE DE LINHAS) PASSA A SER
+      *                 PERGUNTADO NO INICIO, EM VEZ DE FIXO EM 7
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: ACUMULAR A RECEITA DE ASSINATURAS NO ANO (YTD),
+      *                 LENDO O HISTORICO DE RELATYTD.TXT NO INICIO E
+      *                 GRAVANDO O TOTAL DESTE RUN NO FINAL
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: DETECTAR REG-CODIGO REPETIDO EM CLIENTES.DAT,
+      *                 GRAVANDO O OCORRIDO NO LOG CENTRAL E TOTALIZANDO
+      *                 A QUANTIDADE DE DUPLICADOS NO RODAPE
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: PADRONIZAR A MENSSAGEM DO TOTAL DE REGISTROS
+      *                 LIDOS, IGUAL A RELASSIN/RELCANC (MESMO
+      *                 CLIENTES.DAT, MESMA CONTAGEM)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: NOVA OPCAO DE FORMATO DE SAIDA [2] CSV, GRAVANDO
+      *                 CODIGO/NOME/EMAIL/STREAMING/ASSINATURA SEPARADOS
+      *                 POR PONTO-E-VIRGULA NO ARQUIVO RELAT.CSV
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: GRAVAR UM REGISTRO DE STATUS DE CONCLUSAO EM
+      *                 STATUSREL.TXT AO FINAL DO RUN (OU AO CAIR NO
+      *                 TRATAMENTO DE ERRO), PARA CONFERENCIA RAPIDA DE
+      *                 SUCESSO/FALHA SEM PRECISAR LER O LOG INTEIRO
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: AVISAR A OPERACAO (MODULO NOTIFICA) QUANDO O
+      *                 RELATORIO TERMINAR, INFORMANDO A SITUACAO E A
+      *                 QTDE DE REGISTROS LIDOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: GRAVAR TRILHA DE AUDITORIA (AUDITORIA.TXT) AO
+      *                 FINAL DO RUN, COM USUARIO, DATA/HORA E QTDE DE
+      *                 REGISTROS PROCESSADOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: PERMITIR REIMPRIMIR O RELATORIO A PARTIR DE UMA
+      *                 PAGINA INFORMADA, PULANDO A GRAVACAO DAS PAGINAS
+      *                 ANTERIORES (OS ACUMULADORES CONTINUAM SENDO
+      *                 CALCULADOS NORMALMENTE DESDE O PRIMEIRO REGISTRO)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: PROTEGER A TABELA DE TOTAIS POR STREAMING (LIMITE
+      *                 DE 20) CONTRA ESTOURO QUANDO HOUVER MAIS DE 20
+      *                 STREAMINGS DISTINTOS NO ARQUIVO
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: RECUSAR UM VALOR DE LINHAS POR PAGINA MENOR QUE
+      *                 4 (CABECALHO + DETALHE MINIMO), ASSUMINDO O
+      *                 PADRAO NESSE CASO, DA MESMA FORMA JA FEITA PARA
+      *                 O ENTER (ZEROS)
       *=================================================================*
 
 
@@ -67,6 +145,22 @@ ALT3  *
 ATL3       SELECT RELAT ASSIGN TO
 .              "C:\CURSOLOGICA\COBOL\RELATORIOS\RELAT.TXT"
 ATL3               FILE STATUS IS FS-RELAT.
+
+           SELECT RELATYTD ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\RELATYTD.TXT"
+                   FILE STATUS IS FS-YTD.
+
+           SELECT CSVCLI ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\RELAT.CSV"
+                   FILE STATUS IS FS-CSVCLI.
+
+           SELECT STATUSREL ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\STATUSREL.TXT"
+                   FILE STATUS IS FS-STATUSREL.
+
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+                   FILE STATUS IS FS-AUDITORIA.
       *=================================================================*
        DATA                                    DIVISION.
       *=================================================================*
@@ -83,6 +177,34 @@ ATL3               FILE STATUS IS FS-RELAT.
 ATL3   FD  RELAT.
 ATL3   01  REG-RELAT               PIC x(086).
 
+      *-----------------------------------------------------------------*
+      *     OUTPUT - RECEITA ACUMULADA NO ANO (CUMULATIVO / EXTEND)
+      *                               LRECL = 013
+      *-----------------------------------------------------------------*
+       FD  RELATYTD.
+       01  REG-YTD.
+           05 REG-ANO-YTD          PIC 9(004).
+           05 FILLER               PIC X(001)          VALUE SPACES.
+           05 REG-VALOR-YTD        PIC 9(007)V99.
+
+      *-----------------------------------------------------------------*
+      *     OUTPUT - FORMATO CSV, USADO QUANDO O FORMATO ESCOLHIDO
+      *               FOR [2] CSV (PARA CARGA EM PLANILHA)
+      *-----------------------------------------------------------------*
+       FD  CSVCLI.
+       01  REG-CSVCLI              PIC X(080)          VALUE SPACES.
+
+      *-----------------------------------------------------------------*
+      *     OUTPUT - STATUS DE CONCLUSAO DO RUN (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  STATUSREL.
+       COPY "#BOOKSTATUS".
+
+      *-----------------------------------------------------------------*
+      *     OUTPUT - TRILHA DE AUDITORIA (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  AUDITORIA.
+       COPY "#BOOKAUDIT".
 
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------*
@@ -96,6 +218,12 @@ ATL3   01  REG-RELAT               PIC x(086).
       *-----------------------------------------------------------------*
        01  FS-CLIENTES                 PIC X(002)          VALUE SPACES.
 ATL3   01  FS-RELAT                    PIC X(002)          VALUE SPACES.
+       01  FS-YTD                      PIC X(002)          VALUE SPACES.
+       01  FS-CSVCLI                   PIC X(002)          VALUE SPACES.
+       01  FS-STATUSREL                PIC X(002)          VALUE SPACES.
+       01  FS-AUDITORIA                PIC X(002)          VALUE SPACES.
+       01  WRK-USUARIO-EXEC            PIC X(008)          VALUE SPACES.
+       01  WRK-HORA-EXEC               PIC 9(006)          VALUE ZEROS.
       *-----------------------------------------------------------------*
       *----------------------- BOOK DETALHE ----------------------------*
 ATL2   COPY "#DETCLI".
@@ -110,10 +238,36 @@ ATL2   COPY "#BOOKCABEC".
                "  VARIAVEIS ACUMULADORAS " .
       *-----------------------------------------------------------------*
 ATL2   01  WRK-QT-LINHAS               PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  WRK-MAX-LINHAS              PIC 9(003)    COMP-3 VALUE 007.
 ATL1   01  ACU-LIDOS                   PIC 9(003)    COMP-3 VALUE ZEROS.
 ATL4
        01  ACU-ASSIN                   PIC 9(007)V99 COMP-3 VALUE ZEROS.
        01  ACU-ASSIN-AUX               PIC 9(003)V99 COMP-3 VALUE ZEROS.
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " TOTAL DE ASSINATURA POR STREAMING ".
+      *-----------------------------------------------------------------*
+       01  WRK-QT-STREAMS              PIC 9(003)          VALUE ZEROS.
+       01  WRK-IDX-STREAM              PIC 9(003)          VALUE ZEROS.
+       01  WRK-STREAM-ACHOU            PIC X(001)          VALUE "N".
+       01  TAB-STREAMS.
+           05 TAB-STREAM-ITEM          OCCURS 20 TIMES.
+               10 TAB-STREAM-NOME      PIC X(010)          VALUE
+                   SPACES.
+               10 TAB-STREAM-TOTAL     PIC 9(007)V99 COMP-3 VALUE
+                   ZEROS.
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " CODIGOS JA LIDOS (DETECCAO DE DUPLICADOS) ".
+      *-----------------------------------------------------------------*
+       01  WRK-QT-CODIGOS              PIC 9(003)          VALUE ZEROS.
+       01  WRK-IDX-CODIGO              PIC 9(003)          VALUE ZEROS.
+       01  WRK-CODIGO-ACHOU            PIC X(001)          VALUE "N".
+       01  ACU-DUPLICADOS              PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  TAB-CODIGOS.
+           05 TAB-CODIGO-ITEM          OCCURS 500 TIMES
+                                        PIC 9(003)          VALUE
+               ZEROS.
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)          VALUE
                " VARIAVEL DE APOIO ".
@@ -121,6 +275,12 @@ ATL4
        01  WRK-MSG-ERRO                PIC X(030)          VALUE SPACES.
        01  WRK-CLIENTES                PIC X(008)          VALUE
                "CLIENTES".
+       01  WRK-MODULO                  PIC X(008)          VALUE
+               "LOGS".
+       01  WRK-MODULO-NOTIFICA         PIC X(008)          VALUE
+               "NOTIFICA".
+       01  WRK-MSG-NOTIFICA            PIC X(040)          VALUE SPACES.
+       01  WRK-LIDOS-ED                PIC 9(003)          VALUE ZEROS.
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)          VALUE
                " RODAPE ".
@@ -130,6 +290,56 @@ ATL4
                "SUB-TOTAL :".
            05 ACU-ASSIN-ED             PIC ZZ9,99        VALUE ZEROS.
       *     05 ACU-TOTAL                PIC ZZ9,99        VALUE ZEROS.
+      *-----------------------------------------------------------------*
+       01  WRK-STREAM-LINE.
+           05 FILLER                   PIC X(012)          VALUE
+               "STREAMING: ".
+           05 WRK-STREAM-NOME-ED       PIC X(010)          VALUE
+               SPACES.
+           05 FILLER                   PIC X(005)          VALUE
+               " R$ ".
+           05 WRK-STREAM-TOTAL-ED      PIC Z.ZZZ.ZZ9,99    VALUE
+               ZEROS.
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " RECEITA ACUMULADA NO ANO (YTD) ".
+      *-----------------------------------------------------------------*
+       01  WRK-DATA-EXEC               PIC 9(008)          VALUE ZEROS.
+       01  WRK-ANO-EXEC                PIC 9(004)          VALUE ZEROS.
+       01  ACU-RECEITA-YTD             PIC 9(007)V99 COMP-3 VALUE ZEROS.
+       01  WRK-YTD-LINE.
+           05 FILLER                   PIC X(030)          VALUE
+               "RECEITA ACUMULADA NO ANO ....:".
+           05 WRK-ANO-YTD-ED           PIC 9(004)          VALUE ZEROS.
+           05 FILLER                   PIC X(005)          VALUE
+               " R$ ".
+           05 WRK-RECEITA-YTD-ED       PIC Z.ZZZ.ZZ9,99    VALUE
+               ZEROS.
+      *-----------------------------------------------------------------*
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " FORMATO DE SAIDA ".
+      *-----------------------------------------------------------------*
+       01  WRK-OPCAO-FORMATO           PIC X(001)          VALUE "1".
+       01  WRK-FORMATO                 PIC X(001)          VALUE "R".
+           88 WRK-FORMATO-RELATORIO             VALUE "R".
+           88 WRK-FORMATO-CSV                    VALUE "C".
+       01  WRK-LINHA-CSV               PIC X(080)          VALUE SPACES.
+       01  WRK-DET-ASSIN-CSV           PIC Z.ZZ9,99.
+       01  WRK-CSV-CABEC               PIC X(080)          VALUE
+           "CODIGO;NOME;EMAIL;STREAMING;ASSINATURA".
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " STATUS DE CONCLUSAO ".
+      *-----------------------------------------------------------------*
+       01  WRK-PROGRAMA-EXEC           PIC X(008)          VALUE
+               "RELAT".
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " REIMPRESSAO A PARTIR DE UMA PAGINA ".
+      *-----------------------------------------------------------------*
+       01  WRK-PARM-PAG-INICIAL        PIC 9(003)          VALUE 1.
+       01  WRK-IMPRIME-PAG             PIC X(001)          VALUE "S".
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)           VALUE
            "***** FIM DA WORKING *****".
@@ -152,13 +362,84 @@ ATL4
        0100-INICIAR                            SECTION.
       *-----------------------------------------------------------------*
 
-               OPEN INPUT  CLIENTES
-ATL3                OUTPUT RELAT.
+               PERFORM 0101-SELECIONA-LINHAS.
+               PERFORM 0109-SELECIONA-FORMATO.
+               DISPLAY "USUARIO/JOB QUE ESTA RODANDO O RELATORIO: "
+               ACCEPT WRK-USUARIO-EXEC.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+               MOVE WRK-DATA-EXEC(1:4) TO WRK-ANO-EXEC.
+               OPEN INPUT  CLIENTES.
+               IF WRK-FORMATO-RELATORIO
+                   OPEN OUTPUT RELAT
+               ELSE
+                   OPEN OUTPUT CSVCLI
+                   MOVE WRK-CSV-CABEC TO REG-CSVCLI
+                   WRITE REG-CSVCLI
+               END-IF.
 
 ATL3           PERFORM 0104-TESTAR-STATUS.
+               PERFORM 0102-CARREGA-RECEITA-YTD.
 
        0100-INICIAR-FIM.EXIT.
       *-----------------------------------------------------------------*
+       0101-SELECIONA-LINHAS                   SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "LINHAS POR PAGINA (ENTER = 7): ".
+               ACCEPT WRK-MAX-LINHAS.
+               IF WRK-MAX-LINHAS EQUAL ZEROS OR
+                  WRK-MAX-LINHAS LESS THAN 4
+                   MOVE 7 TO WRK-MAX-LINHAS
+               END-IF.
+
+               DISPLAY "REIMPRIMIR A PARTIR DA PAGINA (ENTER = 1): ".
+               ACCEPT WRK-PARM-PAG-INICIAL.
+               IF WRK-PARM-PAG-INICIAL EQUAL ZEROS
+                   MOVE 1 TO WRK-PARM-PAG-INICIAL
+               END-IF.
+
+       0101-SELECIONA-LINHAS-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0109-SELECIONA-FORMATO                  SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "FORMATO: [1] RELATORIO  [2] CSV (EXCEL)".
+               ACCEPT WRK-OPCAO-FORMATO.
+               IF WRK-OPCAO-FORMATO EQUAL "2"
+                   SET WRK-FORMATO-CSV TO TRUE
+               ELSE
+                   SET WRK-FORMATO-RELATORIO TO TRUE
+               END-IF.
+
+       0109-SELECIONA-FORMATO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0102-CARREGA-RECEITA-YTD                SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE ZEROS TO ACU-RECEITA-YTD.
+               OPEN INPUT RELATYTD.
+               IF FS-YTD EQUAL '00'
+                   PERFORM 0103-LER-YTD
+                       UNTIL FS-YTD NOT EQUAL '00'
+                   CLOSE RELATYTD
+               END-IF.
+
+       0102-CARREGA-RECEITA-YTD-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0103-LER-YTD                            SECTION.
+      *-----------------------------------------------------------------*
+
+               READ RELATYTD
+                   AT END
+                       MOVE 10 TO FS-YTD
+                   NOT AT END
+                       IF REG-ANO-YTD EQUAL WRK-ANO-EXEC
+                           ADD REG-VALOR-YTD TO ACU-RECEITA-YTD
+                       END-IF
+               END-READ.
+
+       0103-LER-YTD-FIM.EXIT.
+      *-----------------------------------------------------------------*
 ATL3   0104-TESTAR-STATUS                      SECTION.
       *-----------------------------------------------------------------*
 .      0105-TESTAR-STATUS-CLIENTES.
@@ -184,7 +465,9 @@ ATL3   0110-TESTAR-VAZIO                       SECTION.
 .                   MOVE '0105-TESTAR-VAZIO'    TO WRK-AREA-ERRO
 .                   PERFORM 9999-TRATA-ERRO
 .               ELSE
-ATL3                PERFORM 0210-IMP-CABECALHO
+.                   IF WRK-FORMATO-RELATORIO
+ATL3                    PERFORM 0210-IMP-CABECALHO
+.                   END-IF
                END-IF.
 
        0110-TESTAR-VAZIO-FIM.EXIT.
@@ -198,12 +481,19 @@ ATL3                PERFORM 0210-IMP-CABECALHO
        0200-PROCESSAR                          SECTION.
       *-----------------------------------------------------------------
 ATL2           ADD 1 TO ACU-LIDOS.
-               IF  WRK-QT-LINHAS GREATER THAN 7
+               PERFORM 0208-VERIFICA-CODIGO-DUP.
+               IF  WRK-FORMATO-RELATORIO AND
+                   WRK-QT-LINHAS GREATER THAN WRK-MAX-LINHAS
                    PERFORM 0270-IMP-VALOR
                    PERFORM 0210-IMP-CABECALHO
                END-IF.
                    PERFORM 0205-SUB-TOTAL.
-                   PERFORM 0250-IMP-DETALHE.
+                   PERFORM 0206-ACUMULA-STREAM.
+                   IF WRK-FORMATO-CSV
+                       PERFORM 0251-IMP-DETALHE-CSV
+                   ELSE
+                       PERFORM 0250-IMP-DETALHE
+                   END-IF.
                    PERFORM 0120-LER-DADOS.
 
 
@@ -218,29 +508,102 @@ ATL2           ADD 1 TO ACU-LIDOS.
 
 
        0205-SUB-TOTAL-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0206-ACUMULA-STREAM                         SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE "N"   TO WRK-STREAM-ACHOU.
+               MOVE ZEROS TO WRK-IDX-STREAM.
+               PERFORM 0207-PROCURA-STREAM
+                   UNTIL WRK-IDX-STREAM EQUAL WRK-QT-STREAMS
+                      OR WRK-STREAM-ACHOU EQUAL "S".
+
+               IF WRK-STREAM-ACHOU EQUAL "N"
+                   IF WRK-QT-STREAMS LESS THAN 20
+                       ADD 1 TO WRK-QT-STREAMS
+                       MOVE REG-STREAM       TO
+                           TAB-STREAM-NOME(WRK-QT-STREAMS)
+                       MOVE REG-ASSINATURA   TO
+                           TAB-STREAM-TOTAL(WRK-QT-STREAMS)
+                   ELSE
+                       DISPLAY "ATENCAO: MAIS DE 20 STREAMINGS "
+                           "DISTINTOS -- TOTAL POR STREAMING "
+                           "INCOMPLETO"
+                   END-IF
+               END-IF.
+
+       0207-PROCURA-STREAM.
+
+               ADD 1 TO WRK-IDX-STREAM.
+               IF REG-STREAM EQUAL TAB-STREAM-NOME(WRK-IDX-STREAM)
+                   ADD REG-ASSINATURA TO
+                       TAB-STREAM-TOTAL(WRK-IDX-STREAM)
+                   MOVE "S" TO WRK-STREAM-ACHOU
+               END-IF.
+
+       0206-ACUMULA-STREAM-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0208-VERIFICA-CODIGO-DUP                    SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE "N"   TO WRK-CODIGO-ACHOU.
+               MOVE ZEROS TO WRK-IDX-CODIGO.
+               PERFORM 0209-PROCURA-CODIGO
+                   UNTIL WRK-IDX-CODIGO EQUAL WRK-QT-CODIGOS
+                      OR WRK-CODIGO-ACHOU EQUAL "S".
+
+               IF WRK-CODIGO-ACHOU EQUAL "S"
+                   ADD 1 TO ACU-DUPLICADOS
+                   MOVE "CODIGO DUPLICADO EM CLIENTES"
+                       TO WRK-MSG-ERROS
+                   CALL WRK-MODULO USING WRK-MSG-ERROS
+                   DISPLAY "** ATENCAO: REG-CODIGO DUPLICADO:"
+                       REG-CODIGO
+               ELSE
+                   IF WRK-QT-CODIGOS LESS THAN 500
+                       ADD 1 TO WRK-QT-CODIGOS
+                       MOVE REG-CODIGO TO
+                           TAB-CODIGO-ITEM(WRK-QT-CODIGOS)
+                   END-IF
+               END-IF.
+
+       0209-PROCURA-CODIGO.
+
+               ADD 1 TO WRK-IDX-CODIGO.
+               IF REG-CODIGO EQUAL TAB-CODIGO-ITEM(WRK-IDX-CODIGO)
+                   MOVE "S" TO WRK-CODIGO-ACHOU
+               END-IF.
+
+       0208-VERIFICA-CODIGO-DUP-FIM.EXIT.
       *-----------------------------------------------------------------*
        0210-IMP-CABECALHO                          SECTION.
       *-----------------------------------------------------------------*
                MOVE ALL "=" TO WRK-CABEC3.
 ATL3
-               IF WRK-PAG EQUAL '001'
-                   MOVE WRK-CABEC1 TO REG-RELAT
-.                  WRITE REG-RELAT AFTER 1 LINE
+               IF WRK-PAG LESS WRK-PARM-PAG-INICIAL
+                   MOVE "N" TO WRK-IMPRIME-PAG
                ELSE
-.                  MOVE WRK-CABEC1 TO REG-RELAT
+                   MOVE "S" TO WRK-IMPRIME-PAG
+               END-IF.
+
+               IF WRK-IMPRIME-PAG EQUAL "S"
+                   IF WRK-PAG EQUAL '001'
+                       MOVE WRK-CABEC1 TO REG-RELAT
+                       WRITE REG-RELAT AFTER 1 LINE
+                   ELSE
+                       MOVE WRK-CABEC1 TO REG-RELAT
                        WRITE REG-RELAT AFTER PAGE
-      *             MOVE WRK-PULA-LINHA TO REG-RELAT
-.     *                 WRITE REG-RELAT AFTER PAGE
+                   END-IF
 
-               END-IF.
+                   MOVE WRK-CABEC3 TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
 
-               MOVE WRK-CABEC3 TO REG-RELAT.
-.                  WRITE REG-RELAT AFTER 1 LINE.
-.
-               MOVE WRK-CABEC2 TO REG-RELAT.
-.                 WRITE REG-RELAT AFTER 1 LINE.
-.              MOVE WRK-CABEC3 TO REG-RELAT.
-.                  WRITE REG-RELAT AFTER 1 LINE.
+                   MOVE WRK-CABEC2 TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
+
+                   MOVE WRK-CABEC3 TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
+               END-IF.
 
 ATL1
 
@@ -266,19 +629,43 @@ ATL1           ADD 1 TO WRK-PAG.
 
 ATL3
 
-               MOVE WRK-DETALHE TO REG-RELAT.
-ATL3           WRITE REG-RELAT AFTER 1 LINE.
+               IF WRK-IMPRIME-PAG EQUAL "S"
+                   MOVE WRK-DETALHE TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
+               END-IF.
 
                ADD 1 TO WRK-QT-LINHAS.
 
 
 
        0250-IMP-DETALHE-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0251-IMP-DETALHE-CSV                    SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE REG-ASSINATURA   TO WRK-DET-ASSIN-CSV.
+               MOVE SPACES TO WRK-LINHA-CSV.
+               STRING REG-CODIGO          DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      REG-NOME             DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      REG-EMAIL            DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      REG-STREAM           DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      WRK-DET-ASSIN-CSV    DELIMITED BY SIZE
+                   INTO WRK-LINHA-CSV
+               END-STRING.
+               MOVE WRK-LINHA-CSV TO REG-CSVCLI.
+               WRITE REG-CSVCLI.
+
+       0251-IMP-DETALHE-CSV-FIM.EXIT.
       *-----------------------------------------------------------------*
        0260-IMP-ESTATISTICA                    SECTION.
       *-----------------------------------------------------------------*
                DISPLAY WRK-CABEC3.
-ATL2           DISPLAY "TOTAL DE REGISTROS LIDOS :"ACU-LIDOS.
+ATL2           DISPLAY "TOTAL DE REGISTROS LIDOS :" ACU-LIDOS.
+               DISPLAY "TOTAL DE CODIGOS DUPLICADOS :" ACU-DUPLICADOS.
 ARL4           DISPLAY WRK-CABEC3.
 
 
@@ -287,30 +674,147 @@ ARL4           DISPLAY WRK-CABEC3.
       *-----------------------------------------------------------------*
        0270-IMP-VALOR                          SECTION.
       *-----------------------------------------------------------------*
-               MOVE WRK-CABEC3 TO REG-RELAT
-                   WRITE REG-RELAT AFTER 1 LINE.
+               IF WRK-IMPRIME-PAG EQUAL "S"
+                   MOVE WRK-CABEC3 TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
 
-               MOVE WRK-RODA-PE TO REG-RELAT
-                   WRITE REG-RELAT AFTER 1 LINE.
+                   MOVE WRK-RODA-PE TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
+               END-IF.
                MOVE ACU-ASSIN TO WRK-TOTAL-PAG.
 
                ADD ACU-ASSIN     TO ACU-ASSIN-AUX.
 
 
        0270-IMP-VALOR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0275-IMP-TOTAL-STREAM                    SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE ZEROS TO WRK-IDX-STREAM.
+               PERFORM 0276-IMP-LINHA-STREAM
+                   UNTIL WRK-IDX-STREAM EQUAL WRK-QT-STREAMS.
+
+       0276-IMP-LINHA-STREAM.
+
+               ADD 1 TO WRK-IDX-STREAM.
+               MOVE TAB-STREAM-NOME(WRK-IDX-STREAM)  TO
+                   WRK-STREAM-NOME-ED.
+               MOVE TAB-STREAM-TOTAL(WRK-IDX-STREAM) TO
+                   WRK-STREAM-TOTAL-ED.
+               MOVE WRK-STREAM-LINE TO REG-RELAT.
+               WRITE REG-RELAT AFTER 1 LINE.
+
+       0275-IMP-TOTAL-STREAM-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0280-GRAVA-RECEITA-YTD                  SECTION.
+      *-----------------------------------------------------------------*
+               OPEN EXTEND RELATYTD.
+               IF FS-YTD EQUAL '35'
+                   OPEN OUTPUT RELATYTD
+                   CLOSE RELATYTD
+                   OPEN EXTEND RELATYTD
+               END-IF.
+
+               MOVE WRK-ANO-EXEC   TO REG-ANO-YTD.
+               MOVE ACU-ASSIN-AUX  TO REG-VALOR-YTD.
+               WRITE REG-YTD.
+
+               CLOSE RELATYTD.
+
+       0280-GRAVA-RECEITA-YTD-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0290-GRAVA-STATUS-EXEC                  SECTION.
+      *-----------------------------------------------------------------*
+               OPEN EXTEND STATUSREL.
+               IF FS-STATUSREL EQUAL '35'
+                   OPEN OUTPUT STATUSREL
+                   CLOSE STATUSREL
+                   OPEN EXTEND STATUSREL
+               END-IF.
+
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-STAT.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-STAT.
+               MOVE ACU-LIDOS         TO REG-QT-LIDOS-STAT.
+               WRITE REG-STATUS-EXEC.
+
+               CLOSE STATUSREL.
+
+       0290-GRAVA-STATUS-EXEC-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0295-NOTIFICA-OPERACAO                  SECTION.
+      *-----------------------------------------------------------------*
+               MOVE SPACES TO WRK-MSG-NOTIFICA.
+               MOVE ACU-LIDOS TO WRK-LIDOS-ED.
+               IF REG-STAT-OK
+                   STRING "RELAT OK - REGS LIDOS: " DELIMITED BY SIZE
+                          WRK-LIDOS-ED           DELIMITED BY SIZE
+                       INTO WRK-MSG-NOTIFICA
+                   END-STRING
+               ELSE
+                   STRING "RELAT FALHOU - REGS LIDOS: " DELIMITED BY
+                              SIZE
+                          WRK-LIDOS-ED           DELIMITED BY SIZE
+                       INTO WRK-MSG-NOTIFICA
+                   END-STRING
+               END-IF.
+               CALL WRK-MODULO-NOTIFICA USING WRK-MSG-NOTIFICA.
+
+       0295-NOTIFICA-OPERACAO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0296-GRAVA-AUDITORIA                    SECTION.
+      *-----------------------------------------------------------------*
+               OPEN EXTEND AUDITORIA.
+               IF FS-AUDITORIA EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+               ACCEPT WRK-HORA-EXEC FROM TIME.
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+               MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+               MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+               MOVE ACU-LIDOS         TO REG-QT-PROC-AUD.
+               WRITE REG-AUDITORIA.
+
+               CLOSE AUDITORIA.
+
+       0296-GRAVA-AUDITORIA-FIM.EXIT.
       *-----------------------------------------------------------------*
        0300-FINALIZAR                          SECTION.
       *-----------------------------------------------------------------*
-               PERFORM 0270-IMP-VALOR
+               IF WRK-FORMATO-RELATORIO
+                   PERFORM 0270-IMP-VALOR
+                   PERFORM 0275-IMP-TOTAL-STREAM
+               ELSE
+                   ADD ACU-ASSIN     TO ACU-ASSIN-AUX
+               END-IF.
       *-----------------------------------------------------------------*
                MOVE ACU-ASSIN-AUX  TO WRK-TOTAL-PAG.
 
-               MOVE WRK-CABEC4    TO REG-RELAT.
-               WRITE REG-RELAT AFTER 1 LINE.
+               IF WRK-FORMATO-RELATORIO AND WRK-IMPRIME-PAG EQUAL "S"
+                   MOVE WRK-CABEC4    TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
+               END-IF.
+
+               ADD ACU-ASSIN-AUX          TO ACU-RECEITA-YTD.
+               PERFORM 0280-GRAVA-RECEITA-YTD.
+               MOVE WRK-ANO-EXEC          TO WRK-ANO-YTD-ED.
+               MOVE ACU-RECEITA-YTD       TO WRK-RECEITA-YTD-ED.
+               IF WRK-FORMATO-RELATORIO AND WRK-IMPRIME-PAG EQUAL "S"
+                   MOVE WRK-YTD-LINE          TO REG-RELAT
+                   WRITE REG-RELAT AFTER 1 LINE
+               END-IF.
 
       *-----------------------------------------------------------------*
-               CLOSE CLIENTES
-                     RELAT.
+               CLOSE CLIENTES.
+               IF WRK-FORMATO-RELATORIO
+                   CLOSE RELAT
+               ELSE
+                   CLOSE CSVCLI
+               END-IF.
 
                IF FS-CLIENTES                  NOT EQUAL '00'
                    MOVE WRK-ARQ-FECHADO        TO WRK-MSG-ERRO
@@ -320,6 +824,10 @@ ARL4           DISPLAY WRK-CABEC3.
 
                END-IF.
                PERFORM 0260-IMP-ESTATISTICA.
+               SET REG-STAT-OK TO TRUE.
+               PERFORM 0290-GRAVA-STATUS-EXEC.
+               PERFORM 0295-NOTIFICA-OPERACAO.
+               PERFORM 0296-GRAVA-AUDITORIA.
                GOBACK.
 
       *-----------------------------------------------------------------*
@@ -338,6 +846,12 @@ ARL4           DISPLAY WRK-CABEC3.
                DISPLAY "MENSSAGEM....:"    WRK-DESCRICAO-ERRO.
                DISPLAY "FILE STATUS..:"    WRK-STATUS-ERRO.
                DISPLAY "AREA / SECAO.:"    WRK-AREA-ERRO.
+               MOVE WRK-DESCRICAO-ERRO        TO WRK-MSG-ERROS.
+               CALL WRK-MODULO USING WRK-MSG-ERROS.
+               SET REG-STAT-ERRO TO TRUE.
+               PERFORM 0290-GRAVA-STATUS-EXEC.
+               PERFORM 0295-NOTIFICA-OPERACAO.
+               PERFORM 0296-GRAVA-AUDITORIA.
                GOBACK.
 
        9999-TRATA-ERRO-FIM.EXIT.
