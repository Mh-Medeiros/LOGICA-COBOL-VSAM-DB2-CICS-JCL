@@ -26,6 +26,41 @@ ALT1  *    PROGRAMADOR: MATHEUS H MEDEIROS
 .     *    DATA.......: 31 / 07 / 2024
 ALT1  *    OBJETIVO...: INTRODUZIR QUANTIDADE DE PAGINAS
       *
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PERGUNTAR NO INICIO SE O RELATORIO SAI PELA
+      *                  TELA OU PARA UM ARQUIVO DE IMPRESSAO
+      *                  (RELV2.LST)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: TAMANHO DA PAGINA (QTDE DE LINHAS) PASSA A SER
+      *                  PERGUNTADO NO INICIO, EM VEZ DE FIXO EM 12
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: VALOR DA ASSINATURA PASSA A SAIR EDITADO COM
+      *                  "R$" E VIRGULA DECIMAL, NOS MOLDES DO #DETCLI
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PERGUNTAR NO INICIO QUAL ARQUIVO DE CLIENTES
+      *                  LER -- [1] CLIENTES.DAT (PADRAO) OU
+      *                  [2] CLIENTESA.DAT -- EM VEZ DE FIXO EM
+      *                  CLIENTES.DAT
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: GRAVAR TRILHA DE AUDITORIA (AUDITORIA.TXT) AO
+      *                  FINAL DO RUN, COM USUARIO, DATA/HORA E QTDE DE
+      *                  REGISTROS PROCESSADOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: RECUSAR UM VALOR DE LINHAS POR PAGINA MENOR QUE
+      *                  4, ASSUMINDO O PADRAO NESSE CASO, DA MESMA FORMA
+      *                  JA FEITA PARA O ENTER (ZEROS)
       *=================================================================*
 
 
@@ -45,9 +80,17 @@ ALT1  *    OBJETIVO...: INTRODUZIR QUANTIDADE DE PAGINAS
        INPUT-OUTPUT                            SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
-               "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES.DAT"
+               WRK-NOME-CLIENTES
                   FILE STATUS IS FS-CLIENTES.
 
+           SELECT IMPRESSO ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\RELV2.LST"
+                  FILE STATUS IS FS-IMPRESSO.
+
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+                  FILE STATUS IS FS-AUDITORIA.
+
       *=================================================================*
        DATA                                    DIVISION.
       *=================================================================*
@@ -68,6 +111,17 @@ ALT1  *    OBJETIVO...: INTRODUZIR QUANTIDADE DE PAGINAS
            05 REG-EMAIL                PIC X(020)          VALUE SPACES.
            05 REG-STREAM               PIC X(010)          VALUE SPACES.
            05 REG-ASSINATURA           PIC 9(003)V99       VALUE ZEROS.
+      *-----------------------------------------------------------------*
+      *    OUTPUT - ARQUIVO DE IMPRESSAO, USADO QUANDO A SAIDA
+      *             ESCOLHIDA NAO FOR A TELA
+      *-----------------------------------------------------------------*
+       FD  IMPRESSO.
+       01  REG-IMPRESSO                PIC X(080)          VALUE SPACES.
+      *-----------------------------------------------------------------*
+      *    OUTPUT - TRILHA DE AUDITORIA (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  AUDITORIA.
+       COPY "#BOOKAUDIT".
       *-----------------------------------------------------------------*
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------*
@@ -78,6 +132,21 @@ ALT1  *    OBJETIVO...: INTRODUZIR QUANTIDADE DE PAGINAS
                " VARIAVEL DE STATUS ".
       *-----------------------------------------------------------------*
        01  FS-CLIENTES                 PIC X(002)          VALUE SPACES.
+       01  FS-IMPRESSO                 PIC X(002)          VALUE SPACES.
+       01  FS-AUDITORIA                PIC X(002)          VALUE SPACES.
+       01  WRK-USUARIO-EXEC             PIC X(008)          VALUE SPACES.
+       01  WRK-DATA-EXEC                PIC 9(008)          VALUE ZEROS.
+       01  WRK-HORA-EXEC                PIC 9(006)          VALUE ZEROS.
+       01  WRK-PROGRAMA-EXEC            PIC X(008)          VALUE
+               "RELV2".
+       01  ACU-LIDOS                    PIC 9(003) COMP-3   VALUE ZEROS.
+       01  WRK-OPCAO-ARQUIVO            PIC X(001)          VALUE "1".
+       01  WRK-NOME-CLIENTES            PIC X(048)          VALUE
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES.DAT".
+       01  WRK-OPCAO-SAIDA              PIC X(001)          VALUE "1".
+       01  WRK-SAIDA                    PIC X(001)          VALUE "T".
+       01  WRK-LINHA-REL                PIC X(080)          VALUE SPACES.
+       01  WRK-MAX-LINHAS               PIC 9(003)          VALUE 012.
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)          VALUE
                " VARIAVEIS DE ACUMULO ".
@@ -95,8 +164,9 @@ ALT1  *    OBJETIVO...: INTRODUZIR QUANTIDADE DE PAGINAS
            05 WRK-DET-EMAIL            PIC X(020)          VALUE SPACES.
            05 FILLER                   PIC X(001)          VALUE SPACES.
            05 WRK-DET-STREAM           PIC X(010)          VALUE SPACES.
-           05 FILLER                   PIC X(001)          VALUE SPACES.
-           05 WRK-DET-ASSINATURA       PIC 9(003)V99       VALUE ZEROS.
+           05 FILLER                   PIC X(002)          VALUE
+               "R$".
+           05 WRK-DET-ASSINATURA       PIC Z.ZZ9,99        VALUE ZEROS.
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)          VALUE
                " CABECALHOS (1 , 2 E 3 )".
@@ -147,9 +217,58 @@ ATL1       05 WRK-PAG                  PIC 9(003)          VALUE 1.
        0100-INICIAR                            SECTION.
       *-----------------------------------------------------------------*
 
+               PERFORM 0103-SELECIONA-ARQUIVO.
+               PERFORM 0101-SELECIONA-SAIDA.
+               PERFORM 0102-SELECIONA-LINHAS.
+               DISPLAY "USUARIO/JOB QUE ESTA RODANDO O RELATORIO: "
+               ACCEPT WRK-USUARIO-EXEC.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
                OPEN INPUT CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   OPEN OUTPUT IMPRESSO
+               END-IF.
 
        0100-INICIAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0103-SELECIONA-ARQUIVO                  SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "ARQUIVO: [1] CLIENTES.DAT  [2] CLIENTESA.DAT".
+               ACCEPT WRK-OPCAO-ARQUIVO.
+               IF WRK-OPCAO-ARQUIVO EQUAL "2"
+                   MOVE "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTESA.DAT"
+                       TO WRK-NOME-CLIENTES
+               ELSE
+                   MOVE "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES.DAT"
+                       TO WRK-NOME-CLIENTES
+               END-IF.
+
+       0103-SELECIONA-ARQUIVO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0101-SELECIONA-SAIDA                    SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "SAIDA DO RELATORIO: [1] TELA  [2] IMPRESSORA".
+               ACCEPT WRK-OPCAO-SAIDA.
+               IF WRK-OPCAO-SAIDA EQUAL "2"
+                   MOVE "I" TO WRK-SAIDA
+               ELSE
+                   MOVE "T" TO WRK-SAIDA
+               END-IF.
+
+       0101-SELECIONA-SAIDA-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0102-SELECIONA-LINHAS                   SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "LINHAS POR PAGINA (ENTER = 12): ".
+               ACCEPT WRK-MAX-LINHAS.
+               IF WRK-MAX-LINHAS EQUAL ZEROS OR
+                  WRK-MAX-LINHAS LESS THAN 4
+                   MOVE 12 TO WRK-MAX-LINHAS
+               END-IF.
+
+       0102-SELECIONA-LINHAS-FIM.EXIT.
       *-----------------------------------------------------------------*
        0105-TESTAR-VAZIO                       SECTION.
       *-----------------------------------------------------------------*
@@ -174,7 +293,7 @@ ATL1       05 WRK-PAG                  PIC 9(003)          VALUE 1.
        0200-PROCESSAR                          SECTION.
       *-----------------------------------------------------------------*
 
-               IF WRK-QT-LINHAS GREATER 12
+               IF WRK-QT-LINHAS GREATER WRK-MAX-LINHAS
                    PERFORM 0210-IMP-CABECALHO
                END-IF.
                PERFORM 0220-IMP-DETALHE.
@@ -184,13 +303,18 @@ ATL1       05 WRK-PAG                  PIC 9(003)          VALUE 1.
       *-----------------------------------------------------------------*
        0210-IMP-CABECALHO                      SECTION.
 
-               DISPLAY  " ".
-               DISPLAY WRK-CABEC1.
+               MOVE SPACES TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC1 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
                MOVE ALL "=" TO WRK-CABEC3.
-                   DISPLAY WRK-CABEC3.
-               DISPLAY WRK-CABEC2.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC2 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
                MOVE ALL "=" TO WRK-CABEC3.
-                   DISPLAY WRK-CABEC3.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
 
                MOVE 4 TO WRK-QT-LINHAS.
 ATL1           ADD 1 TO WRK-PAG.
@@ -205,17 +329,56 @@ ATL1           ADD 1 TO WRK-PAG.
                MOVE REG-STREAM     TO WRK-DET-STREAM .
                MOVE REG-ASSINATURA TO WRK-DET-ASSINATURA.
 
-               DISPLAY WRK-DETALHE.
+               MOVE WRK-DETALHE TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
 
                ADD 1 TO WRK-QT-LINHAS.
+               ADD 1 TO ACU-LIDOS.
 
        0220-IMP-DETALHE-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0295-EMITIR-LINHA                       SECTION.
+      *-----------------------------------------------------------------*
+
+               IF WRK-SAIDA EQUAL "I"
+                   MOVE WRK-LINHA-REL TO REG-IMPRESSO
+                   WRITE REG-IMPRESSO
+               ELSE
+                   DISPLAY WRK-LINHA-REL
+               END-IF.
+
+       0295-EMITIR-LINHA-FIM.EXIT.
       *-----------------------------------------------------------------*
        0300-FINALIZAR                          SECTION.
       *-----------------------------------------------------------------*
 
                CLOSE CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   CLOSE IMPRESSO
+               END-IF.
+               PERFORM 0296-GRAVA-AUDITORIA.
                GOBACK.
       *-----------------------------------------------------------------*
        0300-FINALIZAR-FIM.EXIT.
       *-----------------------------------------------------------------*
+       0296-GRAVA-AUDITORIA                    SECTION.
+      *-----------------------------------------------------------------*
+               OPEN EXTEND AUDITORIA.
+               IF FS-AUDITORIA EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+               ACCEPT WRK-HORA-EXEC FROM TIME.
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+               MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+               MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+               MOVE ACU-LIDOS         TO REG-QT-PROC-AUD.
+               WRITE REG-AUDITORIA.
+
+               CLOSE AUDITORIA.
+
+       0296-GRAVA-AUDITORIA-FIM.EXIT.
+      *-----------------------------------------------------------------*
