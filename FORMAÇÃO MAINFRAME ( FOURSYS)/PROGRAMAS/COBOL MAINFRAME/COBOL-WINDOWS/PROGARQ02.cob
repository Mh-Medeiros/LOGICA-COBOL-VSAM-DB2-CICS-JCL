@@ -12,8 +12,8 @@
       *                                                                 *
       *                                                                 *
       *-----------------------------------------------------------------
-      *    OBJETIVO.... : LISTAR UM REGISTRO DO  ARQUIVO                *
-      *                                                                 *
+      *    OBJETIVO.... : LISTAR OS REGISTROS DO ARQUIVO OU LOCALIZAR   *
+      *                   UM CLIENTE PELO REG-ID                       *
       *                                                                 *
       *                                                                 *
       *    OBSERVACOES. :                                               *
@@ -24,6 +24,26 @@
       *=================================================================
       *    MODULOS..... :                                               *
       *                                                                 *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: TROCAR O PEEK DE UM UNICO REGISTRO POR VARRE-
+      *                  DURA COMPLETA DO ARQUIVO, COM OPCAO DE BUSCA
+      *                  DIRETA POR REG-ID
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: NOVA OPCAO DE BUSCA POR PARTE DO NOME (NAO
+      *                  PRECISA SER O NOME COMPLETO NEM COMECAR DO
+      *                  INICIO DO CAMPO)
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PADRONIZAR 0272-REDUZ-TAMANHO E 0274-COMPARA-
+      *                  TRECHO COMO SECTION COM PARAGRAFO -FIM.EXIT,
+      *                  NOS MOLDES DOS DEMAIS PARAGRAFOS DO PROGRAMA
       *=================================================================
        ENVIRONMENT                             DIVISION.
        CONFIGURATION                           SECTION.
@@ -54,10 +74,38 @@
                    "ARQUIVO ENCONTRADO!".
            05 WRK-VAZIO                    PIC x(30)        VALUE
                    "ARQUIVO VAZIO!".
+           05 WRK-NAO-LOCALIZOU            PIC X(30)        VALUE
+                   "CLIENTE NAO LOCALIZADO!".
+
+      *----------------- VARIAVEL DE APOIO
+       77  WRK-OPCAO                       PIC X(01)        VALUE SPACES.
+       77  WRK-ID-BUSCA                    PIC 9(04)        VALUE ZEROS.
+       77  WRK-ACHOU                       PIC X(01)        VALUE "N".
+       77  WRK-CONTINUA-BUSCA              PIC X(01)        VALUE "S".
+       77  WRK-CONT-LIDOS                  PIC 9(04)        VALUE ZEROS.
+       77  WRK-NOME-BUSCA                  PIC X(20)        VALUE SPACES.
+       77  WRK-LEN-BUSCA                   PIC 9(02)        VALUE ZEROS.
+       77  WRK-POS-BUSCA                   PIC 9(02)        VALUE ZEROS.
+       77  WRK-POS-MAX-BUSCA               PIC 9(02)        VALUE ZEROS.
+       77  WRK-ACHOU-TRECHO                PIC X(01)        VALUE "N".
+
        PROCEDURE                               DIVISION.
        0000-PRINCIPAL.
                PERFORM 0100-INICIAR.
-               PERFORM 0200-PROCESSAR.
+               PERFORM 0150-SELECIONAR-OPCAO.
+               IF WRK-OPCAO EQUAL "2"
+                   PERFORM 0250-BUSCAR-ID
+               ELSE
+                   IF WRK-OPCAO EQUAL "3"
+                       PERFORM 0270-BUSCAR-NOME
+                   ELSE
+                       PERFORM 0200-PROCESSAR
+                           UNTIL FS-CLIENTES NOT EQUAL 0
+                       IF WRK-CONT-LIDOS EQUAL ZEROS
+                           DISPLAY WRK-VAZIO
+                       END-IF
+                   END-IF
+               END-IF.
                PERFORM 0300-FINALIZAR.
                STOP RUN.
        0099-PRINCIPAL-FIM.EXIT.
@@ -73,17 +121,99 @@
                DISPLAY "-------------------------".
        0199-INICIAR-FIM.EXIT.
 
+       0150-SELECIONAR-OPCAO                   SECTION.
+               DISPLAY "[1] LISTAR TODOS OS CLIENTES".
+               DISPLAY "[2] LOCALIZAR CLIENTE PELO ID".
+               DISPLAY "[3] LOCALIZAR CLIENTE POR PARTE DO NOME".
+               DISPLAY "OPCAO: ".
+               ACCEPT WRK-OPCAO.
+       0159-SELECIONAR-OPCAO-FIM.EXIT.
+
        0200-PROCESSAR                          SECTION.
                READ CLIENTES
-               IF FS-CLIENTES NOT EQUAL 10
+               IF FS-CLIENTES EQUAL 0
                    DISPLAY "ID       :" REG-ID
                    DISPLAY "NOME     :" REG-NOME
                    DISPLAY "TELEFONE :" REG-TEL
-              ELSE
-                  DISPLAY WRK-VAZIO
+                   ADD 1 TO WRK-CONT-LIDOS
               END-IF.
        0299-PROCESSAR-FIM.EXIT.
 
+       0250-BUSCAR-ID                          SECTION.
+               DISPLAY "DIGITE O ID DO CLIENTE: ".
+               ACCEPT WRK-ID-BUSCA.
+               MOVE "N" TO WRK-ACHOU.
+               MOVE "S" TO WRK-CONTINUA-BUSCA.
+               PERFORM 0260-LOCALIZAR
+                   UNTIL FS-CLIENTES NOT EQUAL 0
+                      OR WRK-CONTINUA-BUSCA EQUAL "N".
+               IF WRK-ACHOU EQUAL "N"
+                   DISPLAY WRK-NAO-LOCALIZOU
+               END-IF.
+       0259-BUSCAR-ID-FIM.EXIT.
+
+       0260-LOCALIZAR                          SECTION.
+               READ CLIENTES
+               IF FS-CLIENTES EQUAL 0
+                   IF REG-ID EQUAL WRK-ID-BUSCA
+                       DISPLAY "ID       :" REG-ID
+                       DISPLAY "NOME     :" REG-NOME
+                       DISPLAY "TELEFONE :" REG-TEL
+                       MOVE "S" TO WRK-ACHOU
+                       MOVE "N" TO WRK-CONTINUA-BUSCA
+                   END-IF
+               END-IF.
+       0269-LOCALIZAR-FIM.EXIT.
+
+       0270-BUSCAR-NOME                        SECTION.
+               DISPLAY "DIGITE PARTE DO NOME: ".
+               ACCEPT WRK-NOME-BUSCA.
+               PERFORM 0271-CALC-TAMANHO-BUSCA.
+               MOVE "N" TO WRK-ACHOU.
+               PERFORM 0273-LER-E-COMPARAR
+                   UNTIL FS-CLIENTES NOT EQUAL 0.
+               IF WRK-ACHOU EQUAL "N"
+                   DISPLAY WRK-NAO-LOCALIZOU
+               END-IF.
+       0279-BUSCAR-NOME-FIM.EXIT.
+
+       0271-CALC-TAMANHO-BUSCA                 SECTION.
+               MOVE 20 TO WRK-LEN-BUSCA.
+               PERFORM 0272-REDUZ-TAMANHO
+                   VARYING WRK-LEN-BUSCA FROM 20 BY -1
+                   UNTIL WRK-NOME-BUSCA(WRK-LEN-BUSCA:1) NOT EQUAL SPACE
+                      OR WRK-LEN-BUSCA EQUAL 1.
+       0271-CALC-TAMANHO-BUSCA-FIM.EXIT.
+
+       0272-REDUZ-TAMANHO                       SECTION.
+               CONTINUE.
+       0272-REDUZ-TAMANHO-FIM.EXIT.
+
+       0273-LER-E-COMPARAR                     SECTION.
+               READ CLIENTES
+               IF FS-CLIENTES EQUAL 0
+                   COMPUTE WRK-POS-MAX-BUSCA = 21 - WRK-LEN-BUSCA
+                   MOVE "N" TO WRK-ACHOU-TRECHO
+                   PERFORM 0274-COMPARA-TRECHO
+                       VARYING WRK-POS-BUSCA FROM 1 BY 1
+                       UNTIL WRK-POS-BUSCA GREATER WRK-POS-MAX-BUSCA
+                          OR WRK-ACHOU-TRECHO EQUAL "S"
+                   IF WRK-ACHOU-TRECHO EQUAL "S"
+                       DISPLAY "ID       :" REG-ID
+                       DISPLAY "NOME     :" REG-NOME
+                       DISPLAY "TELEFONE :" REG-TEL
+                       MOVE "S" TO WRK-ACHOU
+                   END-IF
+               END-IF.
+       0273-LER-E-COMPARAR-FIM.EXIT.
+
+       0274-COMPARA-TRECHO                       SECTION.
+               IF REG-NOME(WRK-POS-BUSCA:WRK-LEN-BUSCA) EQUAL
+                  WRK-NOME-BUSCA(1:WRK-LEN-BUSCA)
+                   MOVE "S" TO WRK-ACHOU-TRECHO
+               END-IF.
+       0274-COMPARA-TRECHO-FIM.EXIT.
+
        0300-FINALIZAR                          SECTION.
            CLOSE CLIENTES.
            DISPLAY "FIM DO PROGRAMA".
