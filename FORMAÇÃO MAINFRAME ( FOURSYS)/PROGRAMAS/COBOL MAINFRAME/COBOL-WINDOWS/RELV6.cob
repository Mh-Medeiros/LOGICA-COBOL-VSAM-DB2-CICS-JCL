@@ -0,0 +1,245 @@
+       IDENTIFICATION                          DIVISION.
+      *=================================================================*
+       PROGRAM-ID.                             RELV6.
+      *=================================================================*
+      *    PROGRAMA   : RELV6
+      *    PROGRAMADOR: MATHEUS
+      *    ANALISTA   : IVAN SANCHES
+      *    CONSULTORIA: FOURSYS
+      *    DATA.......: 09 / 08 / 2026
+      *-----------------------------------------------------------------*
+      *    OBJETIVO...: ORDENAR CLIENTES.DAT DE FORMA DECRESCENTE PELO
+      *                 VALOR DA ASSINATURA (REG-ASSINATURA) E LISTAR OS
+      *                 "N" PRIMEIROS ASSINANTES (RANKING DOS MAIORES
+      *                 ASSINANTES)
+      *-----------------------------------------------------------------*
+      *    ARQUIVOS                I/O                  INCLUDE/BOOK
+      *    CLIENTES               INPUT                  #BOOKCLI
+      *    TOPASSIN               OUTPUT                 #DETCLI
+      *    AUDITORIA              OUTPUT                 #BOOKAUDIT
+      *-----------------------------------------------------------------*
+      *    MODULOS....:
+      *
+      *=================================================================*
+       ENVIRONMENT                             DIVISION.
+      *=================================================================*
+
+      *-----------------------------------------------------------------*
+       CONFIGURATION                           SECTION.
+      *-----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------*
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES.DAT"
+                  FILE STATUS IS FS-CLIENTES.
+
+           SELECT TOPASSIN ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\TOPASSIN.TXT"
+                  FILE STATUS IS FS-TOPASSIN.
+
+           SELECT WORK ASSIGN TO "WRK".
+
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *=================================================================*
+       DATA                                    DIVISION.
+      *=================================================================*
+
+      *-----------------------------------------------------------------*
+       FILE                                    SECTION.
+      *-----------------------------------------------------------------*
+      *    INPUT -  DADOS DO ARQUIVO DE CLIENTES
+      *                                     LRECL = 086
+      *-----------------------------------------------------------------*
+       FD  CLIENTES.
+       COPY "#BOOKCLI".
+      *-----------------------------------------------------------------*
+      *    OUTPUT - CLIENTES.DAT ORDENADO DECRESCENTE POR ASSINATURA
+      *                                     LRECL = 086
+      *-----------------------------------------------------------------*
+       FD  TOPASSIN.
+       01  REG-TOPASSIN.
+           05 REG-TOP-CODIGO           PIC 9(003)          VALUE ZEROS.
+           05 REG-TOP-NOME             PIC X(020)          VALUE SPACES.
+           05 REG-TOP-EMAIL            PIC X(020)          VALUE SPACES.
+           05 REG-TOP-STREAM           PIC X(010)          VALUE SPACES.
+           05 REG-TOP-ASSINATURA       PIC 9(003)V99       VALUE ZEROS.
+           05 REG-TOP-MOEDA-ASSIN      PIC X(003)          VALUE "BRL".
+           05 FILLER                  PIC X(025)          VALUE SPACES.
+      *-----------------------------------------------------------------*
+      *    WORK -   ARQUIVO DE TRABALHO DO SORT
+      *-----------------------------------------------------------------*
+       SD  WORK.
+       01  REG-WORK.
+           05 REG-WORK-CODIGO          PIC 9(003).
+           05 REG-WORK-NOME            PIC X(020).
+           05 REG-WORK-EMAIL           PIC X(020).
+           05 REG-WORK-STREAM          PIC X(010).
+           05 REG-WORK-ASSINATURA      PIC 9(003)V99.
+           05 REG-WORK-MOEDA-ASSIN     PIC X(003).
+           05 FILLER                  PIC X(025).
+      *-----------------------------------------------------------------*
+      *    OUTPUT - TRILHA DE AUDITORIA (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  AUDITORIA.
+       COPY "#BOOKAUDIT".
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE                         SECTION.
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               "***** INICIO DA WORKING *****".
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " VARIAVEL DE STATUS ".
+      *-----------------------------------------------------------------*
+       01  FS-CLIENTES                 PIC X(002)          VALUE SPACES.
+       01  FS-TOPASSIN                 PIC X(002)          VALUE SPACES.
+       01  FS-AUDITORIA                PIC X(002)          VALUE SPACES.
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " VARIAVEL DE APOIO ".
+      *-----------------------------------------------------------------*
+       01  WRK-PARM-QT-TOP              PIC 9(003)          VALUE 010.
+       01  WRK-RANKING                  PIC 9(003)          VALUE ZEROS.
+       01  WRK-RANKING-ED                PIC ZZ9.
+       01  WRK-USUARIO-EXEC             PIC X(008)          VALUE SPACES.
+       01  WRK-DATA-EXEC                PIC 9(008)          VALUE ZEROS.
+       01  WRK-HORA-EXEC                PIC 9(006)          VALUE ZEROS.
+       01  WRK-PROGRAMA-EXEC            PIC X(008)          VALUE
+               "RELV6".
+      *-----------------------------------------------------------------*
+       01  FILLER                      PIC X(050)          VALUE
+               " VARIAVEL ESPELHO ".
+      *-----------------------------------------------------------------*
+       01  WRK-CABEC1                  PIC X(060)          VALUE
+               "RANKING DOS MAIORES ASSINANTES".
+       01  WRK-CABEC2.
+           05 FILLER                   PIC X(005) VALUE "RANK".
+           05 FILLER                   PIC X(007) VALUE "CODIGO".
+           05 FILLER                   PIC X(021) VALUE "NOME".
+           05 FILLER                   PIC X(021) VALUE "EMAIL".
+           05 FILLER                   PIC X(011) VALUE "STREAMING".
+           05 FILLER                   PIC X(005) VALUE "VALOR".
+       COPY "#DETCLI".
+      *-----------------------------------------------------------------*
+       01  FILLER                       PIC X(050)         VALUE
+           "***** FIM DA WORKING *****".
+      *-----------------------------------------------------------------*
+
+      *=================================================================*
+       PROCEDURE                               DIVISION.
+      *=================================================================*
+       0000-PRINCIPAL.
+
+               PERFORM 0100-INICIAR.
+               PERFORM 0200-PROCESSAR
+                       UNTIL FS-TOPASSIN NOT EQUAL '00'
+                          OR WRK-RANKING GREATER WRK-PARM-QT-TOP.
+               PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0100-INICIAR                            SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "QUANTOS ASSINANTES LISTAR NO RANKING (1 A ",
+                       "999, ENTER = 10): "
+               ACCEPT WRK-PARM-QT-TOP.
+               IF WRK-PARM-QT-TOP NOT NUMERIC OR
+                  WRK-PARM-QT-TOP EQUAL ZEROS
+                   MOVE 10 TO WRK-PARM-QT-TOP
+               END-IF.
+               DISPLAY "USUARIO/JOB QUE ESTA RODANDO O RELATORIO: "
+               ACCEPT WRK-USUARIO-EXEC.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+
+               SORT WORK ON DESCENDING KEY REG-WORK-ASSINATURA
+                   USING CLIENTES GIVING TOPASSIN.
+
+               OPEN INPUT TOPASSIN.
+               PERFORM 0110-IMP-CABECALHO.
+               PERFORM 0120-LER-DADOS.
+
+       0100-INICIAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0110-IMP-CABECALHO                      SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY WRK-CABEC1.
+               DISPLAY WRK-CABEC2.
+
+       0110-IMP-CABECALHO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0120-LER-DADOS                          SECTION.
+      *-----------------------------------------------------------------*
+
+               READ TOPASSIN.
+
+       0120-LER-DADOS-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0200-PROCESSAR                          SECTION.
+      *-----------------------------------------------------------------*
+
+               ADD 1 TO WRK-RANKING.
+               IF WRK-RANKING NOT GREATER WRK-PARM-QT-TOP
+                   PERFORM 0210-IMP-DETALHE
+               END-IF.
+               PERFORM 0120-LER-DADOS.
+
+       0200-PROCESSAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0210-IMP-DETALHE                        SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE WRK-RANKING          TO WRK-RANKING-ED.
+               MOVE REG-TOP-CODIGO       TO WRK-DET-CODIGO.
+               MOVE REG-TOP-NOME         TO WRK-DET-NOME.
+               MOVE REG-TOP-EMAIL        TO WRK-DET-EMAIL.
+               MOVE REG-TOP-STREAM       TO WRK-DET-STREAM.
+               MOVE REG-TOP-ASSINATURA   TO WRK-DET-ASSIN.
+
+               DISPLAY WRK-RANKING-ED " " WRK-DETALHE.
+
+       0210-IMP-DETALHE-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0300-FINALIZAR                          SECTION.
+      *-----------------------------------------------------------------*
+
+               CLOSE TOPASSIN.
+               PERFORM 0310-GRAVA-AUDITORIA.
+               GOBACK.
+
+       0300-FINALIZAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0310-GRAVA-AUDITORIA                    SECTION.
+      *-----------------------------------------------------------------*
+               OPEN EXTEND AUDITORIA.
+               IF FS-AUDITORIA EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+               ACCEPT WRK-HORA-EXEC FROM TIME.
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+               MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+               MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+               IF WRK-RANKING GREATER WRK-PARM-QT-TOP
+                   MOVE WRK-PARM-QT-TOP TO REG-QT-PROC-AUD
+               ELSE
+                   MOVE WRK-RANKING      TO REG-QT-PROC-AUD
+               END-IF.
+               WRITE REG-AUDITORIA.
+
+               CLOSE AUDITORIA.
+
+       0310-GRAVA-AUDITORIA-FIM.EXIT.
+      *-----------------------------------------------------------------*
