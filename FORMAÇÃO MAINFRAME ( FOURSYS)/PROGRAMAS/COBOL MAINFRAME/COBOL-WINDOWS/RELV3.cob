@@ -34,6 +34,44 @@ ALT2  *    PROGRAMADOR: MATHEUS H MEDEIROS
 .     *    DATA.......: 01 / 08 / 2024
 .     *    OBJETIVO...: INTRODUZIR QUANTIDADE DE REGISTROS LIDOS -
 ALT2  *     (NO FINAL DA PAGINA)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: GRAVAR AS MENSSAGENS DE ERRO NO LOG CENTRAL
+      *                 (MODULO LOGS), ALEM DE EXIBI-LAS NO CONSOLE
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: PERGUNTAR NO INICIO SE O RELATORIO SAI PELA
+      *                 TELA OU PARA UM ARQUIVO DE IMPRESSAO (RELV3.LST)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: TAMANHO DA PAGINA (QTDE DE LINHAS) PASSA A SER
+      *                 PERGUNTADO NO INICIO, EM VEZ DE FIXO EM 12
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: VALOR DA ASSINATURA PASSA A SAIR COM O MESMO
+      *                 EDIT-MASK DOS DEMAIS RELATORIOS (Z.ZZ9,99)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: PERGUNTAR NO INICIO QUAL ARQUIVO DE CLIENTES LER
+      *                 -- [1] CLIENTESA.DAT (PADRAO) OU [2] CLIENTES.DAT
+      *                 -- EM VEZ DE FIXO EM CLIENTESA.DAT
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: GRAVAR TRILHA DE AUDITORIA (AUDITORIA.TXT) AO
+      *                 FINAL DO RUN, COM USUARIO, DATA/HORA E QTDE DE
+      *                 REGISTROS PROCESSADOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR: MATHEUS
+      *    DATA.......: 09 / 08 / 2026
+      *    OBJETIVO...: RECUSAR UM VALOR DE LINHAS POR PAGINA MENOR QUE 4,
+      *                 ASSUMINDO O PADRAO NESSE CASO, DA MESMA FORMA JA
+      *                 FEITA PARA O ENTER (ZEROS)
       *=================================================================*
 
 
@@ -53,9 +91,17 @@ ALT2  *     (NO FINAL DA PAGINA)
        INPUT-OUTPUT                            SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
-               "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTESA.DAT"
+               WRK-NOME-CLIENTES
                   FILE STATUS IS FS-CLIENTES.
 
+           SELECT IMPRESSO ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\RELV3.LST"
+                  FILE STATUS IS FS-IMPRESSO.
+
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+                  FILE STATUS IS FS-AUDITORIA.
+
       *=================================================================*
        DATA                                    DIVISION.
       *=================================================================*
@@ -76,6 +122,17 @@ ALT2  *     (NO FINAL DA PAGINA)
            05 REG-EMAIL                PIC X(020)          VALUE SPACES.
            05 REG-STREAM               PIC X(010)          VALUE SPACES.
            05 REG-ASSINATURA           PIC 9(003)V99       VALUE ZEROS.
+      *-----------------------------------------------------------------*
+      *    OUTPUT - ARQUIVO DE IMPRESSAO, USADO QUANDO A SAIDA
+      *             ESCOLHIDA NAO FOR A TELA
+      *-----------------------------------------------------------------*
+       FD  IMPRESSO.
+       01  REG-IMPRESSO                PIC X(086)          VALUE SPACES.
+      *-----------------------------------------------------------------*
+      *    OUTPUT - TRILHA DE AUDITORIA (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  AUDITORIA.
+           COPY "#BOOKAUDIT".
       *-----------------------------------------------------------------*
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------*
@@ -86,6 +143,20 @@ ALT2  *     (NO FINAL DA PAGINA)
                " VARIAVEL DE STATUS ".
       *-----------------------------------------------------------------*
        01  FS-CLIENTES                 PIC X(002)          VALUE SPACES.
+       01  FS-IMPRESSO                 PIC X(002)          VALUE SPACES.
+       01  FS-AUDITORIA                PIC X(002)          VALUE SPACES.
+       01  WRK-USUARIO-EXEC             PIC X(008)          VALUE SPACES.
+       01  WRK-DATA-EXEC                PIC 9(008)          VALUE ZEROS.
+       01  WRK-HORA-EXEC                PIC 9(006)          VALUE ZEROS.
+       01  WRK-PROGRAMA-EXEC            PIC X(008)          VALUE
+               "RELV3".
+       01  WRK-OPCAO-ARQUIVO            PIC X(001)          VALUE "1".
+       01  WRK-NOME-CLIENTES            PIC X(048)          VALUE
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTESA.DAT".
+       01  WRK-OPCAO-SAIDA              PIC X(001)          VALUE "1".
+       01  WRK-SAIDA                    PIC X(001)          VALUE "T".
+       01  WRK-LINHA-REL                PIC X(086)          VALUE SPACES.
+       01  WRK-MAX-LINHAS               PIC 9(003) COMP-3   VALUE 012.
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)          VALUE
                " VARIAVEIS DE ACUMULO ".
@@ -106,7 +177,7 @@ ATL1   01  WRK-PAG-AUX                 PIC 9(003) COMP-3        VALUE 1.
            05 FILLER                   PIC X(001)          VALUE SPACES.
            05 WRK-DET-STREAM           PIC X(010)          VALUE SPACES.
            05 FILLER                   PIC X(002)          VALUE 'R$'.
-           05 WRK-DET-ASSINATURA       PIC ZZ9,99          VALUE ZEROS.
+           05 WRK-DET-ASSINATURA       PIC Z.ZZ9,99        VALUE ZEROS.
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)          VALUE
                " BOOKS DE APOIO ".
@@ -114,6 +185,8 @@ ATL1   01  WRK-PAG-AUX                 PIC 9(003) COMP-3        VALUE 1.
        COPY "#BOOKERRO".
       *-------------------------- MSG ERROS ----------------------------*
        COPY "#MSGERRO".
+       01  WRK-MODULO                  PIC X(008)          VALUE
+               "LOGS".
 
       *-----------------------------------------------------------------*
        01  FILLER                      PIC X(050)          VALUE
@@ -165,10 +238,59 @@ ATL1       05 WRK-PAG                  PIC 9(003)          VALUE 0.
        0100-INICIAR                            SECTION.
       *-----------------------------------------------------------------*
 
+               PERFORM 0103-SELECIONA-ARQUIVO.
+               PERFORM 0101-SELECIONA-SAIDA.
+               PERFORM 0102-SELECIONA-LINHAS.
+               DISPLAY "USUARIO/JOB QUE ESTA RODANDO O RELATORIO: "
+               ACCEPT WRK-USUARIO-EXEC.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
                OPEN INPUT CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   OPEN OUTPUT IMPRESSO
+               END-IF.
                PERFORM 0104-TESTAR-STATUS.
 
        0100-INICIAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0103-SELECIONA-ARQUIVO                  SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "ARQUIVO: [1] CLIENTESA.DAT  [2] CLIENTES.DAT".
+               ACCEPT WRK-OPCAO-ARQUIVO.
+               IF WRK-OPCAO-ARQUIVO EQUAL "2"
+                   MOVE "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES.DAT"
+                       TO WRK-NOME-CLIENTES
+               ELSE
+                   MOVE "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTESA.DAT"
+                       TO WRK-NOME-CLIENTES
+               END-IF.
+
+       0103-SELECIONA-ARQUIVO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0101-SELECIONA-SAIDA                    SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "SAIDA DO RELATORIO: [1] TELA  [2] IMPRESSORA".
+               ACCEPT WRK-OPCAO-SAIDA.
+               IF WRK-OPCAO-SAIDA EQUAL "2"
+                   MOVE "I" TO WRK-SAIDA
+               ELSE
+                   MOVE "T" TO WRK-SAIDA
+               END-IF.
+
+       0101-SELECIONA-SAIDA-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0102-SELECIONA-LINHAS                   SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "LINHAS POR PAGINA (ENTER = 12): ".
+               ACCEPT WRK-MAX-LINHAS.
+               IF WRK-MAX-LINHAS EQUAL ZEROS OR
+                  WRK-MAX-LINHAS LESS THAN 4
+                   MOVE 12 TO WRK-MAX-LINHAS
+               END-IF.
+
+       0102-SELECIONA-LINHAS-FIM.EXIT.
       *-----------------------------------------------------------------*
        0104-TESTAR-STATUS                      SECTION.
 
@@ -208,7 +330,7 @@ ALT1               MOVE WRK-PAG-AUX TO WRK-PAG
        0200-PROCESSAR                          SECTION.
       *-----------------------------------------------------------------*
 ATL2           ADD 1 TO ACU-LIDOS.
-               IF WRK-QT-LINHAS GREATER 12
+               IF WRK-QT-LINHAS GREATER WRK-MAX-LINHAS
 
                    PERFORM 0210-IMP-CABECALHO
 
@@ -220,11 +342,16 @@ ATL2           ADD 1 TO ACU-LIDOS.
       *-----------------------------------------------------------------*
        0210-IMP-CABECALHO                      SECTION.
                MOVE ALL "=" TO WRK-CABEC3.
-               DISPLAY " ".
-               DISPLAY WRK-CABEC1.
-               DISPLAY WRK-CABEC3.
-               DISPLAY WRK-CABEC2.
-               DISPLAY WRK-CABEC3.
+               MOVE SPACES TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC1 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC2 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
                MOVE 4 TO WRK-QT-LINHAS.
 
 ATL1           ADD 1 TO WRK-PAG-AUX.
@@ -240,22 +367,61 @@ ATL1           ADD 1 TO WRK-PAG-AUX.
                MOVE REG-STREAM      TO WRK-DET-STREAM .
                MOVE REG-ASSINATURA  TO WRK-DET-ASSINATURA.
 
-               DISPLAY WRK-DETALHE.
+               MOVE WRK-DETALHE TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
 
                ADD 1 TO WRK-QT-LINHAS.
 
        0220-IMP-DETALHE-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0295-EMITIR-LINHA                       SECTION.
+      *-----------------------------------------------------------------*
+
+               IF WRK-SAIDA EQUAL "I"
+                   MOVE WRK-LINHA-REL TO REG-IMPRESSO
+                   WRITE REG-IMPRESSO
+               ELSE
+                   DISPLAY WRK-LINHA-REL
+               END-IF.
+
+       0295-EMITIR-LINHA-FIM.EXIT.
       *-----------------------------------------------------------------*
        0300-FINALIZAR                          SECTION.
       *-----------------------------------------------------------------*
-               DISPLAY WRK-CABEC3.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
 
 ATL2           DISPLAY "TOTAL DE REGISTROS LIDOS :" ACU-LIDOS.
 
                CLOSE CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   CLOSE IMPRESSO
+               END-IF.
+               PERFORM 0296-GRAVA-AUDITORIA.
                GOBACK.
       *-----------------------------------------------------------------*
        0300-FINALIZAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0296-GRAVA-AUDITORIA                    SECTION.
+      *-----------------------------------------------------------------*
+               OPEN EXTEND AUDITORIA.
+               IF FS-AUDITORIA EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+               ACCEPT WRK-HORA-EXEC FROM TIME.
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+               MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+               MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+               MOVE ACU-LIDOS         TO REG-QT-PROC-AUD.
+               WRITE REG-AUDITORIA.
+
+               CLOSE AUDITORIA.
+
+       0296-GRAVA-AUDITORIA-FIM.EXIT.
       *-----------------------------------------------------------------*
        9000-MSG-ERRO                           SECTION.
 
@@ -269,6 +435,9 @@ ATL2           DISPLAY "TOTAL DE REGISTROS LIDOS :" ACU-LIDOS.
        9999-TRATA-ERRO                         SECTION.
       *-----------------------------------------------------------------*
 
-              DISPLAY WRK-MSG-ERROS.
+              PERFORM 9000-MSG-ERRO.
+              MOVE WRK-DESCRICAO-ERRO        TO WRK-MSG-ERROS.
+              CALL WRK-MODULO USING WRK-MSG-ERROS.
+              PERFORM 0296-GRAVA-AUDITORIA.
               GOBACK.
        9999-TRATA-ERRO-FIM.EXIT.
