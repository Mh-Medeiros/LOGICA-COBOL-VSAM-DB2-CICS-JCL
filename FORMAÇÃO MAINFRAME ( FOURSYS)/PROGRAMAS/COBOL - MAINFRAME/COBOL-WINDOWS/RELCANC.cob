@@ -0,0 +1,323 @@
+       IDENTIFICATION                          DIVISION.
+      *=================================================================*
+       PROGRAM-ID.                             RELCANC.
+      *=================================================================*
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PROGRAMA NOVO -- LISTA OS CLIENTES COM
+      *                  ASSINATURA CANCELADA (REG-ASSINATURA ZERADA),
+      *                  NOS MOLDES DO RELASSIN
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PERGUNTAR NO INICIO SE O RELATORIO SAI PELA
+      *                  TELA OU PARA UM ARQUIVO DE IMPRESSAO
+      *                  (RELCANC.LST)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: TAMANHO DA PAGINA (QTDE DE LINHAS) PASSA A SER
+      *                  PERGUNTADO NO INICIO, EM VEZ DE FIXO EM 12
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: RECUSAR UM VALOR DE LINHAS POR PAGINA MENOR QUE
+      *                  4, ASSUMINDO O PADRAO NESSE CASO, DA MESMA FORMA
+      *                  JA FEITA PARA O ENTER (ZEROS)
+      *=================================================================*
+
+      *=================================================================*
+       ENVIRONMENT                             DIVISION.
+      *=================================================================*
+
+
+      *-----------------------------------------------------------------*
+       CONFIGURATION                           SECTION.
+      *-----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------*
+       INPUT-OUTPUT                            SECTION.
+      *-----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES.DAT"
+                   FILE STATUS IS FS-CLIENTES.
+
+           SELECT IMPRESSO ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\RELCANC.LST"
+                   FILE STATUS IS FS-IMPRESSO.
+
+      *=================================================================*
+       DATA                                    DIVISION.
+      *=================================================================*
+      *-----------------------------------------------------------------*
+       FILE                                    SECTION.
+      *-----------------------------------------------------------------*
+      *        INPUT -  DADOS DO ARQUIVO DE SAIDA(CLIENTES)
+      *                               LRECL = 58
+      *-----------------------------------------------------------------*
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-CODIGO                  PIC X(003)       VALUE SPACES.
+           05 REG-NOME                    PIC X(020)       VALUE SPACES.
+           05 REG-EMAIL                   PIC X(020)       VALUE SPACES.
+           05 REG-STREAM                  PIC X(010)       VALUE SPACES.
+           05 REG-ASSINATURA              PIC 9(003)V99    VALUE ZEROS.
+      *-----------------------------------------------------------------*
+      *        OUTPUT - ARQUIVO DE IMPRESSAO, USADO QUANDO A SAIDA
+      *                 ESCOLHIDA NAO FOR A TELA
+      *-----------------------------------------------------------------*
+       FD  IMPRESSO.
+       01  REG-IMPRESSO                   PIC X(080)       VALUE SPACES.
+
+       WORKING-STORAGE                         SECTION.
+
+       01  FS-CLIENTES                 PIC X(002)          VALUE SPACES.
+       01  FS-IMPRESSO                 PIC X(002)          VALUE SPACES.
+      *-----------------------------------------------------------------*
+
+       01  WRK-QT-LINHAS               PIC 9(003) COMP-3   VALUE ZEROS.
+       01  ACU-LIDOS                   PIC 9(003) COMP-3   VALUE ZEROS.
+       01  ACU-CANCELADOS              PIC 9(003) COMP-3   VALUE ZEROS.
+      *-----------------------------------------------------------------*
+
+       01  WRK-MSG-ERRO                PIC X(030)          VALUE SPACES.
+       01  WRK-CLIENTES                PIC X(008)          VALUE
+               "CLIENTES".
+      *-----------------------------------------------------------------*
+       01  WRK-OPCAO-SAIDA              PIC X(001)          VALUE "1".
+       01  WRK-SAIDA                    PIC X(001)          VALUE "T".
+       01  WRK-LINHA-REL                PIC X(080)          VALUE SPACES.
+       01  WRK-MAX-LINHAS               PIC 9(003) COMP-3   VALUE 012.
+      *-----------------------------------------------------------------*
+      *------------------------- CABECALHO 1 ---------------------------*
+       01  WRK-CABEC1.
+           05 FILLER                   PIC X(025)        VALUE SPACES.
+           05 FILLER                   PIC X(030)        VALUE
+               " ASSINANTES CANCELADOS ".
+           05 FILLER                   PIC X(012)        VALUE SPACES.
+           05 FILLER                   PIC X(008)        VALUE
+               "PAGINA:".
+           05 WRK-PAG                  PIC 9(003)        VALUE ZEROS.
+      *------------------------- CABECALHO 2 ---------------------------*
+       01  WRK-CABEC2.
+           05 FILLER                   PIC X(007)        VALUE
+               "CODIGO".
+           05 FILLER                   PIC X(021)        VALUE
+               "NOME".
+           05 FILLER                   PIC X(021)        VALUE
+               "EMAIL".
+           05 FILLER                   PIC X(011)        VALUE
+               "STREAMING".
+           05 FILLER                   PIC X(005)        VALUE
+               "VALOR".
+      *------------------------- CABECALHO 3 ---------------------------*
+       01  WRK-CABEC3                  PIC X(080)        VALUE SPACES.
+      *----------------------- BOOKS DE APOIO ---------------------------*
+       COPY "#DETCLI".
+       COPY "#BOOKERRO".
+       COPY "#MSGERRO".
+       01  WRK-MODULO                  PIC X(008)          VALUE
+               "LOGS".
+      *=================================================================*
+       PROCEDURE                               DIVISION.
+      *=================================================================*
+       0000-PRINCIPAL.
+
+               PERFORM 0100-INICIAR.
+               PERFORM 0105-TESTAR-VAZIO.
+               PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES NOT EQUAL '00'.
+               PERFORM 0300-FINALIZAR.
+
+
+       0000-PRINCIPAL-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0100-INICIAR                            SECTION.
+      *-----------------------------------------------------------------*
+
+               PERFORM 0101-SELECIONA-SAIDA.
+               PERFORM 0102-SELECIONA-LINHAS.
+               OPEN INPUT CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   OPEN OUTPUT IMPRESSO
+               END-IF.
+               PERFORM 0104-TESTAR-STATUS.
+
+       0100-INICIAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0101-SELECIONA-SAIDA                    SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "SAIDA DO RELATORIO: [1] TELA  [2] IMPRESSORA".
+               ACCEPT WRK-OPCAO-SAIDA.
+               IF WRK-OPCAO-SAIDA EQUAL "2"
+                   MOVE "I" TO WRK-SAIDA
+               ELSE
+                   MOVE "T" TO WRK-SAIDA
+               END-IF.
+
+       0101-SELECIONA-SAIDA-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0102-SELECIONA-LINHAS                   SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "LINHAS POR PAGINA (ENTER = 12): ".
+               ACCEPT WRK-MAX-LINHAS.
+               IF WRK-MAX-LINHAS EQUAL ZEROS OR
+                  WRK-MAX-LINHAS LESS THAN 4
+                   MOVE 12 TO WRK-MAX-LINHAS
+               END-IF.
+
+       0102-SELECIONA-LINHAS-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0104-TESTAR-STATUS                      SECTION.
+
+               IF FS-CLIENTES                      NOT EQUAL '00'
+                   MOVE WRK-ERRO-ABERTURA          TO WRK-DESCRICAO-ERRO
+                   MOVE FS-CLIENTES                TO WRK-STATUS-ERRO
+                   MOVE '0104-TESTAR-STATUS'       TO WRK-AREA-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF.
+
+       0104-TESTAR-STATUS-FIM.EXIT.
+
+      *-----------------------------------------------------------------*
+       0105-TESTAR-VAZIO                       SECTION.
+      *-----------------------------------------------------------------*
+
+               PERFORM 0106-LER-DADOS.
+
+               IF FS-CLIENTES                  NOT EQUAL '00'
+                   MOVE WRK-VAZIO              TO WRK-DESCRICAO-ERRO
+                   MOVE FS-CLIENTES            TO WRK-STATUS-ERRO
+                   MOVE '0105-TESTAR-VAZIO'    TO WRK-AREA-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               ELSE
+                   PERFORM 0210-IMP-CABECALHO
+                   ADD 1 TO WRK-PAG
+               END-IF.
+
+       0105-TESTAR-VAZIO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0106-LER-DADOS                          SECTION.
+
+               READ CLIENTES.
+
+       0106-LER-DADOS-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0200-PROCESSAR                          SECTION.
+      *-----------------------------------------------------------------*
+               ADD 1 TO ACU-LIDOS.
+               IF REG-ASSINATURA EQUAL ZERO
+                   ADD 1 TO ACU-CANCELADOS
+                   IF  WRK-QT-LINHAS GREATER WRK-MAX-LINHAS
+                       PERFORM 0210-IMP-CABECALHO
+                   END-IF
+                   PERFORM 0250-IMP-DETALHE
+               END-IF.
+               PERFORM 0106-LER-DADOS.
+
+
+       0200-PROCESSAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0210-IMP-CABECALHO                          SECTION.
+      *-----------------------------------------------------------------*
+               MOVE SPACES TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC1 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE ALL "=" TO WRK-CABEC3.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC2 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+
+               MOVE ALL "=" TO WRK-CABEC3.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE 4 TO WRK-QT-LINHAS.
+
+
+       0210-IMP-CABECALHO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0250-IMP-DETALHE                        SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE REG-CODIGO       TO WRK-DET-CODIGO.
+               MOVE REG-NOME         TO WRK-DET-NOME.
+               MOVE REG-EMAIL        TO WRK-DET-EMAIL.
+               MOVE REG-STREAM       TO WRK-DET-STREAM.
+               MOVE REG-ASSINATURA   TO WRK-DET-ASSIN.
+
+               MOVE WRK-DETALHE TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+
+               ADD 1 TO WRK-QT-LINHAS.
+
+       0250-IMP-DETALHE-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0260-IMP-ESTATISTICA                    SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "TOTAL DE REGISTROS LIDOS :" ACU-LIDOS.
+               DISPLAY "TOTAL DE CANCELADOS......:" ACU-CANCELADOS.
+
+       0260-IMP-ESTATISTICA-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0295-EMITIR-LINHA                       SECTION.
+      *-----------------------------------------------------------------*
+
+               IF WRK-SAIDA EQUAL "I"
+                   MOVE WRK-LINHA-REL TO REG-IMPRESSO
+                   WRITE REG-IMPRESSO
+               ELSE
+                   DISPLAY WRK-LINHA-REL
+               END-IF.
+
+       0295-EMITIR-LINHA-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0300-FINALIZAR                          SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE ALL "=" TO WRK-CABEC3.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               PERFORM 0260-IMP-ESTATISTICA.
+               CLOSE CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   CLOSE IMPRESSO
+               END-IF.
+               IF FS-CLIENTES                  NOT EQUAL '00'
+                   MOVE WRK-ARQ-FECHADO        TO WRK-MSG-ERRO
+                   MOVE FS-CLIENTES            TO WRK-STATUS-ERRO
+                   MOVE WRK-CLIENTES           TO WRK-ARQUIVO-ERRO
+               END-IF.
+               GOBACK.
+
+      *-----------------------------------------------------------------*
+       0300-FINALIZAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       9000-MENSSAGEM-ERRO                     SECTION.
+
+               DISPLAY WRK-MSG-ERRO.
+
+       9000-MENSSAGEM-ERRO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       9999-TRATA-ERRO                         SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "===== ERRO NO PROGRAMA ====="
+               DISPLAY "MENSSAGEM....:"    WRK-DESCRICAO-ERRO.
+               DISPLAY "FILE STATUS..:"    WRK-STATUS-ERRO.
+               DISPLAY "AREA / SECAO.:"    WRK-AREA-ERRO.
+               MOVE WRK-DESCRICAO-ERRO        TO WRK-MSG-ERROS.
+               CALL WRK-MODULO USING WRK-MSG-ERROS.
+               GOBACK.
+
+       9999-TRATA-ERRO-FIM.EXIT.
+      *-----------------------------------------------------------------*
