@@ -26,7 +26,129 @@
       * CONSULTORIA:
       * DATA.......:
       * OBJETIVO...:
-      *
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: GERENTE E TIPO DE CLIENTE DO FILTRO PASSAM A SER
+      *              INFORMADOS EM TEMPO DE EXECUCAO, AO INVES DE
+      *              FIXOS EM 0220-VALIDA-REG
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: GRAVAR OS REGISTROS QUE NAO PASSAM NO FILTRO EM
+      *              REJEITADOS.TXT
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: GRAVAR REGISTRO TRAILER DE CONTROLE AO FINAL DE
+      *              RELSAIDA.TXT (AGENCIA 9999, QTDE E TOTAL GRAVADO)
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: FILTRAR OS LANCAMENTOS POR PERIODO (REG-DATA-LANCAM
+      *              ENTRE A DATA INICIAL E FINAL INFORMADAS)
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: LANCAMENTOS DE DEBITO (REG-SINAL-LANCAM) PASSAM A
+      *              SUBTRAIR DO TOTAL ACUMULADO, AO INVES DE SOMAR
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: CRUZAR REG-CONTA COM A LISTA DE CONTAS BLOQUEADAS
+      *              (BLOQUEADOS.TXT) ANTES DE ACEITAR O LANCAMENTO
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: GRAVAR OS TOTAIS DO PROCESSAMENTO EM RESUMO.TXT
+      *              (DATASET DE RESUMO DO JOB), ALEM DE EXIBI-LOS NO
+      *              CONSOLE -- UM REGISTRO POR EXECUCAO, CUMULATIVO
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: LANCAM.TXT PASSA A TER REGISTRO DE CABECALHO
+      *              (AGENCIA 0000, CONTA = QTDE ESPERADA) E DE TRAILER
+      *              (AGENCIA 9999) -- A QTDE LIDA E CONFERIDA CONTRA A
+      *              QTDE INFORMADA NO CABECALHO
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: CHECKPOINT/RESTART -- A CADA 50 REGISTROS PROCES-
+      *              SADOS GRAVA UM PONTO DE CONTROLE EM CHECKPT.TXT;
+      *              NO INICIO O OPERADOR PODE PEDIR PARA RETOMAR DO
+      *              ULTIMO PONTO, PULANDO OS REGISTROS JA PROCESSADOS
+      *              NUMA EXECUCAO ANTERIOR QUE NAO TERMINOU
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: CONTAR E SOMAR OS LANCAMENTOS GRAVADOS POR TIPO
+      *              (REG-TIPO-LANCAM: DEPOSITO / SAQUE / TRANSFERENCIA)
+      *              E EXIBIR OS TOTAIS EM 0230-ESTATISTICA
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: REJEITAR LANCAMENTO DUPLICADO (MESMA AGENCIA/CONTA/
+      *              VALOR/DATA JA GRAVADO EM RELSAIDA NESTA EXECUCAO)
+      *              ANTES DE GRAVAR EM RELSAIDA.TXT
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: REJEITAR LANCAMENTO COM REG-LANCAMENTO IGUAL A
+      *              ZERO (VALOR INVALIDO PARA UM LANCAMENTO)
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: FILTRO PASSA A ACEITAR VARIAS COMBINACOES DE
+      *              GERENTE/TIPO DE CLIENTE (ATE 10), EM VEZ DE UMA
+      *              UNICA COMBINACAO FIXA
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: GRAVAR TRILHA DE AUDITORIA (AUDITORIA.TXT) AO
+      *              FINAL DO RUN, COM USUARIO, DATA/HORA E QTDE DE
+      *              REGISTROS PROCESSADOS
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: CRUZAR REG-CONTA COM O MASTER DE CONTAS VALIDAS
+      *              (CONTAS.TXT) ANTES DE ACEITAR O LANCAMENTO,
+      *              REJEITANDO LANCAMENTO DE CONTA NAO CADASTRADA
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: NA RETOMADA DE CHECKPOINT, REVALIDAR (SEM GRAVAR
+      *              SAIDA) OS REGISTROS ANTERIORES AO PONTO DE CONTROLE
+      *              PARA REPOPULAR A TABELA DE CHAVES JA GRAVADAS --
+      *              SEM ISSO, UM LANCAMENTO DUPLICADO CUJO PAR ESTA
+      *              ANTES DO CHECKPOINT NAO SERIA DETECTADO APOS RESTART
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: CORRIGIR 0104-ACEITA-PARMS, 0221-VERIFICA-COMBO,
+      *              0225-VERIFICA-BLOQUEIO, 0227-VERIFICA-DUP-LANCAMENTO
+      *              E 0231-VERIFICA-CONTA-MTR, QUE TINHAM O PARAGRAFO
+      *              AUXILIAR DEPOIS DO "-FIM.EXIT" -- O PERFORM DA
+      *              SECTION INTEIRA (SEM THRU) CAIA DE NOVO NO AUXILIAR
+      *              UMA VEZ A MAIS, COM O INDICE JA ALEM DO LIMITE DA
+      *              TABELA. TAMBEM PASSA A LIMITAR A CARGA DE
+      *              TAB-CONTA-BLOQ E TAB-CONTA-MTR A 500 REGISTROS,
+      *              COMO JA ERA FEITO PARA TAB-LANCAMENTOS
+      *-----------------------------------------------------------------
+      * PROGRAMADOR: MATHEUS
+      * DATA.......: 09 / 08 / 2026
+      * OBJETIVO...: A CORRECAO ANTERIOR DE 0104-ACEITA-PARMS,
+      *              0221-VERIFICA-COMBO, 0225-VERIFICA-BLOQUEIO,
+      *              0227-VERIFICA-DUP-LANCAMENTO E
+      *              0231-VERIFICA-CONTA-MTR (MOVER O "-FIM.EXIT" PARA
+      *              DEPOIS DO PARAGRAFO AUXILIAR) NAO RESOLVIA O
+      *              PROBLEMA: UM PERFORM DA SECTION INTEIRA (SEM THRU)
+      *              EXECUTA TODOS OS PARAGRAFOS ATE A PROXIMA SECTION,
+      *              INDEPENDENTE DE ONDE FICA O "-FIM.EXIT". AGORA CADA
+      *              PARAGRAFO AUXILIAR (0103-ACEITA-COMBO,
+      *              0222-COMPARA-COMBO, 0226-COMPARA-BLOQ,
+      *              0228-COMPARA-LANC E 0232-COMPARA-CONTA-MTR) VIRA A
+      *              SUA PROPRIA SECTION, PARA QUE O PERFORM DA SECTION
+      *              CHAMADORA PARE NO LUGAR CERTO
       *=================================================================
 
 
@@ -54,6 +176,24 @@
            SELECT RELSAIDA ASSIGN TO
                "C:\CURSOLOGICA\COBOL\Atividade\RELSAIDA.TXT"
                FILE STATUS IS FS-RELSAIDA.
+           SELECT REJEITADOS ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\Atividade\REJEITADOS.TXT"
+               FILE STATUS IS FS-REJEITADOS.
+           SELECT BLOQUEADOS ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\Atividade\BLOQUEADOS.TXT"
+               FILE STATUS IS FS-BLOQUEADOS.
+           SELECT CONTAS ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\Atividade\CONTAS.TXT"
+               FILE STATUS IS FS-CONTAS.
+           SELECT SUMARIO ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\Atividade\RESUMO.TXT"
+               FILE STATUS IS FS-SUMARIO.
+           SELECT CHECKPT ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\Atividade\CHECKPT.TXT"
+               FILE STATUS IS FS-CHECKPT.
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+               FILE STATUS IS FS-AUDITORIA.
 
       *=================================================================
        DATA                                    DIVISION.
@@ -74,6 +214,69 @@
       *-----------------------------------------------------------------
        FD  RELSAIDA.
        COPY "#BOOKRELSAIDA".
+      *-----------------------------------------------------------------
+      *     OUTPUT-  DADOS DOS LANCAMENTOS REJEITADOS PELO FILTRO
+      *                               LRECL = 021
+      *-----------------------------------------------------------------
+       FD  REJEITADOS.
+       COPY "#BOOKREJEIT".
+      *-----------------------------------------------------------------
+      *     INPUT -  LISTA DE CONTAS BLOQUEADAS
+      *                               LRECL = 006
+      *-----------------------------------------------------------------
+       FD  BLOQUEADOS.
+       COPY "#BOOKBLOQ".
+      *-----------------------------------------------------------------
+      *     INPUT -  MASTER DE CONTAS VALIDAS
+      *                               LRECL = 006
+      *-----------------------------------------------------------------
+       FD  CONTAS.
+       COPY "#BOOKCTAS".
+      *-----------------------------------------------------------------
+      *     OUTPUT-  DATASET DE RESUMO DO JOB (CUMULATIVO)
+      *                               LRECL = 047
+      *-----------------------------------------------------------------
+       FD  SUMARIO.
+       01  REG-SUMARIO.
+           05 REG-DATA-EXEC-SUM        PIC 9(008).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-LIDOS-SUM            PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-VALIDOS-SUM          PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-GRAVADOS-SUM         PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-REJEITADOS-SUM       PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-GRANA-SUM            PIC S9(010)V99.
+
+      *-----------------------------------------------------------------
+      *     OUTPUT-  PONTOS DE CONTROLE (CHECKPOINT/RESTART)
+      *                               LRECL = 041
+      *-----------------------------------------------------------------
+       FD  CHECKPT.
+       01  REG-CHECKPT.
+           05 REG-DATA-CKPT            PIC 9(008).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-QT-CKPT              PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-VALIDOS-CKPT         PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-GRAVA-REL-CKPT       PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-GRAVA-REJ-CKPT       PIC 9(003).
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-GRANA-CKPT           PIC S9(010)V99.
+           05 FILLER                  PIC X(001)       VALUE SPACES.
+           05 REG-STATUS-CKPT          PIC X(001).
+               88 REG-CKPT-PARCIAL             VALUE "P".
+               88 REG-CKPT-COMPLETO            VALUE "C".
+
+      *-----------------------------------------------------------------
+      *     OUTPUT-  TRILHA DE AUDITORIA (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------
+       FD  AUDITORIA.
+       COPY "#BOOKAUDIT".
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
@@ -90,14 +293,42 @@
       *-----------------------------------------------------------------
        01  FS-LANCAM                   PIC X(002)          VALUE SPACES.
        01  FS-RELSAIDA                 PIC X(002)          VALUE SPACES.
+       01  FS-REJEITADOS               PIC X(002)          VALUE SPACES.
+       01  FS-BLOQUEADOS               PIC X(002)          VALUE SPACES.
+       01  FS-CONTAS                   PIC X(002)          VALUE SPACES.
+       01  FS-SUMARIO                  PIC X(002)          VALUE SPACES.
+       01  FS-CHECKPT                  PIC X(002)          VALUE SPACES.
+       01  FS-AUDITORIA                PIC X(002)          VALUE SPACES.
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)           VALUE
                "========== VARIAVEIS ACUMULADORAS ========== ".
       *-----------------------------------------------------------------
+       01  WRK-QT-ESPERADA             PIC 9(003)          VALUE ZEROS.
        01  ACU-LIDOS-LANCAM            PIC 9(003)    COMP-3 VALUE ZEROS.
        01  ACU-VALIDOS-LANCAM          PIC 9(003)    COMP-3 VALUE ZEROS.
-       01  ACU-GRANA-LANCAM            PIC 9(010)V99 COMP-3 VALUE ZEROS.
+       01  ACU-GRANA-LANCAM            PIC S9(010)V99 COMP-3 VALUE ZEROS.
        01  ACU-GRAVA-RELSAIDA          PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  ACU-GRAVA-REJEITADOS        PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  ACU-QT-DEPOSITO             PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  ACU-QT-SAQUE                PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  ACU-QT-TRANSFERENCIA        PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  ACU-GRANA-DEPOSITO          PIC S9(010)V99 COMP-3 VALUE ZEROS.
+       01  ACU-GRANA-SAQUE             PIC S9(010)V99 COMP-3 VALUE ZEROS.
+       01  ACU-GRANA-TRANSFERENCIA     PIC S9(010)V99 COMP-3 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)           VALUE
+               "===== CHECKPOINT / RESTART =====".
+      *-----------------------------------------------------------------
+       01  WRK-PARM-RESTART            PIC X(001)          VALUE 'N'.
+       01  WRK-QT-PULAR                PIC 9(003)          VALUE ZEROS.
+       01  WRK-IDX-PULAR               PIC 9(003)          VALUE ZEROS.
+       01  WRK-CKPT-CONTADOR           PIC 9(003)          VALUE ZEROS.
+       01  WRK-CKPT-ACHOU              PIC X(001)          VALUE "N".
+       01  WRK-CKPT-QT-ULT             PIC 9(003)          VALUE ZEROS.
+       01  WRK-CKPT-VALIDOS-ULT        PIC 9(003)          VALUE ZEROS.
+       01  WRK-CKPT-GRAVA-REL-ULT      PIC 9(003)          VALUE ZEROS.
+       01  WRK-CKPT-GRAVA-REJ-ULT      PIC 9(003)          VALUE ZEROS.
+       01  WRK-CKPT-GRANA-ULT          PIC S9(010)V99      VALUE ZEROS.
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)           VALUE
                "========== VARIAVEL DE APOIO ==========".
@@ -106,17 +337,74 @@
        01  WRK-FILE-STATUS             PIC 9(002)          VALUE ZEROS.
        01  WRK-ARQUIVO                 PIC X(010)          VALUE SPACES.
        01  WRK-MODULO                  PIC X(008)          VALUE 'LOGS'.
-       01  WRK-LANCAM                  PIC X(10)           VALUE
-                "LANCAM".
-       01  WRK-RELSAIDA                PIC x(10)           VALUE
-                "RELSAIDA".
+       01  WRK-PARM-GERENTE            PIC X(001)          VALUE 'P'.
+       01  WRK-PARM-TIPO-CLI           PIC X(001)          VALUE 'F'.
+       01  WRK-PARM-QT-COMBO           PIC 9(002)          VALUE 1.
+       01  WRK-IDX-COMBO               PIC 9(002)          VALUE ZEROS.
+       01  WRK-COMBO-ACHOU             PIC X(001)          VALUE "N".
+       01  TAB-PARM-COMBO.
+           05 TAB-COMBO-ITEM           OCCURS 10 TIMES.
+               10 TAB-COMBO-GERENTE        PIC X(001).
+               10 TAB-COMBO-TIPO-CLI       PIC X(001).
+       01  WRK-PARM-DATA-INI           PIC 9(008)          VALUE ZEROS.
+       01  WRK-PARM-DATA-FIM           PIC 9(008)          VALUE 99999999.
+       01  WRK-DATA-EXEC                PIC 9(008)          VALUE ZEROS.
+       01  WRK-USUARIO-EXEC             PIC X(008)          VALUE SPACES.
+       01  WRK-HORA-EXEC                PIC 9(006)          VALUE ZEROS.
+       01  WRK-PROGRAMA-EXEC            PIC X(008)          VALUE
+               "PROGCALL".
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+               "===== TABELA DE CONTAS BLOQUEADAS =====".
+      *-----------------------------------------------------------------
+       01  WRK-QT-BLOQUEADAS           PIC 9(004)          VALUE ZEROS.
+       01  WRK-IDX-BLOQ                PIC 9(004)          VALUE ZEROS.
+       01  WRK-CONTA-BLOQUEADA         PIC X(001)          VALUE "N".
+       01  TAB-BLOQUEADOS.
+           05 TAB-CONTA-BLOQ           OCCURS 500 TIMES
+                                       PIC 9(006).
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)           VALUE
+               "===== MASTER DE CONTAS VALIDAS =====".
+      *-----------------------------------------------------------------
+       01  WRK-QT-CONTAS-MTR           PIC 9(004)          VALUE ZEROS.
+       01  WRK-IDX-CTA-MTR             PIC 9(004)          VALUE ZEROS.
+       01  WRK-CONTA-ACHOU-MTR         PIC X(001)          VALUE "N".
+       01  WRK-CONTA-INEXISTENTE       PIC X(001)          VALUE "N".
+       01  TAB-CONTAS-MASTER.
+           05 TAB-CONTA-MTR            OCCURS 500 TIMES
+                                       PIC 9(006).
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)           VALUE
+               "===== LANCAMENTOS JA GRAVADOS (DUPLICADOS) =====".
+      *-----------------------------------------------------------------
+       01  WRK-QT-LANC-CHAVE           PIC 9(003)          VALUE ZEROS.
+       01  WRK-IDX-LANC-CHAVE          PIC 9(003)          VALUE ZEROS.
+       01  WRK-LANC-ACHOU              PIC X(001)          VALUE "N".
+       01  WRK-LANC-DUPLICADO          PIC X(001)          VALUE "N".
+       01  WRK-VALOR-INVALIDO          PIC X(001)          VALUE "N".
+       01  ACU-DUPLICADOS-LANCAM       PIC 9(003)    COMP-3 VALUE ZEROS.
+       01  WRK-CHAVE-LANCAM.
+           05 WRK-CHAVE-AGENCIA        PIC 9(004).
+           05 WRK-CHAVE-CONTA          PIC 9(006).
+           05 WRK-CHAVE-LANCAMENTO     PIC 9(007)V99.
+           05 WRK-CHAVE-DATA           PIC 9(008).
+       01  TAB-LANCAMENTOS.
+           05 TAB-LANC-ITEM            OCCURS 500 TIMES.
+               10 TAB-LANC-AGENCIA         PIC 9(004).
+               10 TAB-LANC-CONTA           PIC 9(006).
+               10 TAB-LANC-LANCAMENTO      PIC 9(007)V99.
+               10 TAB-LANC-DATA            PIC 9(008).
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
        01  FILLER                      PIC x(050)           VALUE
                "===== VARIAVEIS DE EDICAO (MASCARAS) =====".
       *-----------------------------------------------------------------
-       01  WRK-LANCAMENTO-ED           PIC Z.ZZZ.ZZ9,99.
+       01  WRK-LANCAMENTO-ED           PIC -.ZZZ.ZZ9,99.
+       01  WRK-DEPOSITO-ED             PIC -.ZZZ.ZZ9,99.
+       01  WRK-SAQUE-ED                PIC -.ZZZ.ZZ9,99.
+       01  WRK-TRANSFERENCIA-ED        PIC -.ZZZ.ZZ9,99.
       *-----------------------------------------------------------------
        01  FILLER                      PIC x(050)           VALUE
                "========== BOOK'S  ==========".
@@ -142,13 +430,78 @@
        0100-INICIAR                            SECTION.
       *-----------------------------------------------------------------
 
+               PERFORM 0104-ACEITA-PARMS.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+               DISPLAY "USUARIO/JOB QUE ESTA RODANDO O PROGRAMA: "
+               ACCEPT WRK-USUARIO-EXEC.
                OPEN INPUT  LANCAM
-                    OUTPUT RELSAIDA.
+                            BLOQUEADOS
+                            CONTAS
+                    OUTPUT RELSAIDA
+                    OUTPUT REJEITADOS.
+               OPEN EXTEND SUMARIO.
+               IF FS-SUMARIO                  EQUAL '35'
+                   OPEN OUTPUT SUMARIO
+                   CLOSE SUMARIO
+                   OPEN EXTEND SUMARIO
+               END-IF.
+
+               IF WRK-PARM-RESTART             EQUAL 'S'
+                   PERFORM 0111-CARREGA-CHECKPOINT
+               END-IF.
+
+               OPEN EXTEND CHECKPT.
+               IF FS-CHECKPT                   EQUAL '35'
+                   OPEN OUTPUT CHECKPT
+                   CLOSE CHECKPT
+                   OPEN EXTEND CHECKPT
+               END-IF.
 
                PERFORM 0105-TESTAR-STATUS.
+               PERFORM 0109-CARREGA-BLOQUEADOS.
+               PERFORM 0113-CARREGA-CONTAS-MASTER.
+               PERFORM 0107-LE-CABECALHO.
+               PERFORM 0112-PULA-REGISTROS.
                PERFORM 0110-LEITURA.
 
        0100-INICIAR-FIM.                       EXIT.
+      *-----------------------------------------------------------------
+       0104-ACEITA-PARMS                       SECTION.
+      *-----------------------------------------------------------------
+
+               DISPLAY "QTDE DE COMBINACOES GERENTE/TIPO CLIENTE (1 A ",
+                       "10): "
+               ACCEPT WRK-PARM-QT-COMBO.
+               IF WRK-PARM-QT-COMBO NOT NUMERIC OR
+                  WRK-PARM-QT-COMBO EQUAL ZEROS   OR
+                  WRK-PARM-QT-COMBO GREATER 10
+                   MOVE 1 TO WRK-PARM-QT-COMBO
+               END-IF.
+               PERFORM 0103-ACEITA-COMBO
+                       VARYING WRK-IDX-COMBO FROM 1 BY 1
+                       UNTIL WRK-IDX-COMBO GREATER WRK-PARM-QT-COMBO.
+               MOVE TAB-COMBO-GERENTE(1)  TO WRK-PARM-GERENTE.
+               MOVE TAB-COMBO-TIPO-CLI(1) TO WRK-PARM-TIPO-CLI.
+               DISPLAY "PERIODO INICIAL (AAAAMMDD), ZEROS P/ TODOS: "
+               ACCEPT WRK-PARM-DATA-INI.
+               DISPLAY "PERIODO FINAL   (AAAAMMDD), 99999999 P/ TODOS: "
+               ACCEPT WRK-PARM-DATA-FIM.
+               DISPLAY "RETOMAR DO ULTIMO CHECKPOINT [S]IM / [N]AO..: "
+               ACCEPT WRK-PARM-RESTART.
+
+       0104-ACEITA-PARMS-FIM.                  EXIT.
+      *-----------------------------------------------------------------
+       0103-ACEITA-COMBO                       SECTION.
+      *-----------------------------------------------------------------
+
+               DISPLAY "  COMBINACAO " WRK-IDX-COMBO
+                       " - GERENTE DO FILTRO......: "
+               ACCEPT TAB-COMBO-GERENTE(WRK-IDX-COMBO).
+               DISPLAY "  COMBINACAO " WRK-IDX-COMBO
+                       " - TIPO DE CLIENTE FILTRO.: "
+               ACCEPT TAB-COMBO-TIPO-CLI(WRK-IDX-COMBO).
+
+       0103-ACEITA-COMBO-FIM.                  EXIT.
       *-----------------------------------------------------------------
        0105-TESTAR-STATUS                      SECTION.
       *-----------------------------------------------------------------
@@ -171,14 +524,174 @@
                    PERFORM 9999-TRATA-ERRO
                END-IF.
 
+       0108-TESTAR-STATUS-BLOQUEADOS.
+
+               IF FS-BLOQUEADOS                   NOT EQUAL '00'
+                   MOVE WRK-ERRO-ABERTURA         TO WRK-DESCRICAO-ERRO
+                   MOVE FS-BLOQUEADOS              TO WRK-STATUS-ERRO
+                   MOVE '0108-TESTE-BLOQUEADOS'    TO WRK-AREA-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF.
+
+       0108-TESTAR-STATUS-CONTAS.
+
+               IF FS-CONTAS                       NOT EQUAL '00'
+                   MOVE WRK-ERRO-ABERTURA         TO WRK-DESCRICAO-ERRO
+                   MOVE FS-CONTAS                  TO WRK-STATUS-ERRO
+                   MOVE '0108-TESTE-CONTAS'        TO WRK-AREA-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF.
+
+       0108-TESTAR-STATUS-SUMARIO.
+
+               IF FS-SUMARIO                      NOT EQUAL '00'
+                   MOVE WRK-ERRO-ABERTURA         TO WRK-DESCRICAO-ERRO
+                   MOVE FS-SUMARIO                 TO WRK-STATUS-ERRO
+                   MOVE '0108-TESTE-SUMARIO'       TO WRK-AREA-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF.
+
+       0108-TESTAR-STATUS-CHECKPT.
+
+               IF FS-CHECKPT                      NOT EQUAL '00'
+                   MOVE WRK-ERRO-ABERTURA         TO WRK-DESCRICAO-ERRO
+                   MOVE FS-CHECKPT                 TO WRK-STATUS-ERRO
+                   MOVE '0108-TESTE-CHECKPT'       TO WRK-AREA-ERRO
+                   PERFORM 9999-TRATA-ERRO
+               END-IF.
+
        0105-TESTAR-STATUS-FIM.                 EXIT.
+      *-----------------------------------------------------------------
+       0109-CARREGA-BLOQUEADOS                 SECTION.
+      *-----------------------------------------------------------------
+
+               PERFORM 0109-LE-BLOQUEADO
+                       UNTIL FS-BLOQUEADOS NOT EQUAL '00'.
+
+       0109-LE-BLOQUEADO.
+
+               READ BLOQUEADOS
+               IF FS-BLOQUEADOS              EQUAL '00'
+                   IF WRK-QT-BLOQUEADAS LESS THAN 500
+                       ADD 1                 TO WRK-QT-BLOQUEADAS
+                       MOVE REG-CONTA-BLOQ   TO
+                           TAB-CONTA-BLOQ(WRK-QT-BLOQUEADAS)
+                   ELSE
+                       DISPLAY "ATENCAO: MAIS DE 500 CONTAS "
+                           "BLOQUEADAS -- LISTA DE BLOQUEIO INCOMPLETA"
+                   END-IF
+               END-IF.
+
+       0109-CARREGA-BLOQUEADOS-FIM.            EXIT.
+      *-----------------------------------------------------------------
+       0113-CARREGA-CONTAS-MASTER               SECTION.
+      *-----------------------------------------------------------------
+
+               PERFORM 0113-LE-CONTA-MTR
+                       UNTIL FS-CONTAS NOT EQUAL '00'.
+
+       0113-LE-CONTA-MTR.
+
+               READ CONTAS
+               IF FS-CONTAS                  EQUAL '00'
+                   IF WRK-QT-CONTAS-MTR LESS THAN 500
+                       ADD 1                 TO WRK-QT-CONTAS-MTR
+                       MOVE REG-CONTA-MTR    TO
+                           TAB-CONTA-MTR(WRK-QT-CONTAS-MTR)
+                   ELSE
+                       DISPLAY "ATENCAO: MAIS DE 500 CONTAS NO "
+                           "MASTER -- VALIDACAO DE CONTA INCOMPLETA"
+                   END-IF
+               END-IF.
+
+       0113-CARREGA-CONTAS-MASTER-FIM.          EXIT.
+      *-----------------------------------------------------------------
+       0111-CARREGA-CHECKPOINT                 SECTION.
+      *-----------------------------------------------------------------
+
+               MOVE ZEROS TO WRK-QT-PULAR.
+               MOVE "N"   TO WRK-CKPT-ACHOU.
+
+               OPEN INPUT CHECKPT.
+               IF FS-CHECKPT                  EQUAL '00'
+                   PERFORM 0111-LER-CHECKPOINT
+                           UNTIL FS-CHECKPT NOT EQUAL '00'
+                   CLOSE CHECKPT
+               END-IF.
+
+               IF WRK-CKPT-ACHOU               EQUAL "S"
+                   MOVE WRK-CKPT-QT-ULT         TO WRK-QT-PULAR
+                   MOVE WRK-CKPT-QT-ULT         TO ACU-LIDOS-LANCAM
+                   MOVE WRK-CKPT-VALIDOS-ULT    TO ACU-VALIDOS-LANCAM
+                   MOVE WRK-CKPT-GRAVA-REL-ULT  TO ACU-GRAVA-RELSAIDA
+                   MOVE WRK-CKPT-GRAVA-REJ-ULT  TO ACU-GRAVA-REJEITADOS
+                   MOVE WRK-CKPT-GRANA-ULT      TO ACU-GRANA-LANCAM
+                   DISPLAY "RETOMANDO DO CHECKPOINT - REGS A PULAR:"
+                       WRK-QT-PULAR
+               END-IF.
+
+       0111-LER-CHECKPOINT.
+
+               READ CHECKPT
+                   NOT AT END
+                       IF REG-CKPT-PARCIAL
+                           MOVE "S"                  TO WRK-CKPT-ACHOU
+                           MOVE REG-QT-CKPT           TO WRK-CKPT-QT-ULT
+                           MOVE REG-VALIDOS-CKPT       TO
+                               WRK-CKPT-VALIDOS-ULT
+                           MOVE REG-GRAVA-REL-CKPT      TO
+                               WRK-CKPT-GRAVA-REL-ULT
+                           MOVE REG-GRAVA-REJ-CKPT      TO
+                               WRK-CKPT-GRAVA-REJ-ULT
+                           MOVE REG-GRANA-CKPT          TO
+                               WRK-CKPT-GRANA-ULT
+                       ELSE
+                           MOVE "N" TO WRK-CKPT-ACHOU
+                       END-IF
+               END-READ.
+
+       0111-CARREGA-CHECKPOINT-FIM.            EXIT.
+      *-----------------------------------------------------------------
+       0112-PULA-REGISTROS                     SECTION.
+      *-----------------------------------------------------------------
+
+               MOVE ZEROS TO WRK-IDX-PULAR.
+               PERFORM 0112-PULA-UM
+                       UNTIL WRK-IDX-PULAR EQUAL WRK-QT-PULAR
+                          OR FS-LANCAM NOT EQUAL '00'.
+
+       0112-PULA-UM.
+
+               ADD 1 TO WRK-IDX-PULAR.
+               READ LANCAM.
+               IF FS-LANCAM EQUAL '00'
+                   PERFORM 0220-VALIDA-REG
+                   IF WRK-PASSOU EQUAL 'S'
+                       PERFORM 0229-GRAVA-CHAVE-LANCAMENTO
+                   END-IF
+               END-IF.
+
+       0112-PULA-REGISTROS-FIM.                EXIT.
+      *-----------------------------------------------------------------
+       0107-LE-CABECALHO                       SECTION.
+      *-----------------------------------------------------------------
+
+               READ LANCAM.
+               IF FS-LANCAM EQUAL '00'
+                   MOVE REG-CONTA TO WRK-QT-ESPERADA
+               END-IF.
+
+       0107-LE-CABECALHO-FIM.                  EXIT.
       *-----------------------------------------------------------------
        0110-LEITURA                            SECTION.
       *-----------------------------------------------------------------
 
                READ LANCAM
                IF FS-LANCAM EQUAL '00' OR FS-LANCAM EQUAL '10'
-                 CONTINUE
+                   IF FS-LANCAM EQUAL '00' AND REG-AGENCIA EQUAL 9999
+                       MOVE '10' TO FS-LANCAM
+                       PERFORM 0115-VALIDA-CONTAGEM
+                   END-IF
                ELSE
                    MOVE WRK-ERRO-LEITURA   TO  WRK-DESCRICAO-ERRO
                    MOVE FS-LANCAM          TO  WRK-STATUS-ERRO
@@ -188,6 +701,17 @@
                END-IF.
 
        0110-LEITURA-FIM.                       EXIT.
+      *-----------------------------------------------------------------
+       0115-VALIDA-CONTAGEM                    SECTION.
+      *-----------------------------------------------------------------
+
+               IF ACU-LIDOS-LANCAM NOT EQUAL WRK-QT-ESPERADA
+                   DISPLAY "ATENCAO: QTDE LIDA DIFERE DO TRAILER!"
+                   DISPLAY "LIDOS.......:" ACU-LIDOS-LANCAM
+                   DISPLAY "ESPERADO....:" WRK-QT-ESPERADA
+               END-IF.
+
+       0115-VALIDA-CONTAGEM-FIM.               EXIT.
       *-----------------------------------------------------------------
        0200-PROCESSAR                          SECTION.
       *-----------------------------------------------------------------
@@ -202,7 +726,10 @@
                        MOVE REG-LANCAMENTO   TO REG-LANCAMENTO-RELSAIDA
 
                        PERFORM 0240-GRAVA
+               ELSE
+                       PERFORM 0245-GRAVA-REJEITADO
                END-IF.
+               PERFORM 0260-VERIFICA-CHECKPOINT.
                PERFORM 0110-LEITURA.
                IF FS-LANCAM                  NOT EQUAL '00'
                    PERFORM 0230-ESTATISTICA
@@ -213,22 +740,184 @@
        0210-ACUMULA                            SECTION.
       *-----------------------------------------------------------------
 
-               ADD  REG-LANCAMENTO  TO ACU-GRANA-LANCAM.
+               IF REG-E-DEBITO
+                   SUBTRACT REG-LANCAMENTO FROM ACU-GRANA-LANCAM
+               ELSE
+                   ADD      REG-LANCAMENTO TO   ACU-GRANA-LANCAM
+               END-IF.
                MOVE ACU-GRANA-LANCAM  TO WRK-LANCAMENTO-ED.
+               PERFORM 0215-ACUMULA-TIPO.
 
        0210-ACUMULA-FIM.                       EXIT.
+      *-----------------------------------------------------------------
+       0215-ACUMULA-TIPO                       SECTION.
+      *-----------------------------------------------------------------
+
+               EVALUATE TRUE
+                   WHEN REG-TIPO-DEPOSITO
+                       ADD 1               TO ACU-QT-DEPOSITO
+                       ADD REG-LANCAMENTO  TO ACU-GRANA-DEPOSITO
+                   WHEN REG-TIPO-SAQUE
+                       ADD 1               TO ACU-QT-SAQUE
+                       ADD REG-LANCAMENTO  TO ACU-GRANA-SAQUE
+                   WHEN REG-TIPO-TRANSFERENCIA
+                       ADD 1               TO ACU-QT-TRANSFERENCIA
+                       ADD REG-LANCAMENTO  TO ACU-GRANA-TRANSFERENCIA
+               END-EVALUATE.
+
+       0215-ACUMULA-TIPO-FIM.                  EXIT.
 
       *-----------------------------------------------------------------
        0220-VALIDA-REG                         SECTION.
       *-----------------------------------------------------------------
 
-               IF REG-GERENTE   EQUAL 'P' AND REG-TIPO-CLI  EQUAL 'F'
+               PERFORM 0225-VERIFICA-BLOQUEIO.
+               PERFORM 0227-VERIFICA-DUP-LANCAMENTO.
+               PERFORM 0221-VERIFICA-COMBO.
+               PERFORM 0231-VERIFICA-CONTA-MTR.
+
+               IF REG-LANCAMENTO GREATER THAN ZEROS
+                   MOVE 'N' TO WRK-VALOR-INVALIDO
+               ELSE
+                   MOVE 'S' TO WRK-VALOR-INVALIDO
+               END-IF.
+
+               IF WRK-COMBO-ACHOU  EQUAL 'S' AND
+                  REG-DATA-LANCAM  NOT LESS WRK-PARM-DATA-INI AND
+                  REG-DATA-LANCAM  NOT GREATER WRK-PARM-DATA-FIM AND
+                  WRK-CONTA-BLOQUEADA NOT EQUAL 'S' AND
+                  WRK-LANC-DUPLICADO NOT EQUAL 'S' AND
+                  WRK-VALOR-INVALIDO NOT EQUAL 'S' AND
+                  WRK-CONTA-INEXISTENTE NOT EQUAL 'S'
                    MOVE 'S' TO WRK-PASSOU
                ELSE
                    MOVE 'N' TO WRK-PASSOU
                END-IF.
 
        0220-VALIDA-REG-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+       0221-VERIFICA-COMBO                     SECTION.
+      *-----------------------------------------------------------------
+
+               MOVE 'N' TO WRK-COMBO-ACHOU.
+               PERFORM 0222-COMPARA-COMBO
+                       VARYING WRK-IDX-COMBO FROM 1 BY 1
+                       UNTIL WRK-IDX-COMBO GREATER WRK-PARM-QT-COMBO
+                          OR WRK-COMBO-ACHOU EQUAL 'S'.
+
+       0221-VERIFICA-COMBO-FIM.                EXIT.
+      *-----------------------------------------------------------------
+       0222-COMPARA-COMBO                      SECTION.
+      *-----------------------------------------------------------------
+
+               IF TAB-COMBO-GERENTE(WRK-IDX-COMBO)  EQUAL REG-GERENTE
+                  AND
+                  TAB-COMBO-TIPO-CLI(WRK-IDX-COMBO) EQUAL REG-TIPO-CLI
+                   MOVE 'S' TO WRK-COMBO-ACHOU
+               END-IF.
+
+       0222-COMPARA-COMBO-FIM.                 EXIT.
+      *-----------------------------------------------------------------
+       0225-VERIFICA-BLOQUEIO                  SECTION.
+      *-----------------------------------------------------------------
+
+               MOVE 'N' TO WRK-CONTA-BLOQUEADA.
+               PERFORM 0226-COMPARA-BLOQ
+                       VARYING WRK-IDX-BLOQ FROM 1 BY 1
+                       UNTIL WRK-IDX-BLOQ GREATER WRK-QT-BLOQUEADAS.
+
+       0225-VERIFICA-BLOQUEIO-FIM.              EXIT.
+      *-----------------------------------------------------------------
+       0226-COMPARA-BLOQ                        SECTION.
+      *-----------------------------------------------------------------
+
+               IF TAB-CONTA-BLOQ(WRK-IDX-BLOQ) EQUAL REG-CONTA
+                   MOVE 'S' TO WRK-CONTA-BLOQUEADA
+               END-IF.
+
+       0226-COMPARA-BLOQ-FIM.                   EXIT.
+      *-----------------------------------------------------------------
+       0227-VERIFICA-DUP-LANCAMENTO             SECTION.
+      *-----------------------------------------------------------------
+
+               MOVE 'N' TO WRK-LANC-ACHOU.
+               MOVE ZEROS TO WRK-IDX-LANC-CHAVE.
+               PERFORM 0228-COMPARA-LANC
+                       VARYING WRK-IDX-LANC-CHAVE FROM 1 BY 1
+                       UNTIL WRK-IDX-LANC-CHAVE GREATER
+                             WRK-QT-LANC-CHAVE
+                          OR WRK-LANC-ACHOU EQUAL 'S'.
+
+               IF WRK-LANC-ACHOU EQUAL 'S'
+                   MOVE 'S' TO WRK-LANC-DUPLICADO
+                   ADD 1    TO ACU-DUPLICADOS-LANCAM
+                   DISPLAY "** ATENCAO: LANCAMENTO DUPLICADO:"
+                       REG-AGENCIA "/" REG-CONTA "/" REG-LANCAMENTO
+               ELSE
+                   MOVE 'N' TO WRK-LANC-DUPLICADO
+               END-IF.
+
+       0227-VERIFICA-DUP-LANCAMENTO-FIM.        EXIT.
+      *-----------------------------------------------------------------
+       0228-COMPARA-LANC                        SECTION.
+      *-----------------------------------------------------------------
+
+               IF TAB-LANC-AGENCIA(WRK-IDX-LANC-CHAVE)    EQUAL
+                      REG-AGENCIA AND
+                  TAB-LANC-CONTA(WRK-IDX-LANC-CHAVE)      EQUAL
+                      REG-CONTA AND
+                  TAB-LANC-LANCAMENTO(WRK-IDX-LANC-CHAVE) EQUAL
+                      REG-LANCAMENTO AND
+                  TAB-LANC-DATA(WRK-IDX-LANC-CHAVE)       EQUAL
+                      REG-DATA-LANCAM
+                   MOVE 'S' TO WRK-LANC-ACHOU
+               END-IF.
+
+       0228-COMPARA-LANC-FIM.                   EXIT.
+      *-----------------------------------------------------------------
+       0231-VERIFICA-CONTA-MTR                   SECTION.
+      *-----------------------------------------------------------------
+
+               MOVE 'N' TO WRK-CONTA-ACHOU-MTR.
+               PERFORM 0232-COMPARA-CONTA-MTR
+                       VARYING WRK-IDX-CTA-MTR FROM 1 BY 1
+                       UNTIL WRK-IDX-CTA-MTR GREATER WRK-QT-CONTAS-MTR
+                          OR WRK-CONTA-ACHOU-MTR EQUAL 'S'.
+
+               IF WRK-QT-CONTAS-MTR GREATER ZEROS AND
+                  WRK-CONTA-ACHOU-MTR NOT EQUAL 'S'
+                   MOVE 'S' TO WRK-CONTA-INEXISTENTE
+               ELSE
+                   MOVE 'N' TO WRK-CONTA-INEXISTENTE
+               END-IF.
+
+       0231-VERIFICA-CONTA-MTR-FIM.              EXIT.
+      *-----------------------------------------------------------------
+       0232-COMPARA-CONTA-MTR                    SECTION.
+      *-----------------------------------------------------------------
+
+               IF TAB-CONTA-MTR(WRK-IDX-CTA-MTR) EQUAL REG-CONTA
+                   MOVE 'S' TO WRK-CONTA-ACHOU-MTR
+               END-IF.
+
+       0232-COMPARA-CONTA-MTR-FIM.               EXIT.
+      *-----------------------------------------------------------------
+       0229-GRAVA-CHAVE-LANCAMENTO               SECTION.
+      *-----------------------------------------------------------------
+
+               IF WRK-QT-LANC-CHAVE LESS THAN 500
+                   ADD 1 TO WRK-QT-LANC-CHAVE
+                   MOVE REG-AGENCIA    TO
+                       TAB-LANC-AGENCIA(WRK-QT-LANC-CHAVE)
+                   MOVE REG-CONTA      TO
+                       TAB-LANC-CONTA(WRK-QT-LANC-CHAVE)
+                   MOVE REG-LANCAMENTO TO
+                       TAB-LANC-LANCAMENTO(WRK-QT-LANC-CHAVE)
+                   MOVE REG-DATA-LANCAM TO
+                       TAB-LANC-DATA(WRK-QT-LANC-CHAVE)
+               END-IF.
+
+       0229-GRAVA-CHAVE-LANCAMENTO-FIM.          EXIT.
       *-----------------------------------------------------------------
        0230-ESTATISTICA                        SECTION.
       *-----------------------------------------------------------------
@@ -240,8 +929,21 @@
                    ACU-VALIDOS-LANCAM.
                DISPLAY "TOTAL DE REGISTROS GRAVADOS.:"
                    ACU-GRAVA-RELSAIDA.
+               DISPLAY "TOTAL DE REGISTROS REJEITADOS:"
+                   ACU-GRAVA-REJEITADOS.
                DISPLAY "TOTAL DE LANCAMENTOS.....:R$"
                    WRK-LANCAMENTO-ED.
+               MOVE ACU-GRANA-DEPOSITO      TO WRK-DEPOSITO-ED.
+               MOVE ACU-GRANA-SAQUE         TO WRK-SAQUE-ED.
+               MOVE ACU-GRANA-TRANSFERENCIA TO WRK-TRANSFERENCIA-ED.
+               DISPLAY "DEPOSITOS....:" ACU-QT-DEPOSITO
+                   " R$" WRK-DEPOSITO-ED.
+               DISPLAY "SAQUES.......:" ACU-QT-SAQUE
+                   " R$" WRK-SAQUE-ED.
+               DISPLAY "TRANSFERENCIAS:" ACU-QT-TRANSFERENCIA
+                   " R$" WRK-TRANSFERENCIA-ED.
+               DISPLAY "TOTAL DE LANCAMENTOS DUPLICADOS:"
+                   ACU-DUPLICADOS-LANCAM.
 
        0230-ESTATISTICA-FIM.                   EXIT.
       *-----------------------------------------------------------------
@@ -258,20 +960,120 @@
                    PERFORM 9999-TRATA-ERRO
                ELSE
                   PERFORM 0210-ACUMULA
+                  PERFORM 0229-GRAVA-CHAVE-LANCAMENTO
                   ADD 1 TO ACU-GRAVA-RELSAIDA
                END-IF.
 
        0240-GRAVA-FIM.                     EXIT.
+      *-----------------------------------------------------------------
+       0245-GRAVA-REJEITADO                    SECTION.
+      *-----------------------------------------------------------------
+
+               MOVE REG-AGENCIA     TO REG-AGENCIA-REJ.
+               MOVE REG-CONTA       TO REG-CONTA-REJ.
+               MOVE REG-LANCAMENTO  TO REG-LANCAMENTO-REJ.
+               MOVE REG-GERENTE     TO REG-GERENTE-REJ.
+               MOVE REG-TIPO-CLI    TO REG-TIPO-CLI-REJ.
+               EVALUATE TRUE
+                   WHEN WRK-LANC-DUPLICADO EQUAL 'S'
+                       MOVE "DUPLICADO"    TO REG-MOTIVO-REJ
+                   WHEN WRK-CONTA-BLOQUEADA EQUAL 'S'
+                       MOVE "BLOQUEADO"    TO REG-MOTIVO-REJ
+                   WHEN WRK-CONTA-INEXISTENTE EQUAL 'S'
+                       MOVE "NAO EXISTE"   TO REG-MOTIVO-REJ
+                   WHEN WRK-VALOR-INVALIDO EQUAL 'S'
+                       MOVE "VALOR INV"    TO REG-MOTIVO-REJ
+                   WHEN OTHER
+                       MOVE SPACES         TO REG-MOTIVO-REJ
+               END-EVALUATE.
+               WRITE REG-REJEITADOS.
+
+               IF FS-REJEITADOS           EQUAL '00'
+                   ADD 1 TO ACU-GRAVA-REJEITADOS
+               END-IF.
+
+       0245-GRAVA-REJEITADO-FIM.               EXIT.
+      *-----------------------------------------------------------------
+       0260-VERIFICA-CHECKPOINT                SECTION.
+      *-----------------------------------------------------------------
+
+               ADD 1 TO WRK-CKPT-CONTADOR.
+               IF WRK-CKPT-CONTADOR            EQUAL 50
+                   PERFORM 0265-GRAVA-CHECKPOINT
+                   MOVE ZEROS TO WRK-CKPT-CONTADOR
+               END-IF.
+
+       0260-VERIFICA-CHECKPOINT-FIM.           EXIT.
+      *-----------------------------------------------------------------
+       0265-GRAVA-CHECKPOINT                   SECTION.
+      *-----------------------------------------------------------------
 
+               MOVE WRK-DATA-EXEC         TO REG-DATA-CKPT.
+               MOVE ACU-LIDOS-LANCAM      TO REG-QT-CKPT.
+               MOVE ACU-VALIDOS-LANCAM    TO REG-VALIDOS-CKPT.
+               MOVE ACU-GRAVA-RELSAIDA    TO REG-GRAVA-REL-CKPT.
+               MOVE ACU-GRAVA-REJEITADOS  TO REG-GRAVA-REJ-CKPT.
+               MOVE ACU-GRANA-LANCAM      TO REG-GRANA-CKPT.
+               SET REG-CKPT-PARCIAL       TO TRUE.
+               WRITE REG-CHECKPT.
 
+       0265-GRAVA-CHECKPOINT-FIM.              EXIT.
 
       *-----------------------------------------------------------------
        0300-FINALIZAR                          SECTION.
       *-----------------------------------------------------------------
 
+       0305-GRAVA-TRAILER-RELSAIDA.
+               MOVE 9999               TO REG-AGENCIA-RELSAIDA.
+               MOVE ACU-GRAVA-RELSAIDA TO REG-CONTA-RELSAIDA.
+               MOVE ACU-GRANA-LANCAM   TO REG-LANCAMENTO-RELSAIDA.
+               WRITE REG-RELSAIDA.
+
+       0306-GRAVA-SUMARIO.
+               MOVE WRK-DATA-EXEC         TO REG-DATA-EXEC-SUM.
+               MOVE ACU-LIDOS-LANCAM      TO REG-LIDOS-SUM.
+               MOVE ACU-VALIDOS-LANCAM    TO REG-VALIDOS-SUM.
+               MOVE ACU-GRAVA-RELSAIDA    TO REG-GRAVADOS-SUM.
+               MOVE ACU-GRAVA-REJEITADOS  TO REG-REJEITADOS-SUM.
+               MOVE ACU-GRANA-LANCAM      TO REG-GRANA-SUM.
+               WRITE REG-SUMARIO.
+
+       0307-GRAVA-CHECKPT-FINAL.
+               MOVE WRK-DATA-EXEC         TO REG-DATA-CKPT.
+               MOVE ACU-LIDOS-LANCAM      TO REG-QT-CKPT.
+               MOVE ACU-VALIDOS-LANCAM    TO REG-VALIDOS-CKPT.
+               MOVE ACU-GRAVA-RELSAIDA    TO REG-GRAVA-REL-CKPT.
+               MOVE ACU-GRAVA-REJEITADOS  TO REG-GRAVA-REJ-CKPT.
+               MOVE ACU-GRANA-LANCAM      TO REG-GRANA-CKPT.
+               SET REG-CKPT-COMPLETO      TO TRUE.
+               WRITE REG-CHECKPT.
+
+       0308-GRAVA-AUDITORIA.
+               OPEN EXTEND AUDITORIA.
+               IF FS-AUDITORIA EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+               ACCEPT WRK-HORA-EXEC FROM TIME.
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+               MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+               MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+               MOVE ACU-VALIDOS-LANCAM TO REG-QT-PROC-AUD.
+               WRITE REG-AUDITORIA.
+
+               CLOSE AUDITORIA.
+
        0310-FINALIZAR-LANCAM.
                CLOSE LANCAM
-                     RELSAIDA.
+                     RELSAIDA
+                     REJEITADOS
+                     BLOQUEADOS
+                     CONTAS
+                     SUMARIO
+                     CHECKPT.
                IF FS-LANCAM                NOT EQUAL '00'
                    MOVE WRK-ARQ-OK         TO WRK-MSG-ERROS
                    MOVE FS-LANCAM          TO WRK-STATUS-ERRO
