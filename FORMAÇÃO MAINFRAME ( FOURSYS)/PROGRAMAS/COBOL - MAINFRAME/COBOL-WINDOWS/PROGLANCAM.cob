@@ -26,6 +26,50 @@
       *=================================================================
       *    MODULOS..... :                                               *
       *                                                                 *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: GERENTE E TIPO DE CLIENTE DO FILTRO PASSAM A
+      *                  SER INFORMADOS EM TEMPO DE EXECUCAO, AO INVES
+      *                  DE FIXOS EM 0210-VALIDA-REG
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: GRAVAR OS REGISTROS QUE NAO PASSAM NO FILTRO
+      *                  EM REJEITADOS.TXT
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PADRONIZAR OS TOTAIS FINAIS COM O MESMO TEXTO
+      *                  USADO PELO PROGCALL, PARA FACILITAR A
+      *                  CONFERENCIA DOS REGISTROS LIDOS/VALIDOS ENTRE
+      *                  OS DOIS PROGRAMAS
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: LANCAM.TXT PASSA A TER REGISTRO DE CABECALHO
+      *                  (AGENCIA 0000, CONTA = QTDE ESPERADA) E DE
+      *                  TRAILER (AGENCIA 9999) -- A QTDE LIDA E
+      *                  CONFERIDA CONTRA A QTDE INFORMADA NO CABECALHO
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: GRAVAR TRILHA DE AUDITORIA (AUDITORIA.TXT) AO
+      *                  FINAL DO RUN, COM USUARIO, DATA/HORA E QTDE DE
+      *                  REGISTROS PROCESSADOS
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: GRAVAR OS REGISTROS QUE PASSAM NO FILTRO EM
+      *                  FILTRADOS.TXT, ALEM DA EXIBICAO NA TELA
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: CONFERIR TAMBEM O STATUS DE ABERTURA DE
+      *                  REJEITADOS.TXT E FILTRADOS.TXT, ABORTANDO COMO
+      *                  JA ERA FEITO PARA O LANCAM.TXT
       *=================================================================
        ENVIRONMENT                             DIVISION.
        CONFIGURATION                           SECTION.
@@ -36,23 +80,52 @@
            SELECT LANCAM ASSIGN TO
                "C:\CURSOLOGICA\COBOL\Atividade\LANCAM.TXT"
                FILE STATUS IS FS-LANCAM.
+           SELECT REJEITADOS ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\Atividade\REJEITADOS.TXT"
+               FILE STATUS IS FS-REJEITADOS.
+           SELECT FILTRADOS ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\Atividade\FILTRADOS.TXT"
+               FILE STATUS IS FS-FILTRADOS.
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+               FILE STATUS IS FS-AUDITORIA.
 
        DATA                                    DIVISION.
        FILE                                    SECTION.
        FD  LANCAM.
        COPY "#BOOKLANCAM".
+       FD  REJEITADOS.
+       COPY "#BOOKREJEIT".
+       FD  FILTRADOS.
+       COPY "#BOOKFILTRO".
+       FD  AUDITORIA.
+       COPY "#BOOKAUDIT".
 
        WORKING-STORAGE                         SECTION.
       *---------------- VARIAVEL DE STATUS
        77  FS-LANCAM                   PIC X(02)           VALUE ZEROS.
+       77  FS-REJEITADOS               PIC X(02)           VALUE ZEROS.
+       77  FS-FILTRADOS                PIC X(02)           VALUE ZEROS.
+       77  FS-AUDITORIA                PIC X(02)           VALUE ZEROS.
       *---------------- VARIAVEL DE ACUMULO
        77  WRK-ACUM-LIDOS              PIC 9(03)           VALUE ZEROS.
        77  WRK-ACUM-VALIDOS            PIC 9(03)           VALUE ZEROS.
+       77  WRK-ACUM-REJEITADOS         PIC 9(03)           VALUE ZEROS.
+       77  WRK-QT-ESPERADA             PIC 9(03)           VALUE ZEROS.
       *---------------- VARIAVEL DE APOIO
        77  WRK-PASSOU                  PIC X(01)           VALUE SPACES.
        77  WRK-MSG-ERROS               PIC X(30)           VALUE SPACES.
+      *---------------- VARIAVEIS DE AUDITORIA
+       77  WRK-USUARIO-EXEC            PIC X(08)           VALUE SPACES.
+       77  WRK-DATA-EXEC               PIC 9(08)           VALUE ZEROS.
+       77  WRK-HORA-EXEC               PIC 9(06)           VALUE ZEROS.
+       77  WRK-PROGRAMA-EXEC           PIC X(08)           VALUE
+               "PROGLANC".
       *---------------- MASCARAS
        77  WRK-LANCAMENTO-ED           PIC Z.ZZZ.ZZ9,99.
+      *---------------- PARAMETROS DO FILTRO
+       77  WRK-PARM-GERENTE            PIC X(01)           VALUE 'P'.
+       77  WRK-PARM-TIPO-CLI           PIC X(01)           VALUE 'F'.
 
       *---------------- BOOKS
        COPY "#BOOKBANK".
@@ -69,25 +142,69 @@
       *=================================================================
        0100-INICIAR                            SECTION.
 
+               PERFORM 0105-ACEITA-PARMS.
                OPEN INPUT LANCAM.
+               OPEN OUTPUT REJEITADOS.
+               OPEN OUTPUT FILTRADOS.
                DISPLAY "STATUS: "FS-LANCAM.
-               IF FS-LANCAM   EQUAL 00
+               IF FS-LANCAM     EQUAL 00 AND
+                  FS-REJEITADOS EQUAL 00 AND
+                  FS-FILTRADOS  EQUAL 00
                    MOVE WRK-ARQ-OK  TO WRK-MSG-ERROS
                    PERFORM 0310-MENSSAGENS
+                   PERFORM 0107-LE-CABECALHO
                    PERFORM 0110-LEITURA
                ELSE
                    MOVE WRK-ERRO-ABERTURA TO WRK-MSG-ERROS
                    PERFORM 0310-MENSSAGENS
+                   PERFORM 0320-GRAVA-AUDITORIA
                    GOBACK
                END-IF.
 
        0100-INICIAR-FIM.EXIT.
+      *=================================================================
+       0105-ACEITA-PARMS                       SECTION.
+
+               DISPLAY "GERENTE DO FILTRO......: "
+               ACCEPT WRK-PARM-GERENTE.
+               DISPLAY "TIPO DE CLIENTE FILTRO.: "
+               ACCEPT WRK-PARM-TIPO-CLI.
+               DISPLAY "USUARIO/JOB QUE ESTA RODANDO O PROGRAMA: "
+               ACCEPT WRK-USUARIO-EXEC.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+
+       0105-ACEITA-PARMS-FIM.EXIT.
+      *=================================================================
+       0107-LE-CABECALHO                        SECTION.
+
+               READ LANCAM.
+               IF FS-LANCAM EQUAL 00
+                   MOVE REG-CONTA TO WRK-QT-ESPERADA
+               END-IF.
+
+       0107-LE-CABECALHO-FIM.EXIT.
       *=================================================================
        0110-LEITURA                            SECTION.
 
                READ LANCAM.
+               IF FS-LANCAM EQUAL 00
+                   IF REG-AGENCIA EQUAL 9999
+                       MOVE 10 TO FS-LANCAM
+                       PERFORM 0115-VALIDA-CONTAGEM
+                   END-IF
+               END-IF.
 
        0110-LEITURA-FIM.EXIT.
+      *=================================================================
+       0115-VALIDA-CONTAGEM                    SECTION.
+
+               IF WRK-ACUM-LIDOS NOT EQUAL WRK-QT-ESPERADA
+                   DISPLAY "ATENCAO: QTDE LIDA DIFERE DO TRAILER!"
+                   DISPLAY "LIDOS.......:" WRK-ACUM-LIDOS
+                   DISPLAY "ESPERADO....:" WRK-QT-ESPERADA
+               END-IF.
+
+       0115-VALIDA-CONTAGEM-FIM.EXIT.
 
        0200-PROCESSAR                          SECTION.
 
@@ -102,7 +219,10 @@
                       DISPLAY  "TIPO DE CLIENTE.:"   REG-TIPO-CLI
                       MOVE  WRK-SEPARALINHA     TO   WRK-MSG-ERROS
                       PERFORM 0310-MENSSAGENS
+                      PERFORM 0215-GRAVA-FILTRADO
                       ADD 1 TO WRK-ACUM-VALIDOS
+                 ELSE
+                      PERFORM 0220-GRAVA-REJEITADO
                  END-IF.
                PERFORM 0110-LEITURA.
 
@@ -111,7 +231,8 @@
       *=================================================================
        0210-VALIDA-REG                         SECTION.
 
-               IF REG-GERENTE   EQUAL 'P' AND REG-TIPO-CLI  EQUAL 'F'
+               IF REG-GERENTE   EQUAL WRK-PARM-GERENTE AND
+                  REG-TIPO-CLI  EQUAL WRK-PARM-TIPO-CLI
                    MOVE 'S' TO WRK-PASSOU
                ELSE
                    MOVE 'N' TO WRK-PASSOU
@@ -119,20 +240,50 @@
 
 
        0210-VALIDA-REG-FIM.EXIT.
+      *=================================================================
+       0215-GRAVA-FILTRADO                     SECTION.
+
+               MOVE REG-AGENCIA     TO REG-AGENCIA-FLT.
+               MOVE REG-CONTA       TO REG-CONTA-FLT.
+               MOVE REG-LANCAMENTO  TO REG-LANCAMENTO-FLT.
+               MOVE REG-GERENTE     TO REG-GERENTE-FLT.
+               MOVE REG-TIPO-CLI    TO REG-TIPO-CLI-FLT.
+               WRITE REG-FILTRADOS.
+
+       0215-GRAVA-FILTRADO-FIM.EXIT.
+      *=================================================================
+       0220-GRAVA-REJEITADO                    SECTION.
+
+               MOVE REG-AGENCIA     TO REG-AGENCIA-REJ.
+               MOVE REG-CONTA       TO REG-CONTA-REJ.
+               MOVE REG-LANCAMENTO  TO REG-LANCAMENTO-REJ.
+               MOVE REG-GERENTE     TO REG-GERENTE-REJ.
+               MOVE REG-TIPO-CLI    TO REG-TIPO-CLI-REJ.
+               WRITE REG-REJEITADOS.
+               IF FS-REJEITADOS EQUAL 00
+                   ADD 1 TO WRK-ACUM-REJEITADOS
+               END-IF.
+
+       0220-GRAVA-REJEITADO-FIM.EXIT.
       *=================================================================
        0300-FINALIZAR                          SECTION.
 
                MOVE  WRK-SEPARALINHA    TO WRK-MSG-ERROS.
                PERFORM 0310-MENSSAGENS.
-               DISPLAY "REGISTROS :" WRK-ACUM-LIDOS.
-               DISPLAY "VALIDOS   :" WRK-ACUM-VALIDOS.
-               CLOSE LANCAM.
+               DISPLAY "TOTAL DE REGISTROS LIDOS....:" WRK-ACUM-LIDOS.
+               DISPLAY "TOTAL DE REGISTROS VALIDOS..:" WRK-ACUM-VALIDOS.
+               DISPLAY "TOTAL DE REGISTROS REJEITADOS:"
+                   WRK-ACUM-REJEITADOS.
+               CLOSE LANCAM
+                     REJEITADOS
+                     FILTRADOS.
                IF FS-LANCAM EQUAL 0
                    MOVE WRK-ERRO-FECHAR TO WRK-MSG-ERROS
                    PERFORM 0310-MENSSAGENS
                ELSE
                    MOVE WRK-FECHADO     TO WRK-MSG-ERROS
                    PERFORM 0310-MENSSAGENS.
+               PERFORM 0320-GRAVA-AUDITORIA.
 
        0300-FINALIZAR-FIM.EXIT.
       *=================================================================
@@ -141,3 +292,24 @@
                DISPLAY WRK-MSG-ERROS.
 
        0310-MENSSAGENS-FIM.EXIT.
+      *=================================================================
+       0320-GRAVA-AUDITORIA                    SECTION.
+
+               OPEN EXTEND AUDITORIA.
+               IF FS-AUDITORIA EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+               ACCEPT WRK-HORA-EXEC FROM TIME.
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+               MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+               MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+               MOVE WRK-ACUM-VALIDOS  TO REG-QT-PROC-AUD.
+               WRITE REG-AUDITORIA.
+
+               CLOSE AUDITORIA.
+
+       0320-GRAVA-AUDITORIA-FIM.EXIT.
