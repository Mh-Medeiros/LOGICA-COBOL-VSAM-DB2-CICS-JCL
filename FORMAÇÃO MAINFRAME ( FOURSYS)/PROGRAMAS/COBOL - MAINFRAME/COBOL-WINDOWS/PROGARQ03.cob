@@ -23,6 +23,32 @@
       *=================================================================
       *    MODULOS..... :                                               *
       *                                                                 *
+      *=================================================================
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PERMITIR FILTRAR A LISTAGEM POR FAIXA DE REG-ID
+      *                  OU POR MASCARA (INICIO) DE REG-NOME, E MOSTRAR
+      *                  O TOTAL DE REGISTROS LISTADOS AO FINAL
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: 0200-PROCESSAR MOSTRAVA "ARQUIVO VAZIO!" TAMBEM
+      *                  QUANDO O ARQUIVO TINHA REGISTROS MAS NENHUM
+      *                  PASSOU NO FILTRO -- PASSA A CONTAR OS REGISTROS
+      *                  LIDOS (WRK-TOTAL-LIDOS) SEPARADO DOS LISTADOS,
+      *                  E SO ACUSA ARQUIVO VAZIO QUANDO NADA FOI LIDO
+      *-----------------------------------------------------------------
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: ATUALIZAR O LAYOUT DO REG-CLIENTES E O SELECT
+      *                  DE CLIENTES PARA O FORMATO ATUAL DO
+      *                  NEWCLI.DAT.TXT (INDEXADO, 10 CAMPOS -- VER
+      *                  PROGARQ05/PROGARQ07), QUE TINHA FICADO
+      *                  DESATUALIZADO NESTE PROGRAMA. TAMBEM CORRIGE O
+      *                  TAMANHO DE WRK-SEM-REG-FILTRO, QUE TRUNCAVA A
+      *                  MENSAGEM
       *=================================================================
        ENVIRONMENT                             DIVISION.
        CONFIGURATION                           SECTION.
@@ -32,6 +58,9 @@
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
                "C:\CURSOLOGICA\COBOL\DADOS\NEWCLI.DAT.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                    FILE STATUS IS FS-CLIENTES.
        DATA                                    DIVISION.
        FILE                                    SECTION.
@@ -40,6 +69,15 @@
            05 REG-ID                   PIC 9(04).
            05 REG-NOME                 PIC X(20).
            05 REG-TEL                  PIC X(11).
+           05 REG-STREAM               PIC X(10).
+           05 REG-STATUS-CLI           PIC X(01)           VALUE "A".
+               88 REG-CLI-ATIVO                 VALUE "A".
+               88 REG-CLI-INATIVO              VALUE "I".
+           05 REG-CPF                  PIC 9(11).
+           05 REG-ENDERECO             PIC X(30).
+           05 REG-CIDADE               PIC X(20).
+           05 REG-UF                   PIC X(02).
+           05 REG-CEP                  PIC 9(08).
 
        WORKING-STORAGE                         SECTION.
        77  FS-CLIENTES                 PIC 9(02)           VALUE ZEROS.
@@ -52,17 +90,32 @@
                "ARQUIVO ENCONTRADO".
            05 WRK-VAZIO                PIC X(30)           VALUE
                "ARQUIVO VAZIO!".
+           05 WRK-SEM-REG-FILTRO       PIC X(43)           VALUE
+               "NENHUM REGISTRO ATENDE AO FILTRO INFORMADO".
+
+      *----------------- VARIAVEL DE FILTRO
+       77  WRK-OPCAO-FILTRO            PIC X(01)           VALUE "1".
+       77  WRK-ID-INI                  PIC 9(04)           VALUE ZEROS.
+       77  WRK-ID-FIM                  PIC 9(04)           VALUE 9999.
+       77  WRK-MASCARA-NOME            PIC X(20)           VALUE SPACES.
+       77  WRK-TAM-MASCARA             PIC 9(02)           VALUE ZEROS.
+       77  WRK-PASSOU-FILTRO           PIC X(01)           VALUE "S".
+
+      *----------------- VARIAVEL DE ACUMULO
+       77  WRK-TOTAL-LIDOS             PIC 9(04)           VALUE ZEROS.
+       77  WRK-TOTAL-LISTADOS          PIC 9(04)           VALUE ZEROS.
 
        PROCEDURE                               DIVISION.
        0000-PRINCIPAL.
                PERFORM 0100-INICIAR.
-               PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES NOT EQUAL 0
+               PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES NOT EQUAL 0.
                PERFORM 0300-FINALIZAR.
                STOP RUN.
 
        0099-PRINCIPAL-FIM.EXIT.
 
        0100-INICIAR                            SECTION.
+               PERFORM 0105-ACEITA-FILTRO.
                OPEN INPUT CLIENTES.
                IF FS-CLIENTES NOT EQUAL 0
                    DISPLAY "STATUS... " FS-CLIENTES
@@ -73,25 +126,93 @@
 
        0199-INICIAR-FIM.EXIT.
 
+       0105-ACEITA-FILTRO                       SECTION.
+               DISPLAY "FILTRO: [1] TODOS  [2] FAIXA DE REG-ID  "
+                       "[3] MASCARA DE REG-NOME".
+               ACCEPT WRK-OPCAO-FILTRO.
+               IF WRK-OPCAO-FILTRO EQUAL "2"
+                   DISPLAY "REG-ID INICIAL: "
+                   ACCEPT WRK-ID-INI
+                   DISPLAY "REG-ID FINAL..: "
+                   ACCEPT WRK-ID-FIM
+               ELSE
+                   IF WRK-OPCAO-FILTRO EQUAL "3"
+                       DISPLAY "INICIO DO REG-NOME A PROCURAR: "
+                       ACCEPT WRK-MASCARA-NOME
+                       PERFORM 0106-CALCULA-TAM-MASCARA
+                   ELSE
+                       MOVE "1" TO WRK-OPCAO-FILTRO
+                   END-IF
+               END-IF.
+
+       0199-ACEITA-FILTRO-FIM.EXIT.
+
+       0106-CALCULA-TAM-MASCARA                  SECTION.
+               PERFORM 0107-RECUA-TAM-MASCARA
+                       VARYING WRK-TAM-MASCARA FROM 20 BY -1
+                       UNTIL WRK-TAM-MASCARA EQUAL ZEROS
+                          OR WRK-MASCARA-NOME(WRK-TAM-MASCARA:1)
+                                 NOT EQUAL SPACE.
+
+       0199-CALCULA-TAM-MASCARA-FIM.EXIT.
+
+       0107-RECUA-TAM-MASCARA                    SECTION.
+               CONTINUE.
+
+       0199-RECUA-TAM-MASCARA-FIM.EXIT.
+
        0200-PROCESSAR                          SECTION.
 
-              READ CLIENTES
+              READ CLIENTES.
               IF FS-CLIENTES EQUAL 0
-                  PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
-                       DISPLAY "ID      :" REG-ID
-                       DISPLAY "NOME    :" REG-NOME
-                       DISPLAY "TELEFONE:" REG-TEL
-                       DISPLAY "---------------------------"
-                 READ CLIENTES
-                 END-PERFORM
+                  ADD 1 TO WRK-TOTAL-LIDOS
+                  PERFORM 0210-TESTA-E-LISTA
               ELSE
-                   DISPLAY WRK-VAZIO
+                  IF WRK-TOTAL-LIDOS EQUAL ZEROS
+                      DISPLAY WRK-VAZIO
+                  ELSE
+                      IF WRK-TOTAL-LISTADOS EQUAL ZEROS
+                          DISPLAY WRK-SEM-REG-FILTRO
+                      END-IF
+                  END-IF
               END-IF.
 
        0299-PROCESSAR-FIM.EXIT.
 
+       0210-TESTA-E-LISTA                        SECTION.
+               PERFORM 0220-TESTA-FILTRO.
+               IF WRK-PASSOU-FILTRO EQUAL "S"
+                   DISPLAY "ID      :" REG-ID
+                   DISPLAY "NOME    :" REG-NOME
+                   DISPLAY "TELEFONE:" REG-TEL
+                   DISPLAY "---------------------------"
+                   ADD 1 TO WRK-TOTAL-LISTADOS
+               END-IF.
+
+       0299-TESTA-E-LISTA-FIM.EXIT.
+
+       0220-TESTA-FILTRO                         SECTION.
+               MOVE "S" TO WRK-PASSOU-FILTRO.
+               IF WRK-OPCAO-FILTRO EQUAL "2"
+                   IF REG-ID LESS WRK-ID-INI OR
+                      REG-ID GREATER WRK-ID-FIM
+                       MOVE "N" TO WRK-PASSOU-FILTRO
+                   END-IF
+               ELSE
+                   IF WRK-OPCAO-FILTRO EQUAL "3" AND
+                      WRK-TAM-MASCARA GREATER ZEROS
+                       IF REG-NOME(1:WRK-TAM-MASCARA) NOT EQUAL
+                          WRK-MASCARA-NOME(1:WRK-TAM-MASCARA)
+                           MOVE "N" TO WRK-PASSOU-FILTRO
+                       END-IF
+                   END-IF
+               END-IF.
+
+       0299-TESTA-FILTRO-FIM.EXIT.
+
        0300-FINALIZAR                          SECTION.
                CLOSE CLIENTES.
+               DISPLAY "TOTAL DE REGISTROS LISTADOS:" WRK-TOTAL-LISTADOS.
                DISPLAY "FIM DO PROGRAMA".
 
        0399-FINALIZAR-FIM.EXIT.
