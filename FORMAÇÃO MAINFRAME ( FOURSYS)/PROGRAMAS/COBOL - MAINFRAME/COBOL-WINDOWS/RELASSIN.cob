@@ -1,6 +1,48 @@
        IDENTIFICATION                          DIVISION.
       *=================================================================*
        PROGRAM-ID.                             RELASSIN.
+      *=================================================================*
+      *                          ALTERACOES                             *
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: REINCLUIR OS BOOKS DE CABECALHO/DETALHE E DE
+      *                  MENSSAGEM DE ERRO QUE FALTAVAM NA WORKING
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: GRAVAR AS MENSSAGENS DE ERRO NO LOG CENTRAL
+      *                  (MODULO LOGS), ALEM DE EXIBI-LAS NO CONSOLE
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: PERGUNTAR NO INICIO SE O RELATORIO SAI PELA
+      *                  TELA OU PARA UM ARQUIVO DE IMPRESSAO
+      *                  (RELASSIN.LST)
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: TAMANHO DA PAGINA (QTDE DE LINHAS) PASSA A SER
+      *                  PERGUNTADO NO INICIO, EM VEZ DE FIXO EM 12
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: NOVA OPCAO DE FORMATO DE SAIDA [2] CSV, GRAVANDO
+      *                  CODIGO/NOME/EMAIL/STREAMING/ASSINATURA SEPARADOS
+      *                  POR PONTO-E-VIRGULA NO ARQUIVO RELASSIN.CSV
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: GRAVAR TRILHA DE AUDITORIA (AUDITORIA.TXT) AO
+      *                  FINAL DO RUN, COM USUARIO, DATA/HORA E QTDE DE
+      *                  REGISTROS PROCESSADOS
+      *-----------------------------------------------------------------*
+      *    PROGRAMADOR.: MATHEUS
+      *    DATA........: 09 / 08 / 2026
+      *    OBJETIVO....: RECUSAR UM VALOR DE LINHAS POR PAGINA MENOR QUE
+      *                  4, ASSUMINDO O PADRAO NESSE CASO, DA MESMA FORMA
+      *                  JA FEITA PARA O ENTER (ZEROS)
+      *=================================================================*
 
       *=================================================================*
        ENVIRONMENT                             DIVISION.
@@ -22,6 +64,18 @@
                "C:\CURSOLOGICA\COBOL\RELATORIOS\CLIENTES.DAT"
                    FILE STATUS IS FS-CLIENTES.
 
+           SELECT IMPRESSO ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\RELASSIN.LST"
+                   FILE STATUS IS FS-IMPRESSO.
+
+           SELECT CSVASSIN ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\RELASSIN.CSV"
+                   FILE STATUS IS FS-CSVASSIN.
+
+           SELECT AUDITORIA ASSIGN TO
+               "C:\CURSOLOGICA\COBOL\RELATORIOS\AUDITORIA.TXT"
+                   FILE STATUS IS FS-AUDITORIA.
+
       *=================================================================*
        DATA                                    DIVISION.
       *=================================================================*
@@ -38,11 +92,35 @@
            05 REG-EMAIL                   PIC X(020)       VALUE SPACES.
            05 REG-STREAM                  PIC X(010)       VALUE SPACES.
            05 REG-ASSINATURA              PIC 9(003)V99    VALUE ZEROS.
-
+      *-----------------------------------------------------------------*
+      *        OUTPUT - ARQUIVO DE IMPRESSAO, USADO QUANDO A SAIDA
+      *                 ESCOLHIDA NAO FOR A TELA
+      *-----------------------------------------------------------------*
+       FD  IMPRESSO.
+       01  REG-IMPRESSO                   PIC X(080)       VALUE SPACES.
+      *-----------------------------------------------------------------*
+      *        OUTPUT - ARQUIVO CSV, USADO QUANDO O FORMATO ESCOLHIDO
+      *                 FOR [2] CSV (PARA CARGA EM PLANILHA)
+      *-----------------------------------------------------------------*
+       FD  CSVASSIN.
+       01  REG-CSVASSIN                   PIC X(080)       VALUE SPACES.
+      *-----------------------------------------------------------------*
+      *     OUTPUT - TRILHA DE AUDITORIA (CUMULATIVO / EXTEND)
+      *-----------------------------------------------------------------*
+       FD  AUDITORIA.
+       COPY "#BOOKAUDIT".
 
        WORKING-STORAGE                         SECTION.
 
        01  FS-CLIENTES                 PIC X(002)          VALUE SPACES.
+       01  FS-IMPRESSO                 PIC X(002)          VALUE SPACES.
+       01  FS-CSVASSIN                 PIC X(002)          VALUE SPACES.
+       01  FS-AUDITORIA                PIC X(002)          VALUE SPACES.
+       01  WRK-USUARIO-EXEC            PIC X(008)          VALUE SPACES.
+       01  WRK-DATA-EXEC               PIC 9(008)          VALUE ZEROS.
+       01  WRK-HORA-EXEC               PIC 9(006)          VALUE ZEROS.
+       01  WRK-PROGRAMA-EXEC           PIC X(008)          VALUE
+               "RELASSIN".
       *-----------------------------------------------------------------*
 
        01  WRK-QT-LINHAS               PIC 9(003) COMP-3   VALUE ZEROS.
@@ -52,6 +130,49 @@
        01  WRK-MSG-ERRO                PIC X(030)          VALUE SPACES.
        01  WRK-CLIENTES                PIC X(008)          VALUE
                "CLIENTES".
+      *-----------------------------------------------------------------*
+       01  WRK-OPCAO-SAIDA              PIC X(001)          VALUE "1".
+       01  WRK-SAIDA                    PIC X(001)          VALUE "T".
+       01  WRK-LINHA-REL                PIC X(080)          VALUE SPACES.
+       01  WRK-MAX-LINHAS               PIC 9(003) COMP-3   VALUE 012.
+       01  WRK-OPCAO-FORMATO            PIC X(001)          VALUE "1".
+       01  WRK-FORMATO                  PIC X(001)          VALUE "R".
+           88 WRK-FORMATO-RELATORIO              VALUE "R".
+           88 WRK-FORMATO-CSV                     VALUE "C".
+       01  WRK-LINHA-CSV                PIC X(080)          VALUE SPACES.
+       01  WRK-DET-ASSIN-CSV            PIC Z.ZZ9,99.
+       01  WRK-CSV-CABEC                PIC X(080)          VALUE
+           "CODIGO;NOME;EMAIL;STREAMING;ASSINATURA".
+      *-----------------------------------------------------------------*
+      *------------------------- CABECALHO 1 ---------------------------*
+       01  WRK-CABEC1.
+           05 FILLER                   PIC X(025)        VALUE SPACES.
+           05 FILLER                   PIC X(030)        VALUE
+               " LISTA DE ASSINANTES ".
+           05 FILLER                   PIC X(012)        VALUE SPACES.
+           05 FILLER                   PIC X(008)        VALUE
+               "PAGINA:".
+           05 WRK-PAG                  PIC 9(003)        VALUE ZEROS.
+      *------------------------- CABECALHO 2 ---------------------------*
+       01  WRK-CABEC2.
+           05 FILLER                   PIC X(007)        VALUE
+               "CODIGO".
+           05 FILLER                   PIC X(021)        VALUE
+               "NOME".
+           05 FILLER                   PIC X(021)        VALUE
+               "EMAIL".
+           05 FILLER                   PIC X(011)        VALUE
+               "STREAMING".
+           05 FILLER                   PIC X(005)        VALUE
+               "VALOR".
+      *------------------------- CABECALHO 3 ---------------------------*
+       01  WRK-CABEC3                  PIC X(080)        VALUE SPACES.
+      *----------------------- BOOKS DE APOIO ---------------------------*
+       COPY "#DETCLI".
+       COPY "#BOOKERRO".
+       COPY "#MSGERRO".
+       01  WRK-MODULO                  PIC X(008)          VALUE
+               "LOGS".
       *=================================================================*
        PROCEDURE                               DIVISION.
       *=================================================================*
@@ -68,10 +189,62 @@
        0100-INICIAR                            SECTION.
       *-----------------------------------------------------------------*
 
+               PERFORM 0101-SELECIONA-SAIDA.
+               PERFORM 0102-SELECIONA-LINHAS.
+               PERFORM 0103-SELECIONA-FORMATO.
+               DISPLAY "USUARIO/JOB QUE ESTA RODANDO O RELATORIO: "
+               ACCEPT WRK-USUARIO-EXEC.
+               ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
                OPEN INPUT CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   OPEN OUTPUT IMPRESSO
+               END-IF.
+               IF WRK-FORMATO-CSV
+                   OPEN OUTPUT CSVASSIN
+                   MOVE WRK-CSV-CABEC TO REG-CSVASSIN
+                   WRITE REG-CSVASSIN
+               END-IF.
                PERFORM 0104-TESTAR-STATUS.
 
        0100-INICIAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0101-SELECIONA-SAIDA                    SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "SAIDA DO RELATORIO: [1] TELA  [2] IMPRESSORA".
+               ACCEPT WRK-OPCAO-SAIDA.
+               IF WRK-OPCAO-SAIDA EQUAL "2"
+                   MOVE "I" TO WRK-SAIDA
+               ELSE
+                   MOVE "T" TO WRK-SAIDA
+               END-IF.
+
+       0101-SELECIONA-SAIDA-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0103-SELECIONA-FORMATO                  SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "FORMATO: [1] RELATORIO  [2] CSV (EXCEL)".
+               ACCEPT WRK-OPCAO-FORMATO.
+               IF WRK-OPCAO-FORMATO EQUAL "2"
+                   SET WRK-FORMATO-CSV TO TRUE
+               ELSE
+                   SET WRK-FORMATO-RELATORIO TO TRUE
+               END-IF.
+
+       0103-SELECIONA-FORMATO-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0102-SELECIONA-LINHAS                   SECTION.
+      *-----------------------------------------------------------------*
+
+               DISPLAY "LINHAS POR PAGINA (ENTER = 12): ".
+               ACCEPT WRK-MAX-LINHAS.
+               IF WRK-MAX-LINHAS EQUAL ZEROS OR
+                  WRK-MAX-LINHAS LESS THAN 4
+                   MOVE 12 TO WRK-MAX-LINHAS
+               END-IF.
+
+       0102-SELECIONA-LINHAS-FIM.EXIT.
       *-----------------------------------------------------------------*
        0104-TESTAR-STATUS                      SECTION.
 
@@ -96,8 +269,10 @@
                    MOVE '0105-TESTAR-VAZIO'    TO WRK-AREA-ERRO
                    PERFORM 9999-TRATA-ERRO
                ELSE
-                   PERFORM 0210-IMP-CABECALHO
-                   ADD 1 TO WRK-PAG
+                   IF WRK-FORMATO-RELATORIO
+                       PERFORM 0210-IMP-CABECALHO
+                       ADD 1 TO WRK-PAG
+                   END-IF
                END-IF.
 
        0105-TESTAR-VAZIO-FIM.EXIT.
@@ -111,25 +286,35 @@
        0200-PROCESSAR                          SECTION.
       *-----------------------------------------------------------------*
                ADD 1 TO ACU-LIDOS.
-               IF  WRK-QT-LINHAS GREATER 12
+               IF  WRK-FORMATO-RELATORIO AND
+                   WRK-QT-LINHAS GREATER WRK-MAX-LINHAS
                    PERFORM 0210-IMP-CABECALHO
                END-IF.
+               IF WRK-FORMATO-CSV
+                   PERFORM 0251-IMP-DETALHE-CSV
+               ELSE
                    PERFORM 0250-IMP-DETALHE
-                   PERFORM 0106-LER-DADOS.
+               END-IF.
+               PERFORM 0106-LER-DADOS.
 
 
        0200-PROCESSAR-FIM.EXIT.
       *-----------------------------------------------------------------*
        0210-IMP-CABECALHO                          SECTION.
       *-----------------------------------------------------------------*
-               DISPLAY  " ".
-               DISPLAY WRK-CABEC1.
+               MOVE SPACES TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC1 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
                MOVE ALL "=" TO WRK-CABEC3.
-               DISPLAY WRK-CABEC3.
-               DISPLAY WRK-CABEC2.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
+               MOVE WRK-CABEC2 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
 
                MOVE ALL "=" TO WRK-CABEC3.
-               DISPLAY WRK-CABEC3.
+               MOVE WRK-CABEC3 TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
                MOVE 4 TO WRK-QT-LINHAS.
 
 
@@ -144,11 +329,33 @@
                MOVE REG-STREAM       TO WRK-DET-STREAM.
                MOVE REG-ASSINATURA   TO WRK-DET-ASSIN.
 
-               DISPLAY WRK-DETALHE.
+               MOVE WRK-DETALHE TO WRK-LINHA-REL.
+               PERFORM 0295-EMITIR-LINHA.
 
                ADD 1 TO WRK-QT-LINHAS.
 
        0250-IMP-DETALHE-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0251-IMP-DETALHE-CSV                    SECTION.
+      *-----------------------------------------------------------------*
+
+               MOVE REG-ASSINATURA   TO WRK-DET-ASSIN-CSV.
+               MOVE SPACES TO WRK-LINHA-CSV.
+               STRING REG-CODIGO          DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      REG-NOME             DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      REG-EMAIL            DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      REG-STREAM           DELIMITED BY SIZE
+                      ";"                  DELIMITED BY SIZE
+                      WRK-DET-ASSIN-CSV    DELIMITED BY SIZE
+                   INTO WRK-LINHA-CSV
+               END-STRING.
+               MOVE WRK-LINHA-CSV TO REG-CSVASSIN.
+               WRITE REG-CSVASSIN.
+
+       0251-IMP-DETALHE-CSV-FIM.EXIT.
       *-----------------------------------------------------------------*
        0260-IMP-ESTATISTICA                    SECTION.
       *-----------------------------------------------------------------*
@@ -156,23 +363,66 @@
                DISPLAY "TOTAL DE REGISTROS LIDOS :" ACU-LIDOS.
 
        0260-IMP-ESTATISTICA-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0295-EMITIR-LINHA                       SECTION.
+      *-----------------------------------------------------------------*
+
+               IF WRK-SAIDA EQUAL "I"
+                   MOVE WRK-LINHA-REL TO REG-IMPRESSO
+                   WRITE REG-IMPRESSO
+               ELSE
+                   DISPLAY WRK-LINHA-REL
+               END-IF.
+
+       0295-EMITIR-LINHA-FIM.EXIT.
       *-----------------------------------------------------------------*
        0300-FINALIZAR                          SECTION.
       *-----------------------------------------------------------------*
 
-               MOVE ALL "=" TO WRK-CABEC3.
-               DISPLAY WRK-CABEC3.
+               IF WRK-FORMATO-RELATORIO
+                   MOVE ALL "=" TO WRK-CABEC3
+                   MOVE WRK-CABEC3 TO WRK-LINHA-REL
+                   PERFORM 0295-EMITIR-LINHA
+               END-IF.
                PERFORM 0260-IMP-ESTATISTICA.
                CLOSE CLIENTES.
+               IF WRK-SAIDA EQUAL "I"
+                   CLOSE IMPRESSO
+               END-IF.
+               IF WRK-FORMATO-CSV
+                   CLOSE CSVASSIN
+               END-IF.
                IF FS-CLIENTES                  NOT EQUAL '00'
                    MOVE WRK-ARQ-FECHADO        TO WRK-MSG-ERRO
                    MOVE FS-CLIENTES            TO WRK-STATUS-ERRO
                    MOVE WRK-CLIENTES           TO WRK-ARQUIVO-ERRO
                END-IF.
+               PERFORM 0296-GRAVA-AUDITORIA.
                GOBACK.
 
       *-----------------------------------------------------------------*
        0300-FINALIZAR-FIM.EXIT.
+      *-----------------------------------------------------------------*
+       0296-GRAVA-AUDITORIA                    SECTION.
+      *-----------------------------------------------------------------*
+               OPEN EXTEND AUDITORIA.
+               IF FS-AUDITORIA EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+               ACCEPT WRK-HORA-EXEC FROM TIME.
+               MOVE WRK-PROGRAMA-EXEC TO REG-PROGRAMA-AUD.
+               MOVE WRK-USUARIO-EXEC  TO REG-USUARIO-AUD.
+               MOVE WRK-DATA-EXEC     TO REG-DATA-AUD.
+               MOVE WRK-HORA-EXEC     TO REG-HORA-AUD.
+               MOVE ACU-LIDOS         TO REG-QT-PROC-AUD.
+               WRITE REG-AUDITORIA.
+
+               CLOSE AUDITORIA.
+
+       0296-GRAVA-AUDITORIA-FIM.EXIT.
       *-----------------------------------------------------------------*
        9000-MENSSAGEM-ERRO                     SECTION.
 
@@ -187,6 +437,8 @@
                DISPLAY "MENSSAGEM....:"    WRK-DESCRICAO-ERRO.
                DISPLAY "FILE STATUS..:"    WRK-STATUS-ERRO.
                DISPLAY "AREA / SECAO.:"    WRK-AREA-ERRO.
+               MOVE WRK-DESCRICAO-ERRO        TO WRK-MSG-ERROS.
+               CALL WRK-MODULO USING WRK-MSG-ERROS.
                GOBACK.
 
        9999-TRATA-ERRO-FIM.EXIT.
